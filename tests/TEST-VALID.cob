@@ -23,7 +23,7 @@
 
        DISPLAY "=== TEST-VALID ===".
 
-      *> Cas 1 : numero valide
+      *> Cas 1 : numero valide (1234567 mod 97 mod 10 = 8)
        MOVE 12345678 TO WS-NUMERO.
        MOVE 0 TO WS-MONTANT.
        MOVE SPACES TO WS-LIBELLE.
@@ -41,6 +41,16 @@
        MOVE "numero zero" TO WS-LIB-CAS.
        PERFORM ASSERT-EGAL.
 
+      *> Cas 2b : cle de controle erronee -> KO
+       MOVE 12345670 TO WS-NUMERO.
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP WS-NUMERO WS-MONTANT WS-LIBELLE WS-RC.
+       MOVE "10" TO WS-ATTENDU.
+       MOVE "numero cle de controle invalide" TO WS-LIB-CAS.
+       PERFORM ASSERT-EGAL.
+
+       MOVE 12345678 TO WS-NUMERO.
+
       *> Cas 3 : montant positif -> OK
        MOVE 100.50 TO WS-MONTANT.
        MOVE "MONTANT" TO WS-OP.
