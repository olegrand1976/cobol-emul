@@ -2,15 +2,36 @@
       *> COPYBOOK : TRANSACT.cpy
       *> Description : Enregistrement d'une transaction (historique)
       *> Fichier sequentiel TRANS.dat
+      *> W-TRN-SUPERVISEUR : code de l'operateur superviseur qui a
+      *> accorde une derogation (DEROGATION), SPACES si la transaction
+      *> n'en a fait l'objet d'aucune.
+      *> W-TRN-CANAL : canal d'origine du mouvement (guichet/DAB/
+      *> Internet), fixe par le programme qui cree la transaction ;
+      *> sert a appliquer les plafonds journaliers par canal plutot
+      *> qu'un seul total mele (cf LIMITES.cpy).
       *>****************************************************************
        01 W-TRANS.
           05 W-TRN-ID           PIC 9(10).
           05 W-TRN-CPT          PIC 9(8).
+          05 W-TRN-CPT-DEST     PIC 9(8).
           05 W-TRN-TYPE         PIC X(1).
              88 TRN-DEPOT       VALUE 'D'.
              88 TRN-RETRAIT     VALUE 'R'.
              88 TRN-VIREMENT    VALUE 'V'.
+             88 TRN-INTERET     VALUE 'I'.
+             88 TRN-FRAIS       VALUE 'F'.
+             88 TRN-VIR-ENTRANT VALUE 'E'.
           05 W-TRN-MONTANT      PIC S9(11)V99 COMP-3.
           05 W-TRN-DATE         PIC 9(8).
           05 W-TRN-HEURE        PIC 9(6).
           05 W-TRN-LIBELLE      PIC X(40).
+          05 W-TRN-OPERATEUR    PIC X(8).
+          05 W-TRN-AGENCE       PIC X(4).
+          05 W-TRN-DEVISE       PIC X(3) VALUE "EUR".
+          05 W-TRN-DEVISE-DEST  PIC X(3) VALUE "EUR".
+          05 W-TRN-MONTANT-CREDIT PIC S9(11)V99 COMP-3.
+          05 W-TRN-SUPERVISEUR  PIC X(8) VALUE SPACES.
+          05 W-TRN-CANAL        PIC X(1) VALUE 'G'.
+             88 TRN-CANAL-GUICHET  VALUE 'G'.
+             88 TRN-CANAL-DAB      VALUE 'D'.
+             88 TRN-CANAL-INTERNET VALUE 'I'.
