@@ -0,0 +1,7 @@
+      *>****************************************************************
+      *> COPYBOOK : FRAIS-PARAM.cpy
+      *> Description : Parametres du batch FRAIS (frais de tenue de
+      *>               compte preleve sous le solde minimum).
+      *>****************************************************************
+       01 FRAIS-SOLDE-MINIMUM   PIC S9(11)V99 COMP-3 VALUE 100.00.
+       01 FRAIS-MONTANT         PIC S9(11)V99 COMP-3 VALUE 5.00.
