@@ -0,0 +1,6 @@
+      *>****************************************************************
+      *> COPYBOOK : TAUX.cpy
+      *> Description : Taux mensuel applique par le batch INTERETS aux
+      *>               comptes epargne (W-CPT-TYPE = 'E').
+      *>****************************************************************
+       01 TAUX-INTERET-EPARGNE  PIC 9(3)V9(4) COMP-3 VALUE 0.0150.
