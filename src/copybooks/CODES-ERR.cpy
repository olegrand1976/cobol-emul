@@ -12,8 +12,11 @@
           88 RC-ERR-NUM-INVALIDE  VALUE '10'.
           88 RC-ERR-MONTANT-NEG   VALUE '11'.
           88 RC-ERR-LIB-VIDE      VALUE '12'.
+          88 RC-ERR-MONTANT-EXCESSIF VALUE '13'.
+          88 RC-ERR-DEVISE        VALUE '14'.
           88 RC-ERR-INTROUVABLE   VALUE '21'.
           88 RC-ERR-DEJA-EXISTE   VALUE '22'.
           88 RC-ERR-IO            VALUE '29'.
           88 RC-ERR-DECOUVERT     VALUE '30'.
           88 RC-ERR-CLOTURE       VALUE '31'.
+          88 RC-ERR-PLAFOND-JOUR  VALUE '32'.
