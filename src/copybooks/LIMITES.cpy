@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *> COPYBOOK : LIMITES.cpy
+      *> Description : Plafonds et seuils de controle metier partages
+      *>               par VALID et les programmes de mouvement.
+      *>****************************************************************
+       01 LIM-PLAFOND-MONTANT   PIC S9(11)V99 COMP-3 VALUE 50000.00.
+       01 LIM-MAX-ECHECS-PIN    PIC 9(2) VALUE 3.
+
+      *> Plafonds de retrait/virement journaliers, desormais distincts
+      *> par canal d'origine (W-TRN-CANAL de TRANSACT.cpy) afin qu'une
+      *> activite DAB ou Internet ne vienne pas entamer le plafond
+      *> guichet du client, et inversement.
+       01 LIM-PLAFOND-JOUR-GUICHET  PIC S9(11)V99 COMP-3 VALUE 5000.00.
+       01 LIM-PLAFOND-JOUR-DAB      PIC S9(11)V99 COMP-3 VALUE 500.00.
+       01 LIM-PLAFOND-JOUR-INTERNET PIC S9(11)V99 COMP-3 VALUE 2000.00.
