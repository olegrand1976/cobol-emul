@@ -0,0 +1,17 @@
+      *>****************************************************************
+      *> COPYBOOK : AUDIT.cpy
+      *> Description : Enregistrement d'une tentative en echec, ou
+      *> d'une action sensible sans mouvement de fonds (suspension et
+      *> reactivation de compte) pour laquelle W-AUD-MOTIF conserve le
+      *> motif saisi par l'operateur.
+      *> Fichier indexe AUDIT.dat
+      *>****************************************************************
+       01 W-AUDIT.
+          05 W-AUD-ID           PIC 9(10).
+          05 W-AUD-CPT          PIC 9(8).
+          05 W-AUD-OPERATION    PIC X(12).
+          05 W-AUD-CODE         PIC X(2).
+          05 W-AUD-DATE         PIC 9(8).
+          05 W-AUD-HEURE        PIC 9(6).
+          05 W-AUD-OPERATEUR    PIC X(8).
+          05 W-AUD-MOTIF        PIC X(40).
