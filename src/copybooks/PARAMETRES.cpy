@@ -0,0 +1,12 @@
+      *>****************************************************************
+      *> COPYBOOK : PARAMETRES.cpy
+      *> Description : Identite de l'etablissement (raison sociale,
+      *>               agence siege, adresse, telephone assistance)
+      *>               reprise sur les menus, releves et ecrans de
+      *>               consultation.
+      *>****************************************************************
+       01 PARAM-NOM-BANQUE      PIC X(30) VALUE "BANQUE COBOL".
+       01 PARAM-CODE-AGENCE     PIC X(4)  VALUE "0001".
+       01 PARAM-ADRESSE         PIC X(40)
+                          VALUE "1 PLACE DE LA BOURSE 75002 PARIS".
+       01 PARAM-TEL-ASSISTANCE  PIC X(14) VALUE "0800 00 00 00".
