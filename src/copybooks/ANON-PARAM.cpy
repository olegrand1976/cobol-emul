@@ -0,0 +1,10 @@
+      *>****************************************************************
+      *> COPYBOOK : ANON-PARAM.cpy
+      *> Description : Parametres du batch ANONYMISER (delai de
+      *>               retention reglementaire et valeurs de
+      *>               remplacement des champs titulaire/KYC purges).
+      *>****************************************************************
+       01 ANON-JOURS-RETENTION   PIC 9(5) VALUE 1825.
+       01 ANON-TITULAIRE-PURGE   PIC X(40)
+                          VALUE "CLIENT ANONYMISE - DONNEES PURGEES".
+       01 ANON-PIECE-PURGE       PIC X(20) VALUE "PURGE RGPD".
