@@ -0,0 +1,8 @@
+      *>****************************************************************
+      *> COPYBOOK : GROS-PARAM.cpy
+      *> Description : Parametres du rapport GROS-MOUVEMENTS (seuil en
+      *>               dessous duquel un mouvement n'est pas retenu, et
+      *>               nombre maximum de lignes restituees).
+      *>****************************************************************
+       01 GROS-SEUIL-MONTANT    PIC S9(11)V99 COMP-3 VALUE 1000.00.
+       01 GROS-NB-MAX           PIC 9(3) VALUE 20.
