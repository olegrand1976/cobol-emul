@@ -0,0 +1,7 @@
+      *>****************************************************************
+      *> COPYBOOK : DORMANT-PARAM.cpy
+      *> Description : Seuil d'inactivite utilise par le batch DORMANTS
+      *>               pour signaler les comptes non mouvemente depuis
+      *>               trop longtemps.
+      *>****************************************************************
+       01 DORM-JOURS-SEUIL      PIC 9(5) VALUE 365.
