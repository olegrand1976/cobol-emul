@@ -0,0 +1,7 @@
+      *>****************************************************************
+      *> COPYBOOK : ARCHIVE-PARAM.cpy
+      *> Description : Seuil de retention applique par le batch
+      *>               ARCHIVER pour decider quelles transactions de
+      *>               TRANS.dat partent dans le fichier d'archive.
+      *>****************************************************************
+       01 ARCH-JOURS-RETENTION  PIC 9(5) VALUE 365.
