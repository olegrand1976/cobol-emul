@@ -0,0 +1,23 @@
+      *>****************************************************************
+      *> COPYBOOK : OPERATEUR.cpy
+      *> Description : Structure d'un operateur (guichetier) habilite
+      *>               a utiliser le menu principal
+      *> Cle primaire : W-OPE-ID (code guichetier)
+      *> W-OPE-ECHECS compte les saisies de code consecutives
+      *> refusees ; remis a zero a chaque authentification reussie et
+      *> au deblocage par un superviseur. Au-dela de LIM-MAX-ECHECS-PIN
+      *> (LIMITES.cpy), le statut passe a OPE-BLOQUE et l'operateur ne
+      *> peut plus se connecter sans intervention d'un superviseur.
+      *>****************************************************************
+       01 W-OPERATEUR.
+          05 W-OPE-ID           PIC X(8).
+          05 W-OPE-PIN          PIC X(4).
+          05 W-OPE-NOM          PIC X(30).
+          05 W-OPE-STATUT       PIC X(1).
+             88 OPE-ACTIF       VALUE 'A'.
+             88 OPE-INACTIF     VALUE 'I'.
+             88 OPE-BLOQUE      VALUE 'B'.
+          05 W-OPE-ECHECS       PIC 9(2).
+          05 W-OPE-ROLE         PIC X(1).
+             88 OPE-GUICHETIER  VALUE 'G'.
+             88 OPE-SUPERVISEUR VALUE 'S'.
