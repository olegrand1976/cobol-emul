@@ -0,0 +1,16 @@
+      *>****************************************************************
+      *> COPYBOOK : TAUX-CHANGE.cpy
+      *> Description : Taux de change fixes utilises par VIREMENT pour
+      *>               convertir un montant entre deux devises de
+      *>               compte differentes. Chaque taux exprime combien
+      *>               d'unites de la devise valent 1 EUR (l'EUR sert
+      *>               de devise pivot pour toute conversion).
+      *>****************************************************************
+       01 TXC-DEVISE-EUR        PIC X(3) VALUE "EUR".
+       01 TXC-TAUX-EUR          PIC 9(3)V9(4) VALUE 1.0000.
+       01 TXC-DEVISE-USD        PIC X(3) VALUE "USD".
+       01 TXC-TAUX-USD          PIC 9(3)V9(4) VALUE 1.0800.
+       01 TXC-DEVISE-GBP        PIC X(3) VALUE "GBP".
+       01 TXC-TAUX-GBP          PIC 9(3)V9(4) VALUE 0.8500.
+       01 TXC-DEVISE-CHF        PIC X(3) VALUE "CHF".
+       01 TXC-TAUX-CHF          PIC 9(3)V9(4) VALUE 0.9500.
