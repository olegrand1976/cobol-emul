@@ -0,0 +1,21 @@
+      *>****************************************************************
+      *> COPYBOOK : ORDRE.cpy
+      *> Description : Structure d'un ordre de virement permanent
+      *>               (virement recurrent programme entre deux comptes,
+      *>               execute automatiquement par EXEC-ORDRES)
+      *> Cle primaire : W-ORD-ID
+      *>****************************************************************
+       01 W-ORDRE.
+          05 W-ORD-ID              PIC 9(10).
+          05 W-ORD-CPT-SOURCE      PIC 9(8).
+          05 W-ORD-CPT-DEST        PIC 9(8).
+          05 W-ORD-MONTANT         PIC S9(11)V99 COMP-3.
+          05 W-ORD-FREQUENCE       PIC X(1).
+             88 ORD-FREQ-HEBDO     VALUE 'H'.
+             88 ORD-FREQ-MENSUEL   VALUE 'M'.
+             88 ORD-FREQ-ANNUEL    VALUE 'A'.
+          05 W-ORD-PROCHAINE-DATE  PIC 9(8).
+          05 W-ORD-STATUT          PIC X(1).
+             88 ORD-ACTIF          VALUE 'A'.
+             88 ORD-SUSPENDU       VALUE 'S'.
+          05 W-ORD-LIBELLE         PIC X(40).
