@@ -12,3 +12,22 @@
              88 CPT-ACTIF       VALUE 'A'.
              88 CPT-CLOTURE     VALUE 'C'.
              88 CPT-SUSPENDU    VALUE 'S'.
+          05 W-CPT-DECOUVERT-AUTORISE PIC S9(9)V99 COMP-3 VALUE 0.
+          05 W-CPT-TYPE         PIC X(1) VALUE 'C'.
+             88 CPT-COURANT     VALUE 'C'.
+             88 CPT-EPARGNE     VALUE 'E'.
+          05 W-CPT-NB-COTITULAIRES PIC 9(1) VALUE 0.
+          05 W-CPT-COTITULAIRES OCCURS 3 TIMES.
+             10 W-CPT-COTIT-NOM   PIC X(20).
+             10 W-CPT-COTIT-ROLE  PIC X(1).
+                88 COTIT-PRINCIPAL    VALUE 'P'.
+                88 COTIT-COTITULAIRE  VALUE 'C'.
+          05 W-CPT-AGENCE       PIC X(4).
+          05 W-CPT-DATE-DERN-MVT PIC 9(8) VALUE 0.
+          05 W-CPT-DEVISE       PIC X(3) VALUE "EUR".
+          05 W-CPT-CANAL-OUVERTURE PIC X(1) VALUE 'A'.
+             88 CANAL-AGENCE    VALUE 'A'.
+             88 CANAL-INTERNET  VALUE 'I'.
+             88 CANAL-PARTENAIRE VALUE 'P'.
+          05 W-CPT-PIECE-IDENTITE PIC X(20) VALUE SPACES.
+          05 W-CPT-DATE-CLOTURE PIC 9(8) VALUE 0.
