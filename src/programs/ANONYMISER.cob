@@ -0,0 +1,109 @@
+      *>****************************************************************
+      *> Programme : ANONYMISER
+      *> Role      : Batch. Parcourt COMPTES.dat et purge le titulaire
+      *>             et les champs KYC (W-CPT-PIECE-IDENTITE) des
+      *>             comptes CPT-CLOTURE dont la date de cloture
+      *>             (W-CPT-DATE-CLOTURE) depasse le delai de retention
+      *>             defini dans ANON-PARAM.cpy, en conservant le
+      *>             numero de compte et l'historique de solde pour les
+      *>             besoins de reporting reglementaire.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANONYMISER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY ANON-PARAM.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-SEUIL          PIC 9(8).
+       01 WS-JOUR-INTEGER        PIC S9(9) COMP.
+
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-ANONYMISES       PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- ANONYMISER : purge des comptes clotures ---".
+       DISPLAY "Delai de retention : " ANON-JOURS-RETENTION " jour(s)".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+       COMPUTE WS-JOUR-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+               - ANON-JOURS-RETENTION.
+       COMPUTE WS-DATE-SEUIL =
+               FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER).
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Comptes examines  : " WS-NB-COMPTES
+               "   Comptes purges : " WS-NB-ANONYMISES.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Purge le titulaire et la piece d'identite d'un compte cloture
+      *> au-dela du delai de retention, sauf s'il est deja anonymise.
+       TRAITER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+
+           IF NOT CPT-CLOTURE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-CPT-DATE-CLOTURE = 0
+                   OR W-CPT-DATE-CLOTURE >= WS-DATE-SEUIL
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-CPT-TITULAIRE = ANON-TITULAIRE-PURGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ANON-TITULAIRE-PURGE TO W-CPT-TITULAIRE.
+           MOVE ANON-PIECE-PURGE     TO W-CPT-PIECE-IDENTITE.
+
+           MOVE "REWRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF RC-OK
+               ADD 1 TO WS-NB-ANONYMISES
+               DISPLAY "Compte " W-CPT-NUMERO " anonymise."
+           ELSE
+               DISPLAY "Echec de la purge du compte " W-CPT-NUMERO
+                       " (code: " W-CODE-RETOUR ")."
+           END-IF.
+
+       END PROGRAM ANONYMISER.
