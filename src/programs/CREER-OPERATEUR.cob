@@ -0,0 +1,63 @@
+      *>****************************************************************
+      *> Programme : CREER-OPERATEUR
+      *> Role      : Utilitaire back-office. Saisit un nouvel operateur
+      *>             (code, PIN, nom) et l'insere dans OPERATEURS.dat.
+      *>             Non accessible depuis le menu guichetier de MAIN ;
+      *>             reserve a l'administration des habilitations.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREER-OPERATEUR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY OPERATEUR.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-SUPERVISEUR        PIC X(1) VALUE 'N'.
+          88 SUPERVISEUR-OUI    VALUE 'O'.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- Creation d'un operateur ---".
+
+       DISPLAY "Code operateur (8 car.) : " WITH NO ADVANCING.
+       ACCEPT W-OPE-ID.
+       IF W-OPE-ID = SPACES
+           DISPLAY "Code operateur vide."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "PIN (4 chiffres)        : " WITH NO ADVANCING.
+       ACCEPT W-OPE-PIN.
+
+       DISPLAY "Nom de l'operateur      : " WITH NO ADVANCING.
+       ACCEPT W-OPE-NOM.
+
+       DISPLAY "Droits superviseur (O/N): " WITH NO ADVANCING.
+       ACCEPT WS-SUPERVISEUR.
+       IF SUPERVISEUR-OUI
+           SET OPE-SUPERVISEUR TO TRUE
+       ELSE
+           SET OPE-GUICHETIER TO TRUE
+       END-IF.
+
+       SET OPE-ACTIF TO TRUE.
+       MOVE 0 TO W-OPE-ECHECS.
+
+       MOVE "WRITE" TO WS-OP.
+       CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR W-CODE-RETOUR.
+
+       EVALUATE TRUE
+           WHEN RC-OK
+               DISPLAY "Operateur cree avec succes."
+           WHEN RC-ERR-DEJA-EXISTE
+               DISPLAY "Erreur : ce code operateur existe deja."
+           WHEN OTHER
+               DISPLAY "Erreur d'ecriture (code: " W-CODE-RETOUR ")."
+       END-EVALUATE.
+
+       EXIT PROGRAM.
+
+       END PROGRAM CREER-OPERATEUR.
