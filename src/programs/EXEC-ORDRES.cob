@@ -0,0 +1,340 @@
+      *>****************************************************************
+      *> Programme : EXEC-ORDRES
+      *> Role      : Batch de fin de journee (chaine BATCH-NUIT).
+      *>             Parcourt ORDRES-PERMANENTS.dat, execute chaque
+      *>             ordre actif
+      *>             dont la date d'echeance (W-ORD-PROCHAINE-DATE) est
+      *>             atteinte en reprenant la logique de debit/credit/
+      *>             journalisation de VIREMENT (sans confirmation
+      *>             interactive), puis avance l'echeance selon la
+      *>             frequence. Un ordre sans provision suffisante est
+      *>             laisse en l'etat (il restera du, retente le jour
+      *>             suivant) et comptabilise a part des autres echecs.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEC-ORDRES.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ORDRE.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY TAUX-CHANGE.
+
+       01 WS-FIN-ORD             PIC X(1) VALUE 'N'.
+          88 FIN-ORDRES          VALUE 'O'.
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-COMPLETE       PIC X(21).
+       01 WS-COMPTEUR            PIC 9(10) VALUE 0.
+
+       01 WS-NUM-SOURCE          PIC 9(8).
+       01 WS-NUM-DEST            PIC 9(8).
+       01 WS-MONTANT-CREDIT      PIC S9(11)V99 COMP-3.
+       01 WS-AGENCE-SOURCE       PIC X(4).
+       01 WS-DEVISE-SOURCE       PIC X(3).
+       01 WS-DEVISE-DEST         PIC X(3).
+       01 WS-TAUX-SOURCE         PIC 9(3)V9(4) VALUE 0.
+       01 WS-TAUX-DEST           PIC 9(3)V9(4) VALUE 0.
+
+       01 WS-ANNEE               PIC 9(4).
+       01 WS-MOIS                PIC 9(2).
+       01 WS-JOUR                PIC 9(2).
+       01 WS-JOUR-INTEGER        PIC S9(9) COMP.
+       01 WS-ANNEE-SUIV          PIC 9(4).
+       01 WS-MOIS-SUIV           PIC 9(2).
+       01 WS-DATE-PREMIER-SUIV   PIC 9(8).
+       01 WS-DATE-DERNIER-JOUR   PIC 9(8).
+       01 WS-DERNIER-JOUR-MOIS   PIC 9(2).
+
+       01 WS-NB-EXAMINES         PIC 9(5) VALUE 0.
+       01 WS-NB-EXECUTES         PIC 9(5) VALUE 0.
+       01 WS-NB-SAUTES-DECOUVERT PIC 9(5) VALUE 0.
+       01 WS-NB-ECHECS           PIC 9(5) VALUE 0.
+       01 WS-CODE-DEVERROU       PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- EXEC-ORDRES : virements permanents du jour ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun ordre permanent a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-ORDRES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-ORDRES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-ORDRE
+           ELSE
+               SET FIN-ORDRES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Ordres examines : " WS-NB-EXAMINES
+               "   executes : " WS-NB-EXECUTES.
+       DISPLAY "Sautes (provision insuffisante) : "
+               WS-NB-SAUTES-DECOUVERT
+               "   echecs (autres) : " WS-NB-ECHECS.
+
+       IF WS-NB-ECHECS > 0
+           MOVE 1 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Un ordre n'est retenu que s'il est actif et que son echeance
+      *> est atteinte ou depassee.
+       TRAITER-ORDRE.
+           IF NOT ORD-ACTIF
+               EXIT PARAGRAPH
+           END-IF.
+           IF W-ORD-PROCHAINE-DATE > WS-DATE-JOUR
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-NB-EXAMINES.
+           PERFORM EXECUTER-ORDRE.
+
+      *>----------------------------------------------------------------
+      *> Reprend la logique de virement de VIREMENT (lecture des deux
+      *> comptes, resolution de change, debit/credit, journalisation)
+      *> sans ACCEPT ni confirmation : l'ordre porte deja toutes les
+      *> donnees necessaires et aucun guichetier n'est present.
+       EXECUTER-ORDRE.
+           MOVE W-ORD-CPT-SOURCE TO WS-NUM-SOURCE.
+           MOVE W-ORD-CPT-DEST   TO WS-NUM-DEST.
+
+           MOVE WS-NUM-DEST TO W-CPT-NUMERO.
+           MOVE "READ" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK OR NOT CPT-ACTIF
+               ADD 1 TO WS-NB-ECHECS
+               DISPLAY "ORDRE " W-ORD-ID " ECHEC : compte destinataire "
+                       WS-NUM-DEST " introuvable ou inactif."
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE W-CPT-DEVISE TO WS-DEVISE-DEST.
+
+           MOVE WS-NUM-SOURCE TO W-CPT-NUMERO.
+           MOVE "READ-LOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK OR NOT CPT-ACTIF
+               ADD 1 TO WS-NB-ECHECS
+               DISPLAY "ORDRE " W-ORD-ID " ECHEC : compte source "
+                       WS-NUM-SOURCE " introuvable ou inactif."
+      *>       Sans effet si RC-OK est faux (le READ-LOCK n'a alors pose
+      *>       aucun verrou) ; leve celui du compte source sinon.
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE W-CPT-AGENCE TO WS-AGENCE-SOURCE.
+           MOVE W-CPT-DEVISE TO WS-DEVISE-SOURCE.
+
+           PERFORM RESOUDRE-TAUX-SOURCE.
+           PERFORM RESOUDRE-TAUX-DEST.
+           IF WS-TAUX-SOURCE = 0 OR WS-TAUX-DEST = 0
+               ADD 1 TO WS-NB-ECHECS
+               DISPLAY "ORDRE " W-ORD-ID " ECHEC : devise non reconnue "
+                       "dans la table de change."
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-DEVISE-SOURCE = WS-DEVISE-DEST
+               MOVE W-ORD-MONTANT TO WS-MONTANT-CREDIT
+           ELSE
+               COMPUTE WS-MONTANT-CREDIT ROUNDED =
+                       W-ORD-MONTANT / WS-TAUX-SOURCE * WS-TAUX-DEST
+           END-IF.
+
+           IF W-ORD-MONTANT > W-CPT-SOLDE + W-CPT-DECOUVERT-AUTORISE
+               ADD 1 TO WS-NB-SAUTES-DECOUVERT
+               DISPLAY "ORDRE " W-ORD-ID " SAUTE : provision "
+                       "insuffisante sur le compte " WS-NUM-SOURCE "."
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PARAGRAPH
+           END-IF.
+
+           SUBTRACT W-ORD-MONTANT FROM W-CPT-SOLDE.
+           MOVE WS-DATE-JOUR TO W-CPT-DATE-DERN-MVT.
+           MOVE "REWRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               ADD 1 TO WS-NB-ECHECS
+               DISPLAY "ORDRE " W-ORD-ID " ECHEC : mise a jour du "
+                       "solde source impossible."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-NUM-DEST TO W-CPT-NUMERO.
+           MOVE "READ-LOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               ADD 1 TO WS-NB-ECHECS
+               DISPLAY "ORDRE " W-ORD-ID " ECHEC : virement incomplet, "
+                       "relecture destinataire impossible."
+               EXIT PARAGRAPH
+           END-IF.
+           ADD WS-MONTANT-CREDIT TO W-CPT-SOLDE.
+           MOVE WS-DATE-JOUR TO W-CPT-DATE-DERN-MVT.
+           MOVE "REWRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               ADD 1 TO WS-NB-ECHECS
+               DISPLAY "ORDRE " W-ORD-ID " ECHEC : virement incomplet, "
+                       "mise a jour destinataire impossible."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR           TO W-TRN-ID.
+           MOVE WS-NUM-SOURCE         TO W-TRN-CPT.
+           MOVE WS-NUM-DEST           TO W-TRN-CPT-DEST.
+           MOVE 'V'                   TO W-TRN-TYPE.
+           MOVE W-ORD-MONTANT         TO W-TRN-MONTANT.
+           MOVE WS-DATE-COMPLETE(1:8) TO W-TRN-DATE.
+           MOVE WS-DATE-COMPLETE(9:6) TO W-TRN-HEURE.
+           MOVE "ORDRE PERMANENT"     TO W-TRN-LIBELLE.
+           MOVE "EXEC-ORD"            TO W-TRN-OPERATEUR.
+           MOVE WS-AGENCE-SOURCE      TO W-TRN-AGENCE.
+           MOVE WS-DEVISE-SOURCE      TO W-TRN-DEVISE.
+           MOVE WS-DEVISE-DEST        TO W-TRN-DEVISE-DEST.
+           MOVE WS-MONTANT-CREDIT     TO W-TRN-MONTANT-CREDIT.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           PERFORM AVANCER-ECHEANCE.
+
+           MOVE "REWRITE" TO WS-OP.
+           CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+
+           ADD 1 TO WS-NB-EXECUTES.
+           DISPLAY "ORDRE " W-ORD-ID " execute : " WS-NUM-SOURCE
+                   " -> " WS-NUM-DEST " montant " W-ORD-MONTANT ".".
+
+      *>----------------------------------------------------------------
+      *> Leve le verrou pose par READ-LOCK sur le compte source lorsqu'
+      *> EXECUTER-ORDRE renonce au debit sans atteindre le REWRITE qui
+      *> l'aurait leve lui-meme.
+       DEVERROUILLER-COMPTE.
+           MOVE "UNLOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE WS-CODE-DEVERROU.
+
+      *>----------------------------------------------------------------
+      *> Recherche dans TAUX-CHANGE.cpy le taux (1 EUR = n unites) de
+      *> la devise du compte source ; WS-TAUX-SOURCE reste a 0 si la
+      *> devise ne figure pas dans la table.
+       RESOUDRE-TAUX-SOURCE.
+           EVALUATE WS-DEVISE-SOURCE
+               WHEN TXC-DEVISE-EUR MOVE TXC-TAUX-EUR TO WS-TAUX-SOURCE
+               WHEN TXC-DEVISE-USD MOVE TXC-TAUX-USD TO WS-TAUX-SOURCE
+               WHEN TXC-DEVISE-GBP MOVE TXC-TAUX-GBP TO WS-TAUX-SOURCE
+               WHEN TXC-DEVISE-CHF MOVE TXC-TAUX-CHF TO WS-TAUX-SOURCE
+               WHEN OTHER MOVE 0 TO WS-TAUX-SOURCE
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+      *> Meme recherche pour la devise du compte destinataire.
+       RESOUDRE-TAUX-DEST.
+           EVALUATE WS-DEVISE-DEST
+               WHEN TXC-DEVISE-EUR MOVE TXC-TAUX-EUR TO WS-TAUX-DEST
+               WHEN TXC-DEVISE-USD MOVE TXC-TAUX-USD TO WS-TAUX-DEST
+               WHEN TXC-DEVISE-GBP MOVE TXC-TAUX-GBP TO WS-TAUX-DEST
+               WHEN TXC-DEVISE-CHF MOVE TXC-TAUX-CHF TO WS-TAUX-DEST
+               WHEN OTHER MOVE 0 TO WS-TAUX-DEST
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+      *> Avance W-ORD-PROCHAINE-DATE selon la frequence de l'ordre.
+       AVANCER-ECHEANCE.
+           MOVE W-ORD-PROCHAINE-DATE(1:4) TO WS-ANNEE.
+           MOVE W-ORD-PROCHAINE-DATE(5:2) TO WS-MOIS.
+           MOVE W-ORD-PROCHAINE-DATE(7:2) TO WS-JOUR.
+
+           EVALUATE TRUE
+               WHEN ORD-FREQ-HEBDO
+                   COMPUTE WS-JOUR-INTEGER =
+                           FUNCTION INTEGER-OF-DATE(
+                               W-ORD-PROCHAINE-DATE) + 7
+                   COMPUTE W-ORD-PROCHAINE-DATE =
+                           FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER)
+               WHEN ORD-FREQ-MENSUEL
+                   ADD 1 TO WS-MOIS
+                   IF WS-MOIS > 12
+                       MOVE 1 TO WS-MOIS
+                       ADD 1 TO WS-ANNEE
+                   END-IF
+                   PERFORM CLAMPER-JOUR-MOIS
+                   MOVE WS-ANNEE TO W-ORD-PROCHAINE-DATE(1:4)
+                   MOVE WS-MOIS  TO W-ORD-PROCHAINE-DATE(5:2)
+                   MOVE WS-JOUR  TO W-ORD-PROCHAINE-DATE(7:2)
+               WHEN ORD-FREQ-ANNUEL
+                   ADD 1 TO WS-ANNEE
+                   PERFORM CLAMPER-JOUR-MOIS
+                   MOVE WS-ANNEE TO W-ORD-PROCHAINE-DATE(1:4)
+                   MOVE WS-MOIS  TO W-ORD-PROCHAINE-DATE(5:2)
+                   MOVE WS-JOUR  TO W-ORD-PROCHAINE-DATE(7:2)
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+      *> Ramene WS-JOUR au dernier jour reel du mois WS-ANNEE/WS-MOIS
+      *> si l'echeance d'origine (31, ou 29 fevrier) n'existe pas dans
+      *> ce mois-la (ex. 31 janvier -> fevrier, ou 29 fevrier d'une
+      *> annee bissextile -> une annee qui ne l'est pas). Le dernier
+      *> jour du mois est obtenu en reculant d'un jour depuis le 1er
+      *> du mois suivant, via le meme aller-retour INTEGER-OF-DATE /
+      *> DATE-OF-INTEGER que ORD-FREQ-HEBDO ci-dessus.
+       CLAMPER-JOUR-MOIS.
+           MOVE WS-ANNEE TO WS-ANNEE-SUIV.
+           MOVE WS-MOIS  TO WS-MOIS-SUIV.
+           ADD 1 TO WS-MOIS-SUIV.
+           IF WS-MOIS-SUIV > 12
+               MOVE 1 TO WS-MOIS-SUIV
+               ADD 1 TO WS-ANNEE-SUIV
+           END-IF.
+           MOVE WS-ANNEE-SUIV TO WS-DATE-PREMIER-SUIV(1:4).
+           MOVE WS-MOIS-SUIV  TO WS-DATE-PREMIER-SUIV(5:2).
+           MOVE "01"          TO WS-DATE-PREMIER-SUIV(7:2).
+
+           COMPUTE WS-JOUR-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-PREMIER-SUIV) - 1.
+           COMPUTE WS-DATE-DERNIER-JOUR =
+                   FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER).
+           MOVE WS-DATE-DERNIER-JOUR(7:2) TO WS-DERNIER-JOUR-MOIS.
+
+           IF WS-JOUR > WS-DERNIER-JOUR-MOIS
+               MOVE WS-DERNIER-JOUR-MOIS TO WS-JOUR
+           END-IF.
+
+       END PROGRAM EXEC-ORDRES.
