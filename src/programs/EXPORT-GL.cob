@@ -0,0 +1,164 @@
+      *>****************************************************************
+      *> Programme : EXPORT-GL
+      *> Role      : Extrait TRANS.dat sur une periode donnee et ecrit
+      *>             un fichier CSV debit/credit au format attendu par
+      *>             le systeme de comptabilite generale, chaque
+      *>             W-TRN-TYPE etant associe a son compte du plan
+      *>             comptable via une petite table de correspondance,
+      *>             afin d'eviter la re-saisie manuelle en fin de mois
+      *>             a partir de l'ecran HISTO.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-GL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CSV ASSIGN TO "reports/EXPORT-GL.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-CSV.
+       01 F-CSV-LIGNE            PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FS-CSV              PIC X(2).
+
+       01 WS-DATE-DEBUT          PIC 9(8) VALUE 0.
+       01 WS-DATE-FIN            PIC 9(8) VALUE 99999999.
+
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-PARCOURS        VALUE 'O'.
+       01 WS-NB                 PIC 9(5) VALUE 0.
+
+       01 WS-CODE-GL             PIC X(6).
+       01 WS-SENS-GL             PIC X(1).
+          88 SENS-DEBIT          VALUE 'D'.
+          88 SENS-CREDIT         VALUE 'C'.
+
+       01 WS-MONTANT-CSV         PIC -(11)9.99.
+       01 WS-DEBIT-CSV           PIC X(15).
+       01 WS-CREDIT-CSV          PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- EXPORT-GL : extraction comptabilite generale ---".
+
+       DISPLAY "Date debut (AAAAMMJJ) : " WITH NO ADVANCING.
+       ACCEPT WS-DATE-DEBUT.
+       DISPLAY "Date fin   (AAAAMMJJ) : " WITH NO ADVANCING.
+       ACCEPT WS-DATE-FIN.
+
+       OPEN OUTPUT F-CSV.
+       MOVE "date,piece,compte,type,code_gl,libelle,debit,credit"
+           TO F-CSV-LIGNE.
+       WRITE F-CSV-LIGNE.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun mouvement enregistre."
+           CLOSE F-CSV
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-PARCOURS TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-PARCOURS
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+           IF RC-OK
+               IF W-TRN-DATE >= WS-DATE-DEBUT
+                       AND W-TRN-DATE <= WS-DATE-FIN
+                   PERFORM ECRIRE-LIGNE-GL
+               END-IF
+           ELSE
+               SET FIN-PARCOURS TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       CLOSE F-CSV.
+
+       DISPLAY "Lignes exportees : " WS-NB " (" WS-DATE-DEBUT
+               " - " WS-DATE-FIN ") -> reports/EXPORT-GL.csv".
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Table de correspondance W-TRN-TYPE -> compte du plan
+      *> comptable et sens de l'ecriture (debit/credit du point de vue
+      *> de l'etablissement, pas du client).
+       DETERMINER-CODE-GL.
+           EVALUATE TRUE
+               WHEN TRN-DEPOT
+                   MOVE "512100" TO WS-CODE-GL
+                   SET SENS-CREDIT TO TRUE
+               WHEN TRN-VIR-ENTRANT
+                   MOVE "512100" TO WS-CODE-GL
+                   SET SENS-CREDIT TO TRUE
+               WHEN TRN-RETRAIT
+                   MOVE "512100" TO WS-CODE-GL
+                   SET SENS-DEBIT TO TRUE
+               WHEN TRN-VIREMENT
+                   MOVE "512100" TO WS-CODE-GL
+                   SET SENS-DEBIT TO TRUE
+               WHEN TRN-INTERET
+                   MOVE "661100" TO WS-CODE-GL
+                   SET SENS-DEBIT TO TRUE
+               WHEN TRN-FRAIS
+                   MOVE "706100" TO WS-CODE-GL
+                   SET SENS-CREDIT TO TRUE
+               WHEN OTHER
+                   MOVE "999999" TO WS-CODE-GL
+                   SET SENS-DEBIT TO TRUE
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+      *> Ecrit une ligne du CSV pour le mouvement courant, montant
+      *> place en colonne debit ou credit selon le sens determine par
+      *> DETERMINER-CODE-GL.
+       ECRIRE-LIGNE-GL.
+           PERFORM DETERMINER-CODE-GL.
+
+           MOVE W-TRN-MONTANT TO WS-MONTANT-CSV.
+           IF SENS-DEBIT
+               MOVE FUNCTION TRIM(WS-MONTANT-CSV) TO WS-DEBIT-CSV
+               MOVE SPACES TO WS-CREDIT-CSV
+           ELSE
+               MOVE SPACES TO WS-DEBIT-CSV
+               MOVE FUNCTION TRIM(WS-MONTANT-CSV) TO WS-CREDIT-CSV
+           END-IF.
+
+           STRING W-TRN-DATE                  DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  W-TRN-ID                     DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  W-TRN-CPT                    DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  W-TRN-TYPE                   DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  WS-CODE-GL                   DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  FUNCTION TRIM(W-TRN-LIBELLE) DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  FUNCTION TRIM(WS-DEBIT-CSV)  DELIMITED SIZE
+                  ","                          DELIMITED SIZE
+                  FUNCTION TRIM(WS-CREDIT-CSV) DELIMITED SIZE
+               INTO F-CSV-LIGNE
+           WRITE F-CSV-LIGNE.
+           ADD 1 TO WS-NB.
+
+       END PROGRAM EXPORT-GL.
