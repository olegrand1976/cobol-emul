@@ -11,15 +11,42 @@
        COPY TRANSACT.
        COPY CODES-ERR.
        COPY OPS.
+       COPY LIMITES.
+       COPY AUDIT.
 
        01 WS-MONTANT            PIC S9(11)V99 COMP-3.
+       01 WS-MNT-VIDE           PIC S9(11)V99 COMP-3 VALUE 0.
        01 WS-LIB-VIDE           PIC X(40) VALUE SPACES.
        01 WS-NUM-VIDE           PIC 9(8) VALUE 0.
 
        01 WS-DATE-COMPLETE      PIC X(21).
        01 WS-COMPTEUR           PIC 9(10) VALUE 0.
+       01 WS-DEVISE             PIC X(3).
+       01 WS-RECHERCHE          PIC X(1) VALUE 'N'.
+          88 RECHERCHE-OUI      VALUE 'O'.
+       01 WS-NOM-RECHERCHE      PIC X(40).
+       01 WS-RECH-CODE          PIC X(2).
+       01 WS-CODE-DEVERROU      PIC X(2).
 
-       PROCEDURE DIVISION.
+       01 WS-DATE-JOUR          PIC 9(8).
+       01 WS-CUMUL-JOUR         PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-FIN-SCAN           PIC X(1) VALUE 'N'.
+          88 FIN-SCAN           VALUE 'O'.
+
+      *> Retrait est l'ecran guichet ; canal fixe en consequence. Un
+      *> futur programme DAB/Internet fixerait 'D'/'I' a sa place, et
+      *> beneficierait automatiquement de son propre plafond ci-dessous
+      *> sans toucher au plafond guichet des autres clients.
+       01 WS-CANAL-RETRAIT      PIC X(1) VALUE 'G'.
+       01 WS-PLAFOND-JOUR       PIC S9(11)V99 COMP-3 VALUE 0.
+
+       01 WS-SUPERVISEUR        PIC X(8) VALUE SPACES.
+       01 WS-CODE-DEROGATION    PIC X(2) VALUE '99'.
+
+       LINKAGE SECTION.
+       01 LK-OPERATEUR          PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATEUR.
 
        DISPLAY " ".
        DISPLAY "--- Retrait ---".
@@ -27,15 +54,53 @@
        DISPLAY "Numero de compte : " WITH NO ADVANCING.
        ACCEPT W-CPT-NUMERO.
 
-       MOVE "READ" TO WS-OP.
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero invalide."
+           PERFORM JOURNALISER-ECHEC
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "READ-LOCK" TO WS-OP.
        CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
        IF NOT RC-OK
            DISPLAY "Compte introuvable."
+           DISPLAY "Rechercher par nom du titulaire ? (O/N) "
+                   WITH NO ADVANCING
+           ACCEPT WS-RECHERCHE
+           IF RECHERCHE-OUI
+               DISPLAY "Titulaire (partiel) : " WITH NO ADVANCING
+               ACCEPT WS-NOM-RECHERCHE
+               CALL "COMPTE-RECHERCHE" USING WS-NOM-RECHERCHE
+                                             WS-RECH-CODE
+           END-IF
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
        IF NOT CPT-ACTIF
            DISPLAY "Compte non actif (statut: " W-CPT-STATUT ")."
+           MOVE '31' TO W-CODE-RETOUR
+           PERFORM DEVERROUILLER-COMPTE
+           PERFORM JOURNALISER-ECHEC
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Devise de l'operation (3 car., " W-CPT-DEVISE
+               " par defaut) : " WITH NO ADVANCING.
+       ACCEPT WS-DEVISE.
+       IF WS-DEVISE = SPACES
+           MOVE W-CPT-DEVISE TO WS-DEVISE
+       END-IF.
+       IF WS-DEVISE NOT = W-CPT-DEVISE
+           DISPLAY "Erreur : devise de l'operation (" WS-DEVISE
+                   ") differente de celle du compte ("
+                   W-CPT-DEVISE ")."
+           MOVE '14' TO W-CODE-RETOUR
+           PERFORM DEVERROUILLER-COMPTE
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
@@ -46,18 +111,58 @@
        MOVE "MONTANT" TO WS-OP.
        CALL "VALID" USING WS-OP WS-NUM-VIDE WS-MONTANT WS-LIB-VIDE
                           W-CODE-RETOUR.
-       IF NOT RC-OK
-           DISPLAY "Montant invalide."
-           EXIT PROGRAM
+       IF RC-ERR-MONTANT-EXCESSIF
+           DISPLAY "Montant superieur au plafond autorise ("
+                   LIM-PLAFOND-MONTANT ")."
+           DISPLAY "Titulaire : " W-CPT-TITULAIRE
+           DISPLAY "Montant a retirer : " WS-MONTANT
+           CALL "DEROGATION" USING W-CODE-RETOUR WS-SUPERVISEUR
+                                   WS-CODE-DEROGATION
+           IF WS-CODE-DEROGATION NOT = '00'
+               DISPLAY "Retrait annule."
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-ECHEC
+               EXIT PROGRAM
+           END-IF
+       ELSE
+           IF NOT RC-OK
+               DISPLAY "Montant invalide."
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-ECHEC
+               EXIT PROGRAM
+           END-IF
        END-IF.
 
-       IF WS-MONTANT > W-CPT-SOLDE
+       IF WS-MONTANT > W-CPT-SOLDE + W-CPT-DECOUVERT-AUTORISE
            DISPLAY "Refuse : decouvert non autorise."
            MOVE '30' TO W-CODE-RETOUR
-           EXIT PROGRAM
+           CALL "DEROGATION" USING W-CODE-RETOUR WS-SUPERVISEUR
+                                   WS-CODE-DEROGATION
+           IF WS-CODE-DEROGATION NOT = '00'
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-ECHEC
+               EXIT PROGRAM
+           END-IF
+       END-IF.
+
+       PERFORM DETERMINER-PLAFOND-JOUR.
+       PERFORM CALCULER-CUMUL-JOUR.
+       IF WS-CUMUL-JOUR + WS-MONTANT > WS-PLAFOND-JOUR
+           DISPLAY "Refuse : plafond de retrait journalier depasse ("
+                   WS-PLAFOND-JOUR "), deja retire/vire ce jour sur ce "
+                   "canal: " WS-CUMUL-JOUR
+           MOVE '32' TO W-CODE-RETOUR
+           CALL "DEROGATION" USING W-CODE-RETOUR WS-SUPERVISEUR
+                                   WS-CODE-DEROGATION
+           IF WS-CODE-DEROGATION NOT = '00'
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-ECHEC
+               EXIT PROGRAM
+           END-IF
        END-IF.
 
        SUBTRACT WS-MONTANT FROM W-CPT-SOLDE.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
 
        MOVE "REWRITE" TO WS-OP.
        CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
@@ -68,7 +173,8 @@
 
       *> Journalisation
        MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
-       COMPUTE WS-COMPTEUR = FUNCTION RANDOM(1) * 9999999999.
+       MOVE "NEXT" TO WS-OP.
+       CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
 
        MOVE WS-COMPTEUR        TO W-TRN-ID.
        MOVE W-CPT-NUMERO       TO W-TRN-CPT.
@@ -77,17 +183,111 @@
        MOVE WS-DATE-COMPLETE(1:8) TO W-TRN-DATE.
        MOVE WS-DATE-COMPLETE(9:6) TO W-TRN-HEURE.
        MOVE "RETRAIT GUICHET"  TO W-TRN-LIBELLE.
+       MOVE LK-OPERATEUR       TO W-TRN-OPERATEUR.
+       MOVE W-CPT-AGENCE       TO W-TRN-AGENCE.
+       MOVE W-CPT-DEVISE       TO W-TRN-DEVISE.
+       MOVE WS-SUPERVISEUR     TO W-TRN-SUPERVISEUR.
+       MOVE WS-CANAL-RETRAIT   TO W-TRN-CANAL.
 
-       MOVE "OPEN-OUT" TO WS-OP.
+       MOVE "OPEN-IO" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
        MOVE "WRITE" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "ATTENTION : solde mis a jour mais MOUVEMENT NON "
+                   "JOURNALISE (code: " W-CODE-RETOUR ")."
+       END-IF.
        MOVE "CLOSE" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
 
+       IF WS-SUPERVISEUR NOT = SPACES
+           DISPLAY "Derogation superviseur : " WS-SUPERVISEUR "."
+       END-IF.
        DISPLAY "Retrait effectue.".
        DISPLAY "Nouveau solde : " W-CPT-SOLDE.
 
        EXIT PROGRAM.
 
+      *>----------------------------------------------------------------
+      *> Determine le plafond journalier applicable au canal de ce
+      *> retrait (cf LIMITES.cpy).
+       DETERMINER-PLAFOND-JOUR.
+           EVALUATE WS-CANAL-RETRAIT
+               WHEN 'D'
+                   MOVE LIM-PLAFOND-JOUR-DAB      TO WS-PLAFOND-JOUR
+               WHEN 'I'
+                   MOVE LIM-PLAFOND-JOUR-INTERNET TO WS-PLAFOND-JOUR
+               WHEN OTHER
+                   MOVE LIM-PLAFOND-JOUR-GUICHET  TO WS-PLAFOND-JOUR
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+      *> Cumule les sorties ('R' et 'V' au depart de ce compte) deja
+      *> enregistrees aujourd'hui dans TRANS.dat sur le MEME CANAL que
+      *> ce retrait, pour empecher de contourner le plafond par
+      *> transaction en le fractionnant, sans meler au passage l'
+      *> activite d'un autre canal au plafond de celui-ci.
+       CALCULER-CUMUL-JOUR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           MOVE 0 TO WS-CUMUL-JOUR.
+           MOVE 'N' TO WS-FIN-SCAN.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-SCAN TO TRUE
+           END-IF.
+
+           PERFORM UNTIL FIN-SCAN
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               IF RC-OK AND W-TRN-CPT = W-CPT-NUMERO
+                   IF W-TRN-DATE = WS-DATE-JOUR
+                       AND (TRN-RETRAIT OR TRN-VIREMENT)
+                       AND W-TRN-CANAL = WS-CANAL-RETRAIT
+                       ADD W-TRN-MONTANT TO WS-CUMUL-JOUR
+                   END-IF
+               ELSE
+                   SET FIN-SCAN TO TRUE
+               END-IF
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+      *>----------------------------------------------------------------
+      *> Leve le verrou pose par READ-LOCK sur le compte lorsqu'une
+      *> branche de rejet renonce a la mise a jour sans atteindre le
+      *> REWRITE qui l'aurait leve lui-meme.
+       DEVERROUILLER-COMPTE.
+           MOVE "UNLOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE WS-CODE-DEVERROU.
+
+      *>----------------------------------------------------------------
+      *> Consigne la tentative en echec dans AUDIT.dat, avec le numero
+      *> de compte saisi, l'operation et le code retour de l'echec.
+       JOURNALISER-ECHEC.
+           MOVE W-CODE-RETOUR TO W-AUD-CODE.
+
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR  TO W-AUD-ID.
+           MOVE W-CPT-NUMERO TO W-AUD-CPT.
+           MOVE "RETRAIT"    TO W-AUD-OPERATION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO W-AUD-HEURE.
+           MOVE LK-OPERATEUR TO W-AUD-OPERATEUR.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+
        END PROGRAM RETRAIT.
