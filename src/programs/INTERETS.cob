@@ -0,0 +1,123 @@
+      *>****************************************************************
+      *> Programme : INTERETS
+      *> Role      : Batch mensuel. Parcourt COMPTES.dat et credite les
+      *>             interets du mois sur chaque compte epargne actif
+      *>             (W-CPT-TYPE = 'E'), au taux defini dans TAUX.cpy,
+      *>             en journalisant chaque credit comme un mouvement
+      *>             'I' (interet) dans TRANS.dat.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERETS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY TAUX.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+
+       01 WS-INTERET             PIC S9(11)V99 COMP-3.
+       01 WS-DATE-COMPLETE       PIC X(21).
+       01 WS-COMPTEUR            PIC 9(10) VALUE 0.
+
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-CREDITES         PIC 9(5) VALUE 0.
+       01 WS-INTERET-AFF         PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- INTERETS : calcul mensuel des comptes epargne ---".
+       DISPLAY "-------------------------------------------------------".
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "-------------------------------------------------------".
+       DISPLAY "Comptes examines : " WS-NB-COMPTES
+               "   Comptes credites : " WS-NB-CREDITES.
+
+       MOVE 0 TO RETURN-CODE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+
+           IF CPT-EPARGNE AND CPT-ACTIF AND W-CPT-SOLDE > 0
+               COMPUTE WS-INTERET ROUNDED =
+                       W-CPT-SOLDE * TAUX-INTERET-EPARGNE
+               IF WS-INTERET > 0
+                   PERFORM CREDITER-INTERET
+               END-IF
+           END-IF.
+
+       CREDITER-INTERET.
+           ADD WS-INTERET TO W-CPT-SOLDE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
+
+           MOVE "REWRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Echec credit interet compte " W-CPT-NUMERO
+                       " (code: " W-CODE-RETOUR ")."
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-NB-CREDITES.
+           MOVE WS-INTERET TO WS-INTERET-AFF.
+           DISPLAY "Compte " W-CPT-NUMERO " credite de " WS-INTERET-AFF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR           TO W-TRN-ID.
+           MOVE W-CPT-NUMERO          TO W-TRN-CPT.
+           MOVE W-CPT-NUMERO          TO W-TRN-CPT-DEST.
+           MOVE 'I'                   TO W-TRN-TYPE.
+           MOVE WS-INTERET            TO W-TRN-MONTANT.
+           MOVE WS-DATE-COMPLETE(1:8) TO W-TRN-DATE.
+           MOVE WS-DATE-COMPLETE(9:6) TO W-TRN-HEURE.
+           MOVE "INTERETS EPARGNE"    TO W-TRN-LIBELLE.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "ATTENTION : interet credite mais MOUVEMENT NON "
+                       "JOURNALISE (code: " W-CODE-RETOUR ")."
+           END-IF.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       END PROGRAM INTERETS.
