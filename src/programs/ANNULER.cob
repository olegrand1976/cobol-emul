@@ -0,0 +1,121 @@
+      *>****************************************************************
+      *> Programme : ANNULER
+      *> Role      : Annule un depot ou un retrait mal saisi. Retrouve
+      *>             la transaction d'origine dans TRANS.dat, applique
+      *>             l'ajustement inverse sur le compte concerne, et
+      *>             journalise une nouvelle transaction qui reference
+      *>             le ticket d'origine dans son libelle.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANNULER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-TRN-ID-ORIGINAL    PIC 9(10).
+       01 WS-CPT-ORIGINAL       PIC 9(8).
+       01 WS-MONTANT-ORIGINAL   PIC S9(11)V99 COMP-3.
+       01 WS-TYPE-ORIGINAL      PIC X(1).
+       01 WS-LIB-ORIGINAL       PIC X(40).
+
+       01 WS-DATE-COMPLETE      PIC X(21).
+       01 WS-COMPTEUR           PIC 9(10) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-OPERATEUR          PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATEUR.
+
+       DISPLAY " ".
+       DISPLAY "--- Annulation d'une transaction ---".
+
+       DISPLAY "Numero de transaction a annuler : " WITH NO ADVANCING.
+       ACCEPT W-TRN-ID.
+
+       MOVE "READ" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Transaction introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF NOT TRN-DEPOT AND NOT TRN-RETRAIT
+           DISPLAY "Seuls les depots et les retraits peuvent etre "
+                   "annules."
+           EXIT PROGRAM
+       END-IF.
+
+       IF W-TRN-LIBELLE(1:13) = "ANNULATION DE"
+           DISPLAY "Cette transaction est deja une annulation."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE W-TRN-ID      TO WS-TRN-ID-ORIGINAL.
+       MOVE W-TRN-CPT     TO WS-CPT-ORIGINAL.
+       MOVE W-TRN-MONTANT TO WS-MONTANT-ORIGINAL.
+       MOVE W-TRN-TYPE    TO WS-TYPE-ORIGINAL.
+       MOVE W-TRN-LIBELLE TO WS-LIB-ORIGINAL.
+
+       MOVE WS-CPT-ORIGINAL TO W-CPT-NUMERO.
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF WS-TYPE-ORIGINAL = 'D'
+           SUBTRACT WS-MONTANT-ORIGINAL FROM W-CPT-SOLDE
+       ELSE
+           ADD WS-MONTANT-ORIGINAL TO W-CPT-SOLDE
+       END-IF.
+
+       MOVE "REWRITE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec mise a jour solde (code: " W-CODE-RETOUR ")."
+           EXIT PROGRAM
+       END-IF.
+
+      *> Journalisation de la contre-ecriture
+       MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+       MOVE "NEXT" TO WS-OP.
+       CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+       MOVE WS-COMPTEUR           TO W-TRN-ID.
+       MOVE WS-CPT-ORIGINAL       TO W-TRN-CPT.
+       IF WS-TYPE-ORIGINAL = 'D'
+           SET TRN-RETRAIT TO TRUE
+       ELSE
+           SET TRN-DEPOT TO TRUE
+       END-IF.
+       MOVE WS-MONTANT-ORIGINAL   TO W-TRN-MONTANT.
+       MOVE WS-DATE-COMPLETE(1:8) TO W-TRN-DATE.
+       MOVE WS-DATE-COMPLETE(9:6) TO W-TRN-HEURE.
+       STRING "ANNULATION DE " DELIMITED SIZE
+              WS-TRN-ID-ORIGINAL DELIMITED SIZE
+           INTO W-TRN-LIBELLE.
+       MOVE LK-OPERATEUR          TO W-TRN-OPERATEUR.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       MOVE "WRITE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "ATTENTION : solde corrige mais CONTRE-ECRITURE NON "
+                   "JOURNALISEE (code: " W-CODE-RETOUR ")."
+       END-IF.
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       DISPLAY "Transaction " WS-TRN-ID-ORIGINAL " annulee.".
+       DISPLAY "Nouveau solde compte " WS-CPT-ORIGINAL " : "
+               W-CPT-SOLDE.
+
+       EXIT PROGRAM.
+
+       END PROGRAM ANNULER.
