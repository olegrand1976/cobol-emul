@@ -0,0 +1,113 @@
+      *>****************************************************************
+      *> Programme : SOLDES-NEGATIFS
+      *> Role      : Batch quotidien. Parcourt COMPTES.dat et signale
+      *>             tout compte actif dont le solde est negatif,
+      *>             depuis combien de jours (W-CPT-DATE-DERN-MVT sert
+      *>             de reference, a defaut de date de passage a
+      *>             decouvert dediee) et a quelle distance il se
+      *>             trouve de son decouvert autorise. Distinct du
+      *>             controle ponctuel RC-ERR-DECOUVERT de RETRAIT, qui
+      *>             ne fait que refuser un retrait au moment ou il est
+      *>             demande : ce rapport suit l'etat du compte dans le
+      *>             temps, pas une tentative isolee.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLDES-NEGATIFS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-REFERENCE      PIC 9(8).
+       01 WS-JOURS-ECOULES       PIC 9(5).
+
+       01 WS-MARGE-RESTANTE      PIC S9(11)V99 COMP-3.
+
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-NEGATIFS         PIC 9(5) VALUE 0.
+
+       01 WS-SOLDE-AFF           PIC -Z(10)9.99.
+       01 WS-MARGE-AFF           PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- SOLDES-NEGATIFS : comptes a decouvert ---".
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "NUMERO    TITULAIRE         SOLDE      JOURS   MARGE".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Comptes examines : " WS-NB-COMPTES
+               "   Comptes a decouvert : " WS-NB-NEGATIFS.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+
+           IF NOT CPT-ACTIF
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-CPT-SOLDE NOT < 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-CPT-DATE-DERN-MVT = 0
+               MOVE W-CPT-DATE-OUV TO WS-DATE-REFERENCE
+           ELSE
+               MOVE W-CPT-DATE-DERN-MVT TO WS-DATE-REFERENCE
+           END-IF.
+           COMPUTE WS-JOURS-ECOULES =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+                   - FUNCTION INTEGER-OF-DATE(WS-DATE-REFERENCE).
+
+           COMPUTE WS-MARGE-RESTANTE =
+                   W-CPT-DECOUVERT-AUTORISE + W-CPT-SOLDE.
+
+           ADD 1 TO WS-NB-NEGATIFS.
+           MOVE W-CPT-SOLDE      TO WS-SOLDE-AFF.
+           MOVE WS-MARGE-RESTANTE TO WS-MARGE-AFF.
+           DISPLAY W-CPT-NUMERO "  "
+                   W-CPT-TITULAIRE "  "
+                   WS-SOLDE-AFF "  "
+                   WS-JOURS-ECOULES "  "
+                   WS-MARGE-AFF.
+
+       END PROGRAM SOLDES-NEGATIFS.
