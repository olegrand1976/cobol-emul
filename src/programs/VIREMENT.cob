@@ -0,0 +1,292 @@
+      *>****************************************************************
+      *> Programme : VIREMENT
+      *> Role      : Virement entre deux comptes (debit + credit atomique)
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIREMENT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY LIMITES.
+       COPY TAUX-CHANGE.
+
+       01 WS-NUM-SOURCE         PIC 9(8).
+       01 WS-NUM-DEST           PIC 9(8).
+       01 WS-MONTANT            PIC S9(11)V99 COMP-3.
+       01 WS-MONTANT-CREDIT     PIC S9(11)V99 COMP-3.
+       01 WS-MNT-VIDE           PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE           PIC X(40) VALUE SPACES.
+       01 WS-NUM-VIDE           PIC 9(8) VALUE 0.
+
+       01 WS-DATE-COMPLETE      PIC X(21).
+       01 WS-COMPTEUR           PIC 9(10) VALUE 0.
+       01 WS-CONFIRME           PIC X(1) VALUE 'N'.
+          88 CONFIRME-OUI       VALUE 'O'.
+       01 WS-AGENCE-SOURCE      PIC X(4).
+       01 WS-DEVISE-SOURCE      PIC X(3).
+       01 WS-DEVISE-DEST        PIC X(3).
+       01 WS-SOLDE-SOURCE-APRES PIC S9(11)V99 COMP-3.
+
+       01 WS-TAUX-SOURCE        PIC 9(3)V9(4) VALUE 0.
+       01 WS-TAUX-DEST          PIC 9(3)V9(4) VALUE 0.
+       01 WS-MONTANT-CREDIT-AFF PIC -Z(10)9.99.
+
+       01 WS-SUPERVISEUR        PIC X(8) VALUE SPACES.
+       01 WS-CODE-DEROGATION    PIC X(2) VALUE '99'.
+       01 WS-CODE-DEVERROU      PIC X(2).
+
+       LINKAGE SECTION.
+       01 LK-OPERATEUR          PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATEUR.
+
+       DISPLAY " ".
+       DISPLAY "--- Virement entre comptes ---".
+
+       DISPLAY "Numero du compte debite  : " WITH NO ADVANCING.
+       ACCEPT WS-NUM-SOURCE.
+
+       MOVE WS-NUM-SOURCE TO W-CPT-NUMERO.
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero de compte source invalide."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Numero du compte credite : " WITH NO ADVANCING.
+       ACCEPT WS-NUM-DEST.
+
+       MOVE WS-NUM-DEST TO W-CPT-NUMERO.
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero de compte destinataire invalide."
+           EXIT PROGRAM
+       END-IF.
+
+       IF WS-NUM-SOURCE = WS-NUM-DEST
+           DISPLAY "Refuse : compte source et destinataire identiques."
+           EXIT PROGRAM
+       END-IF.
+
+      *> Lecture du compte destinataire (simple controle d'existence et
+      *> de statut ; relu integralement juste avant le credit pour ne
+      *> jamais ecraser ses champs avec une copie partielle)
+       MOVE WS-NUM-DEST TO W-CPT-NUMERO.
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte destinataire introuvable."
+           EXIT PROGRAM
+       END-IF.
+       IF NOT CPT-ACTIF
+           DISPLAY "Compte destinataire non actif (statut: "
+                   W-CPT-STATUT ")."
+           EXIT PROGRAM
+       END-IF.
+       MOVE W-CPT-DEVISE TO WS-DEVISE-DEST.
+
+      *> Lecture du compte source, verrouille jusqu'au REWRITE du debit
+      *> pour eviter que deux virements/retraits concurrents sur ce
+      *> compte ne se basent sur le meme solde de depart.
+       MOVE WS-NUM-SOURCE TO W-CPT-NUMERO.
+       MOVE "READ-LOCK" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte source introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF NOT CPT-ACTIF
+           DISPLAY "Compte source non actif (statut: "
+                   W-CPT-STATUT ")."
+           PERFORM DEVERROUILLER-COMPTE
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE W-CPT-AGENCE TO WS-AGENCE-SOURCE.
+       MOVE W-CPT-DEVISE TO WS-DEVISE-SOURCE.
+
+      *> Virement multi-devises : l'EUR sert de pivot (TAUX-CHANGE.cpy)
+      *> pour convertir le montant debite vers la devise du compte
+      *> credite ; une devise absente de la table bloque l'operation.
+       PERFORM RESOUDRE-TAUX-SOURCE.
+       PERFORM RESOUDRE-TAUX-DEST.
+       IF WS-TAUX-SOURCE = 0 OR WS-TAUX-DEST = 0
+           DISPLAY "Refuse : devise non reconnue dans la table de "
+                   "change (source " WS-DEVISE-SOURCE
+                   ", destinataire " WS-DEVISE-DEST ")."
+           MOVE '14' TO W-CODE-RETOUR
+           PERFORM DEVERROUILLER-COMPTE
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Solde source actuel : " W-CPT-SOLDE.
+       DISPLAY "Montant a virer : " WITH NO ADVANCING.
+       ACCEPT WS-MONTANT.
+
+       MOVE "MONTANT" TO WS-OP.
+       CALL "VALID" USING WS-OP WS-NUM-VIDE WS-MONTANT WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF RC-ERR-MONTANT-EXCESSIF
+           DISPLAY "Montant superieur au plafond autorise ("
+                   LIM-PLAFOND-MONTANT ")."
+           DISPLAY "Titulaire du compte debite : " W-CPT-TITULAIRE
+           DISPLAY "Montant a virer : " WS-MONTANT
+           CALL "DEROGATION" USING W-CODE-RETOUR WS-SUPERVISEUR
+                                   WS-CODE-DEROGATION
+           IF WS-CODE-DEROGATION NOT = '00'
+               DISPLAY "Virement annule."
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PROGRAM
+           END-IF
+       ELSE
+           IF NOT RC-OK
+               DISPLAY "Montant invalide (doit etre > 0)."
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PROGRAM
+           END-IF
+       END-IF.
+
+       IF WS-DEVISE-SOURCE = WS-DEVISE-DEST
+           MOVE WS-MONTANT TO WS-MONTANT-CREDIT
+       ELSE
+           COMPUTE WS-MONTANT-CREDIT ROUNDED =
+                   WS-MONTANT / WS-TAUX-SOURCE * WS-TAUX-DEST
+           MOVE WS-MONTANT-CREDIT TO WS-MONTANT-CREDIT-AFF
+           DISPLAY "Conversion " WS-DEVISE-SOURCE " -> " WS-DEVISE-DEST
+                   " : 1 EUR = " WS-TAUX-SOURCE " " WS-DEVISE-SOURCE
+                   " = " WS-TAUX-DEST " " WS-DEVISE-DEST "."
+           DISPLAY "Le compte destinataire sera credite de "
+                   WS-MONTANT-CREDIT-AFF " " WS-DEVISE-DEST "."
+           DISPLAY "Confirmer la conversion ? (O/N) " WITH NO ADVANCING
+           ACCEPT WS-CONFIRME
+           IF NOT CONFIRME-OUI
+               DISPLAY "Virement annule."
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PROGRAM
+           END-IF
+       END-IF.
+
+       IF WS-MONTANT > W-CPT-SOLDE + W-CPT-DECOUVERT-AUTORISE
+           DISPLAY "Refuse : decouvert non autorise."
+           MOVE '30' TO W-CODE-RETOUR
+           CALL "DEROGATION" USING W-CODE-RETOUR WS-SUPERVISEUR
+                                   WS-CODE-DEROGATION
+           IF WS-CODE-DEROGATION NOT = '00'
+               PERFORM DEVERROUILLER-COMPTE
+               EXIT PROGRAM
+           END-IF
+       END-IF.
+
+      *> Debit du compte source
+       SUBTRACT WS-MONTANT FROM W-CPT-SOLDE.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
+       MOVE "REWRITE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec mise a jour solde source."
+           EXIT PROGRAM
+       END-IF.
+       MOVE W-CPT-SOLDE TO WS-SOLDE-SOURCE-APRES.
+
+      *> Credit du destinataire (relu et verrouille ; W-COMPTE porte
+      *> desormais les donnees du compte source)
+       MOVE WS-NUM-DEST TO W-CPT-NUMERO.
+       MOVE "READ-LOCK" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec relecture destinataire - "
+                   "virement incomplet, contacter le support."
+           EXIT PROGRAM
+       END-IF.
+       ADD WS-MONTANT-CREDIT TO W-CPT-SOLDE.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
+       MOVE "REWRITE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec mise a jour solde destinataire - "
+                   "virement incomplet, contacter le support."
+           EXIT PROGRAM
+       END-IF.
+
+      *> Journalisation d'une seule ecriture TRN-VIREMENT
+       MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+       MOVE "NEXT" TO WS-OP.
+       CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+       MOVE WS-COMPTEUR           TO W-TRN-ID.
+       MOVE WS-NUM-SOURCE         TO W-TRN-CPT.
+       MOVE WS-NUM-DEST           TO W-TRN-CPT-DEST.
+       MOVE 'V'                   TO W-TRN-TYPE.
+       MOVE WS-MONTANT            TO W-TRN-MONTANT.
+       MOVE WS-DATE-COMPLETE(1:8) TO W-TRN-DATE.
+       MOVE WS-DATE-COMPLETE(9:6) TO W-TRN-HEURE.
+       MOVE "VIREMENT"            TO W-TRN-LIBELLE.
+       MOVE LK-OPERATEUR          TO W-TRN-OPERATEUR.
+       MOVE WS-AGENCE-SOURCE      TO W-TRN-AGENCE.
+       MOVE WS-DEVISE-SOURCE      TO W-TRN-DEVISE.
+       MOVE WS-DEVISE-DEST        TO W-TRN-DEVISE-DEST.
+       MOVE WS-MONTANT-CREDIT     TO W-TRN-MONTANT-CREDIT.
+       MOVE WS-SUPERVISEUR        TO W-TRN-SUPERVISEUR.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       MOVE "WRITE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "ATTENTION : virement execute mais MOUVEMENT NON "
+                   "JOURNALISE (code: " W-CODE-RETOUR ")."
+       END-IF.
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       IF WS-SUPERVISEUR NOT = SPACES
+           DISPLAY "Derogation superviseur : " WS-SUPERVISEUR "."
+       END-IF.
+       DISPLAY "Virement effectue.".
+       DISPLAY "Nouveau solde compte " WS-NUM-SOURCE " : "
+               WS-SOLDE-SOURCE-APRES.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Leve le verrou pose par READ-LOCK sur le compte source lorsqu'
+      *> une branche de rejet renonce au debit sans atteindre le
+      *> REWRITE qui l'aurait leve lui-meme.
+       DEVERROUILLER-COMPTE.
+           MOVE "UNLOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE WS-CODE-DEVERROU.
+
+      *>----------------------------------------------------------------
+      *> Recherche dans TAUX-CHANGE.cpy le taux (1 EUR = n unites) de
+      *> la devise du compte source ; WS-TAUX-SOURCE reste a 0 si la
+      *> devise ne figure pas dans la table.
+       RESOUDRE-TAUX-SOURCE.
+           EVALUATE WS-DEVISE-SOURCE
+               WHEN TXC-DEVISE-EUR MOVE TXC-TAUX-EUR TO WS-TAUX-SOURCE
+               WHEN TXC-DEVISE-USD MOVE TXC-TAUX-USD TO WS-TAUX-SOURCE
+               WHEN TXC-DEVISE-GBP MOVE TXC-TAUX-GBP TO WS-TAUX-SOURCE
+               WHEN TXC-DEVISE-CHF MOVE TXC-TAUX-CHF TO WS-TAUX-SOURCE
+               WHEN OTHER MOVE 0 TO WS-TAUX-SOURCE
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+      *> Meme recherche pour la devise du compte destinataire.
+       RESOUDRE-TAUX-DEST.
+           EVALUATE WS-DEVISE-DEST
+               WHEN TXC-DEVISE-EUR MOVE TXC-TAUX-EUR TO WS-TAUX-DEST
+               WHEN TXC-DEVISE-USD MOVE TXC-TAUX-USD TO WS-TAUX-DEST
+               WHEN TXC-DEVISE-GBP MOVE TXC-TAUX-GBP TO WS-TAUX-DEST
+               WHEN TXC-DEVISE-CHF MOVE TXC-TAUX-CHF TO WS-TAUX-DEST
+               WHEN OTHER MOVE 0 TO WS-TAUX-DEST
+           END-EVALUATE.
+
+       END PROGRAM VIREMENT.
