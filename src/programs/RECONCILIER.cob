@@ -0,0 +1,170 @@
+      *>****************************************************************
+      *> Programme : RECONCILIER
+      *> Role      : Batch de fin de journee. Pour chaque compte, rejoue
+      *>             l'integralite des mouvements de TRANS.dat et
+      *>             recalcule le solde attendu, afin de detecter tout
+      *>             ecart avec W-CPT-SOLDE avant de considerer les
+      *>             soldes fiables pour l'ouverture du lendemain.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+       01 WS-FIN-MVT             PIC X(1) VALUE 'N'.
+          88 FIN-MOUVEMENTS      VALUE 'O'.
+
+       01 WS-SOLDE-ATTENDU       PIC S9(11)V99 COMP-3.
+       01 WS-ECART               PIC S9(11)V99 COMP-3.
+
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-ECARTS           PIC 9(5) VALUE 0.
+
+       01 WS-SOLDE-AFF           PIC -Z(10)9.99.
+       01 WS-ATTENDU-AFF         PIC -Z(10)9.99.
+       01 WS-ECART-AFF           PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- RECONCILIER : controle de fin de journee ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a controler."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM CONTROLER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Comptes controles : " WS-NB-COMPTES
+               "   Ecarts detectes : " WS-NB-ECARTS.
+
+       IF WS-NB-ECARTS > 0
+           MOVE 1 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       CONTROLER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+           MOVE 0 TO WS-SOLDE-ATTENDU.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-MOUVEMENTS TO TRUE
+           ELSE
+               MOVE 'N' TO WS-FIN-MVT
+           END-IF.
+
+           PERFORM UNTIL FIN-MOUVEMENTS
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-MOUVEMENTS TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-MOUVEMENTS TO TRUE
+                   WHEN TRN-DEPOT
+                       ADD W-TRN-MONTANT TO WS-SOLDE-ATTENDU
+                   WHEN TRN-RETRAIT
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-ATTENDU
+                   WHEN TRN-VIREMENT AND W-TRN-CPT = W-CPT-NUMERO
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-ATTENDU
+                   WHEN TRN-INTERET
+                       ADD W-TRN-MONTANT TO WS-SOLDE-ATTENDU
+                   WHEN TRN-FRAIS
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-ATTENDU
+                   WHEN TRN-VIR-ENTRANT
+                       ADD W-TRN-MONTANT TO WS-SOLDE-ATTENDU
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+      *> Un virement peut aussi crediter ce compte en tant que
+      *> destinataire : ces ecritures sont indexees sous le numero du
+      *> compte source, donc un second passage complet est necessaire
+      *> pour les retrouver via W-TRN-CPT-DEST.
+           PERFORM AJOUTER-VIREMENTS-RECUS.
+
+           COMPUTE WS-ECART = W-CPT-SOLDE - WS-SOLDE-ATTENDU.
+
+           IF WS-ECART NOT = 0
+               ADD 1 TO WS-NB-ECARTS
+               MOVE W-CPT-SOLDE      TO WS-SOLDE-AFF
+               MOVE WS-SOLDE-ATTENDU TO WS-ATTENDU-AFF
+               MOVE WS-ECART         TO WS-ECART-AFF
+               DISPLAY "ECART compte " W-CPT-NUMERO
+                       " solde=" WS-SOLDE-AFF
+                       " attendu=" WS-ATTENDU-AFF
+                       " ecart=" WS-ECART-AFF
+           END-IF.
+
+       AJOUTER-VIREMENTS-RECUS.
+           MOVE 'N' TO WS-FIN-MVT.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-MOUVEMENTS TO TRUE
+           END-IF.
+
+           PERFORM UNTIL FIN-MOUVEMENTS
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               IF NOT RC-OK
+                   SET FIN-MOUVEMENTS TO TRUE
+               ELSE
+                   IF TRN-VIREMENT
+                       AND W-TRN-CPT-DEST = W-CPT-NUMERO
+                       ADD W-TRN-MONTANT-CREDIT TO WS-SOLDE-ATTENDU
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       END PROGRAM RECONCILIER.
