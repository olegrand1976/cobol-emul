@@ -10,22 +10,48 @@
        COPY COMPTE.
        COPY CODES-ERR.
        COPY OPS.
+       COPY PARAMETRES.
 
        01 WS-SOLDE-AFF          PIC -Z(10)9.99.
+       01 WS-MNT-VIDE           PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE           PIC X(40) VALUE SPACES.
+       01 WS-IDX-COTIT          PIC 9(1) COMP.
+       01 WS-RECHERCHE          PIC X(1) VALUE 'N'.
+          88 RECHERCHE-OUI      VALUE 'O'.
+       01 WS-NOM-RECHERCHE      PIC X(40).
+       01 WS-RECH-CODE          PIC X(2).
 
        PROCEDURE DIVISION.
 
        DISPLAY " ".
        DISPLAY "--- Consultation de solde ---".
+       DISPLAY PARAM-NOM-BANQUE "- Agence " PARAM-CODE-AGENCE.
 
        DISPLAY "Numero de compte : " WITH NO ADVANCING.
        ACCEPT W-CPT-NUMERO.
 
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero invalide."
+           EXIT PROGRAM
+       END-IF.
+
        MOVE "READ" TO WS-OP.
        CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
 
        IF NOT RC-OK
            DISPLAY "Compte introuvable."
+           DISPLAY "Rechercher par nom du titulaire ? (O/N) "
+                   WITH NO ADVANCING
+           ACCEPT WS-RECHERCHE
+           IF RECHERCHE-OUI
+               DISPLAY "Titulaire (partiel) : " WITH NO ADVANCING
+               ACCEPT WS-NOM-RECHERCHE
+               CALL "COMPTE-RECHERCHE" USING WS-NOM-RECHERCHE
+                                             WS-RECH-CODE
+           END-IF
            EXIT PROGRAM
        END-IF.
 
@@ -40,6 +66,15 @@
                "                                   |".
        DISPLAY "+--------------------------------------------------+".
 
+       MOVE 1 TO WS-IDX-COTIT.
+       PERFORM UNTIL WS-IDX-COTIT > W-CPT-NB-COTITULAIRES
+           DISPLAY "Cotitulaire : " W-CPT-COTIT-NOM(WS-IDX-COTIT)
+           ADD 1 TO WS-IDX-COTIT
+       END-PERFORM.
+
+       DISPLAY "Canal d'ouverture  : " W-CPT-CANAL-OUVERTURE.
+       DISPLAY "Piece d'identite   : " W-CPT-PIECE-IDENTITE.
+
        EXIT PROGRAM.
 
        END PROGRAM SOLDE.
