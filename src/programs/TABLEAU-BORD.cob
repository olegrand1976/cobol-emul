@@ -0,0 +1,98 @@
+      *>****************************************************************
+      *> Programme : TABLEAU-BORD
+      *> Role      : Batch. Parcourt COMPTES.dat une seule fois via
+      *>             COMPTE-IO START-FIRST/READ-NEXT et affiche un
+      *>             tableau de bord du portefeuille : solde total,
+      *>             nombre de comptes, repartition par statut et par
+      *>             type de compte.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLEAU-BORD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+
+       01 WS-NB-COMPTES          PIC 9(7) VALUE 0.
+       01 WS-SOLDE-TOTAL         PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01 WS-NB-ACTIFS           PIC 9(7) VALUE 0.
+       01 WS-NB-CLOTURES         PIC 9(7) VALUE 0.
+       01 WS-NB-SUSPENDUS        PIC 9(7) VALUE 0.
+
+       01 WS-NB-COURANTS         PIC 9(7) VALUE 0.
+       01 WS-NB-EPARGNE          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- TABLEAU-BORD : synthese du portefeuille ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM CUMULER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "Nombre de comptes    : " WS-NB-COMPTES.
+       DISPLAY "Solde total          : " WS-SOLDE-TOTAL.
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Par statut :".
+       DISPLAY "  Actifs             : " WS-NB-ACTIFS.
+       DISPLAY "  Clotures           : " WS-NB-CLOTURES.
+       DISPLAY "  Suspendus          : " WS-NB-SUSPENDUS.
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Par type de compte :".
+       DISPLAY "  Comptes courants   : " WS-NB-COURANTS.
+       DISPLAY "  Comptes epargne    : " WS-NB-EPARGNE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       CUMULER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+           ADD W-CPT-SOLDE TO WS-SOLDE-TOTAL.
+
+           EVALUATE TRUE
+               WHEN CPT-ACTIF
+                   ADD 1 TO WS-NB-ACTIFS
+               WHEN CPT-CLOTURE
+                   ADD 1 TO WS-NB-CLOTURES
+               WHEN CPT-SUSPENDU
+                   ADD 1 TO WS-NB-SUSPENDUS
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN CPT-COURANT
+                   ADD 1 TO WS-NB-COURANTS
+               WHEN CPT-EPARGNE
+                   ADD 1 TO WS-NB-EPARGNE
+           END-EVALUATE.
+
+       END PROGRAM TABLEAU-BORD.
