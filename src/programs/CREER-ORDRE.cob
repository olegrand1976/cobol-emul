@@ -0,0 +1,123 @@
+      *>****************************************************************
+      *> Programme : CREER-ORDRE
+      *> Role      : Utilitaire back-office. Saisit un nouvel ordre de
+      *>             virement permanent et l'insere dans
+      *>             ORDRES-PERMANENTS.dat, execute par la suite chaque
+      *>             jour ou son echeance est atteinte par EXEC-ORDRES.
+      *>             Non accessible depuis le menu guichetier de MAIN ;
+      *>             reserve a l'administration des ordres permanents.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREER-ORDRE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ORDRE.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-ID-SUIVANT         PIC 9(10) VALUE 0.
+       01 WS-FREQ-SAISIE        PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- Creation d'un ordre de virement permanent ---".
+
+       PERFORM DETERMINER-ID-SUIVANT.
+       MOVE WS-ID-SUIVANT TO W-ORD-ID.
+
+       DISPLAY "Numero du compte debite  : " WITH NO ADVANCING.
+       ACCEPT W-ORD-CPT-SOURCE.
+
+       MOVE W-ORD-CPT-SOURCE TO W-CPT-NUMERO.
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte source introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Numero du compte credite : " WITH NO ADVANCING.
+       ACCEPT W-ORD-CPT-DEST.
+
+       MOVE W-ORD-CPT-DEST TO W-CPT-NUMERO.
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte destinataire introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF W-ORD-CPT-SOURCE = W-ORD-CPT-DEST
+           DISPLAY "Refuse : compte source et destinataire identiques."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Montant de chaque virement : " WITH NO ADVANCING.
+       ACCEPT W-ORD-MONTANT.
+       IF W-ORD-MONTANT NOT > 0
+           DISPLAY "Montant invalide (doit etre > 0)."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Frequence (H=Hebdo, M=Mensuel, A=Annuel) : "
+               WITH NO ADVANCING.
+       ACCEPT WS-FREQ-SAISIE.
+       MOVE WS-FREQ-SAISIE TO W-ORD-FREQUENCE.
+       IF NOT ORD-FREQ-HEBDO AND NOT ORD-FREQ-MENSUEL
+               AND NOT ORD-FREQ-ANNUEL
+           DISPLAY "Frequence invalide."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Date de la premiere echeance (AAAAMMJJ) : "
+               WITH NO ADVANCING.
+       ACCEPT W-ORD-PROCHAINE-DATE.
+
+       DISPLAY "Libelle : " WITH NO ADVANCING.
+       ACCEPT W-ORD-LIBELLE.
+
+       SET ORD-ACTIF TO TRUE.
+
+       MOVE "WRITE" TO WS-OP.
+       CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+
+       EVALUATE TRUE
+           WHEN RC-OK
+               DISPLAY "Ordre permanent " W-ORD-ID " cree avec succes."
+           WHEN RC-ERR-DEJA-EXISTE
+               DISPLAY "Erreur : cet identifiant d'ordre existe deja."
+           WHEN OTHER
+               DISPLAY "Erreur d'ecriture (code: " W-CODE-RETOUR ")."
+       END-EVALUATE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Le fichier des ordres n'a pas de distributeur de sequence
+      *> dedie (SEQ-IO alimente W-TRN-ID) : on parcourt simplement le
+      *> fichier pour determiner le prochain identifiant libre.
+       DETERMINER-ID-SUIVANT.
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+           IF RC-OK
+               PERFORM UNTIL NOT RC-OK
+                   IF W-ORD-ID > WS-ID-SUIVANT
+                       MOVE W-ORD-ID TO WS-ID-SUIVANT
+                   END-IF
+                   MOVE "READ-NEXT" TO WS-OP
+                   CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR
+               END-PERFORM
+           END-IF.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "ORDRE-IO" USING WS-OP W-ORDRE W-CODE-RETOUR.
+
+           ADD 1 TO WS-ID-SUIVANT.
+
+       END PROGRAM CREER-ORDRE.
