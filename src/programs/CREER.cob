@@ -10,24 +10,41 @@
        COPY COMPTE.
        COPY CODES-ERR.
        COPY OPS.
+       COPY AUDIT.
        01 WS-NUM-LIB            PIC 9(8) VALUE 0.
        01 WS-MNT-VIDE           PIC S9(11)V99 COMP-3 VALUE 0.
        01 WS-LIB-VIDE           PIC X(40) VALUE SPACES.
+       01 WS-IDX-COTIT          PIC 9(1) COMP.
+       01 WS-COMPTEUR           PIC 9(10) VALUE 0.
+       01 WS-NUM-BASE           PIC 9(7).
+       01 WS-NUM-CTL            PIC 9(1).
+       01 WS-NUMERO-AUTO        PIC X(1) VALUE 'N'.
+          88 NUMERO-AUTO        VALUE 'O'.
+       01 WS-FIN-ECRITURE       PIC X(1) VALUE 'N'.
+          88 ECRITURE-TERMINEE  VALUE 'O'.
+       01 WS-NB-TENTATIVES      PIC 9(2) VALUE 0.
 
        PROCEDURE DIVISION.
 
        DISPLAY " ".
        DISPLAY "--- Creation d'un compte ---".
 
-       DISPLAY "Numero (8 chiffres) : " WITH NO ADVANCING.
+       DISPLAY "Numero (8 chiffres, ou ENTREE pour attribution "
+               "automatique) : " WITH NO ADVANCING.
        ACCEPT W-CPT-NUMERO.
 
+       IF W-CPT-NUMERO = 0
+           SET NUMERO-AUTO TO TRUE
+           PERFORM ATTRIBUER-NUMERO
+       END-IF.
+
        MOVE "NUMERO" TO WS-OP.
        CALL "VALID" USING WS-OP W-CPT-NUMERO
                           WS-MNT-VIDE WS-LIB-VIDE
                           W-CODE-RETOUR.
        IF NOT RC-OK
            DISPLAY "Numero invalide."
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
@@ -40,25 +57,129 @@
                           W-CODE-RETOUR.
        IF NOT RC-OK
            DISPLAY "Titulaire vide."
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
+       DISPLAY "Decouvert autorise (0 si aucun) : " WITH NO ADVANCING.
+       ACCEPT W-CPT-DECOUVERT-AUTORISE.
+
+       DISPLAY "Type de compte (C=courant / E=epargne) : "
+               WITH NO ADVANCING.
+       ACCEPT W-CPT-TYPE.
+       IF NOT CPT-COURANT AND NOT CPT-EPARGNE
+           MOVE 'C' TO W-CPT-TYPE
+       END-IF.
+
+       DISPLAY "Code agence (4 car.) : " WITH NO ADVANCING.
+       ACCEPT W-CPT-AGENCE.
+
+       DISPLAY "Devise (3 car., EUR par defaut) : " WITH NO ADVANCING.
+       ACCEPT W-CPT-DEVISE.
+       IF W-CPT-DEVISE = SPACES
+           MOVE "EUR" TO W-CPT-DEVISE
+       END-IF.
+
+       DISPLAY "Canal d'ouverture (A=agence / I=internet / "
+               "P=partenaire) : " WITH NO ADVANCING.
+       ACCEPT W-CPT-CANAL-OUVERTURE.
+       IF NOT CANAL-AGENCE AND NOT CANAL-INTERNET
+               AND NOT CANAL-PARTENAIRE
+           MOVE 'A' TO W-CPT-CANAL-OUVERTURE
+       END-IF.
+
+       DISPLAY "Piece d'identite (type + numero) : " WITH NO ADVANCING.
+       ACCEPT W-CPT-PIECE-IDENTITE.
+
+       DISPLAY "Nombre de cotitulaires (0 a 3) : " WITH NO ADVANCING.
+       ACCEPT W-CPT-NB-COTITULAIRES.
+       IF W-CPT-NB-COTITULAIRES > 3
+           MOVE 3 TO W-CPT-NB-COTITULAIRES
+       END-IF.
+
+       MOVE 1 TO WS-IDX-COTIT.
+       PERFORM UNTIL WS-IDX-COTIT > W-CPT-NB-COTITULAIRES
+           DISPLAY "Cotitulaire " WS-IDX-COTIT " : " WITH NO ADVANCING
+           ACCEPT W-CPT-COTIT-NOM(WS-IDX-COTIT)
+           DISPLAY "Role (P=coprincipal / C=cotitulaire simple) : "
+                   WITH NO ADVANCING
+           ACCEPT W-CPT-COTIT-ROLE(WS-IDX-COTIT)
+           IF NOT COTIT-PRINCIPAL(WS-IDX-COTIT)
+               SET COTIT-COTITULAIRE(WS-IDX-COTIT) TO TRUE
+           END-IF
+           ADD 1 TO WS-IDX-COTIT
+       END-PERFORM.
+
        MOVE 0 TO W-CPT-SOLDE.
        MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-OUV.
        MOVE 'A' TO W-CPT-STATUT.
 
-       MOVE "WRITE" TO WS-OP.
-       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       PERFORM UNTIL ECRITURE-TERMINEE
+           ADD 1 TO WS-NB-TENTATIVES
+           MOVE "WRITE" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
 
-       EVALUATE TRUE
-           WHEN RC-OK
-               DISPLAY "Compte cree avec succes."
-           WHEN RC-ERR-DEJA-EXISTE
-               DISPLAY "Erreur : ce numero existe deja."
-           WHEN OTHER
-               DISPLAY "Erreur d'ecriture (code: " W-CODE-RETOUR ")."
-       END-EVALUATE.
+           EVALUATE TRUE
+               WHEN RC-OK
+                   DISPLAY "Compte cree avec succes."
+                   SET ECRITURE-TERMINEE TO TRUE
+      *>           Un numero attribue automatiquement n'a jamais ete vu
+      *>           par l'utilisateur : une collision n'est pas une
+      *>           erreur de sa part, on retire simplement un nouveau
+      *>           numero du compteur SEQ-IO et on retente, jusqu'a un
+      *>           nombre raisonnable d'essais.
+               WHEN RC-ERR-DEJA-EXISTE AND NUMERO-AUTO
+                       AND WS-NB-TENTATIVES < 10
+                   DISPLAY "Numero attribue " W-CPT-NUMERO
+                           " deja utilise, nouvelle tentative."
+                   PERFORM ATTRIBUER-NUMERO
+               WHEN RC-ERR-DEJA-EXISTE
+                   DISPLAY "Erreur : ce numero existe deja."
+                   PERFORM JOURNALISER-ECHEC
+                   SET ECRITURE-TERMINEE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Erreur d'ecriture (code: "
+                           W-CODE-RETOUR ")."
+                   PERFORM JOURNALISER-ECHEC
+                   SET ECRITURE-TERMINEE TO TRUE
+           END-EVALUATE
+       END-PERFORM.
 
        EXIT PROGRAM.
 
+      *>----------------------------------------------------------------
+      *> Tire un nouveau numero de compte du compteur partage SEQ-IO et
+      *> lui ajoute la cle de controle mod 97 qu'exige VALID "NUMERO".
+       ATTRIBUER-NUMERO.
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+           MOVE FUNCTION MOD(WS-COMPTEUR 10000000) TO WS-NUM-BASE.
+           MOVE FUNCTION MOD(FUNCTION MOD(WS-NUM-BASE 97) 10)
+               TO WS-NUM-CTL.
+           COMPUTE W-CPT-NUMERO = WS-NUM-BASE * 10 + WS-NUM-CTL.
+           DISPLAY "Numero de compte attribue : " W-CPT-NUMERO.
+
+      *>----------------------------------------------------------------
+      *> Consigne la tentative en echec dans AUDIT.dat, avec le numero
+      *> de compte saisi, l'operation et le code retour de l'echec.
+       JOURNALISER-ECHEC.
+           MOVE W-CODE-RETOUR TO W-AUD-CODE.
+
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR  TO W-AUD-ID.
+           MOVE W-CPT-NUMERO TO W-AUD-CPT.
+           MOVE "CREER"      TO W-AUD-OPERATION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO W-AUD-HEURE.
+           MOVE SPACES       TO W-AUD-OPERATEUR.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+
        END PROGRAM CREER.
