@@ -0,0 +1,165 @@
+      *>****************************************************************
+      *> Programme : IMPORT-COMPTES
+      *> Role      : Batch. Charge en masse de nouveaux comptes a partir
+      *>             d'un fichier CSV d'integration (reports/IMPORT-
+      *>             COMPTES.csv, une ligne d'en-tete puis une ligne par
+      *>             compte : numero,titulaire,date_ouv). Chaque ligne
+      *>             passe par les memes controles que CREER ("NUMERO"
+      *>             et "LIBELLE" via VALID) avant l'ecriture dans
+      *>             COMPTES.dat via COMPTE-IO "WRITE", pour reprendre
+      *>             un lot de clients migres d'une autre agence sans
+      *>             les ressaisir un par un.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORT-COMPTES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-IMPORT ASSIGN TO "reports/IMPORT-COMPTES.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IMPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-IMPORT.
+       01 F-IMPORT-LIGNE         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FS-IMPORT           PIC X(2) VALUE '00'.
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE        VALUE 'O'.
+
+       01 WS-MNT-VIDE            PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE            PIC X(40) VALUE SPACES.
+       01 WS-NUM-LIB             PIC 9(8) VALUE 0.
+
+       01 WS-CSV-NUMERO          PIC X(8).
+       01 WS-CSV-TITULAIRE       PIC X(40).
+       01 WS-CSV-DATE-OUV        PIC X(8).
+
+       01 WS-NB-LUES             PIC 9(5) VALUE 0.
+       01 WS-NB-CHARGEES         PIC 9(5) VALUE 0.
+       01 WS-NB-REJETEES         PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-NUMERO       PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-LIBELLE      PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-EXISTE       PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-AUTRE        PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- IMPORT-COMPTES : chargement par lot ---".
+       DISPLAY "------------------------------------------------------".
+
+       OPEN INPUT F-IMPORT.
+       IF WS-FS-IMPORT NOT = '00'
+           DISPLAY "Impossible d'ouvrir reports/IMPORT-COMPTES.csv "
+                   "(code: " WS-FS-IMPORT ")."
+           EXIT PROGRAM
+       END-IF.
+
+      *> La premiere ligne est l'en-tete (numero,titulaire,date_ouv),
+      *> symetrique de l'en-tete ecrit par LISTER en mode export CSV.
+       READ F-IMPORT
+           AT END
+               SET FIN-LECTURE TO TRUE
+       END-READ.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       PERFORM UNTIL FIN-LECTURE
+           READ F-IMPORT
+               AT END
+                   SET FIN-LECTURE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-LUES
+                   PERFORM TRAITER-LIGNE
+           END-READ
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       CLOSE F-IMPORT.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Lignes lues      : " WS-NB-LUES.
+       DISPLAY "Comptes charges  : " WS-NB-CHARGEES.
+       DISPLAY "Lignes rejetees  : " WS-NB-REJETEES.
+       DISPLAY "  - numero invalide    : " WS-NB-REJ-NUMERO.
+       DISPLAY "  - titulaire vide     : " WS-NB-REJ-LIBELLE.
+       DISPLAY "  - numero deja existant : " WS-NB-REJ-EXISTE.
+       DISPLAY "  - autre (ecriture)   : " WS-NB-REJ-AUTRE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-LIGNE.
+           MOVE SPACES TO WS-CSV-NUMERO WS-CSV-TITULAIRE
+                          WS-CSV-DATE-OUV.
+           UNSTRING F-IMPORT-LIGNE DELIMITED BY ","
+               INTO WS-CSV-NUMERO WS-CSV-TITULAIRE WS-CSV-DATE-OUV.
+
+           IF WS-CSV-NUMERO NOT NUMERIC
+               ADD 1 TO WS-NB-REJ-NUMERO WS-NB-REJETEES
+               DISPLAY "Rejetee (numero non numerique) : "
+                       F-IMPORT-LIGNE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-CSV-NUMERO TO W-CPT-NUMERO.
+           MOVE "NUMERO" TO WS-OP.
+           CALL "VALID" USING WS-OP W-CPT-NUMERO
+                              WS-MNT-VIDE WS-LIB-VIDE
+                              W-CODE-RETOUR.
+           IF NOT RC-OK
+               ADD 1 TO WS-NB-REJ-NUMERO WS-NB-REJETEES
+               DISPLAY "Rejetee (numero invalide) : " W-CPT-NUMERO
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-CSV-TITULAIRE TO W-CPT-TITULAIRE.
+           MOVE "LIBELLE" TO WS-OP.
+           CALL "VALID" USING WS-OP WS-NUM-LIB
+                              WS-MNT-VIDE W-CPT-TITULAIRE
+                              W-CODE-RETOUR.
+           IF NOT RC-OK
+               ADD 1 TO WS-NB-REJ-LIBELLE WS-NB-REJETEES
+               DISPLAY "Rejetee (titulaire vide) : " W-CPT-NUMERO
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CSV-DATE-OUV IS NUMERIC AND WS-CSV-DATE-OUV NOT = 0
+               MOVE WS-CSV-DATE-OUV TO W-CPT-DATE-OUV
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-OUV
+           END-IF.
+
+           MOVE 0 TO W-CPT-SOLDE.
+           MOVE 0 TO W-CPT-DECOUVERT-AUTORISE.
+           MOVE 'C' TO W-CPT-TYPE.
+           MOVE 'A' TO W-CPT-STATUT.
+           MOVE SPACES TO W-CPT-AGENCE.
+           MOVE 0 TO W-CPT-NB-COTITULAIRES.
+
+           MOVE "WRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           EVALUATE TRUE
+               WHEN RC-OK
+                   ADD 1 TO WS-NB-CHARGEES
+               WHEN RC-ERR-DEJA-EXISTE
+                   ADD 1 TO WS-NB-REJ-EXISTE WS-NB-REJETEES
+                   DISPLAY "Rejetee (numero deja existant) : "
+                           W-CPT-NUMERO
+               WHEN OTHER
+                   ADD 1 TO WS-NB-REJ-AUTRE WS-NB-REJETEES
+                   DISPLAY "Rejetee (ecriture, code " W-CODE-RETOUR
+                           ") : " W-CPT-NUMERO
+           END-EVALUATE.
+
+       END PROGRAM IMPORT-COMPTES.
