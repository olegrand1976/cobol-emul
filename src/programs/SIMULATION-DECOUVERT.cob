@@ -0,0 +1,266 @@
+      *>****************************************************************
+      *> Programme : SIMULATION-DECOUVERT
+      *> Role      : Simulateur "what-if" pour l'octroi ou le
+      *>             relevement d'un decouvert autorise. A partir d'un
+      *>             numero de compte, d'un plafond de decouvert
+      *>             propose et d'une fenetre de N mois, rejoue
+      *>             l'historique TRANS.dat du compte sur cette
+      *>             fenetre pour afficher le mouvement net mensuel
+      *>             moyen et le nombre de jours ou le solde aurait
+      *>             depasse le plafond propose, sans rien modifier
+      *>             dans COMPTES.dat : purement informatif, en amont
+      *>             d'une saisie dans CREER ou un ecran de
+      *>             maintenance qui fixerait reellement
+      *>             W-CPT-DECOUVERT-AUTORISE.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMULATION-DECOUVERT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-MNT-VIDE            PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE            PIC X(40) VALUE SPACES.
+
+       01 WS-LIMITE-PROPOSEE     PIC S9(9)V99 COMP-3.
+       01 WS-NB-MOIS             PIC 9(2) VALUE 6.
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-DEBUT          PIC 9(8).
+       01 WS-ANNEE-COURANTE      PIC 9(4).
+       01 WS-MOIS-COURANT        PIC 9(2).
+       01 WS-TOTAL-MOIS0         PIC S9(7) COMP.
+       01 WS-ANNEE-DEBUT         PIC 9(4).
+       01 WS-MOIS-DEBUT          PIC 9(2).
+
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE        VALUE 'O'.
+
+       01 WS-SOLDE-OUVERTURE     PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-SOLDE-SIM           PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-DATE-SEGMENT        PIC 9(8).
+       01 WS-JOURS               PIC S9(7) COMP.
+       01 WS-JOURS-BRECHE        PIC 9(5) VALUE 0.
+       01 WS-JOURS-FENETRE       PIC 9(5) VALUE 0.
+
+       01 WS-MVT-NET             PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-MVT-NET-MENSUEL     PIC S9(11)V99 COMP-3 VALUE 0.
+
+       01 WS-SOLDE-AFF           PIC -Z(10)9.99.
+       01 WS-LIMITE-AFF          PIC -Z(8)9.99.
+       01 WS-MVT-AFF             PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- SIMULATION-DECOUVERT : simulation de plafond ---".
+
+       DISPLAY "Numero de compte : " WITH NO ADVANCING.
+       ACCEPT W-CPT-NUMERO.
+
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero invalide."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Decouvert autorise actuel : "
+               W-CPT-DECOUVERT-AUTORISE.
+       DISPLAY "Plafond de decouvert propose : " WITH NO ADVANCING.
+       ACCEPT WS-LIMITE-PROPOSEE.
+
+       DISPLAY "Fenetre d'historique en mois (0 = 6 par defaut) : "
+               WITH NO ADVANCING.
+       ACCEPT WS-NB-MOIS.
+       IF WS-NB-MOIS = 0
+           MOVE 6 TO WS-NB-MOIS
+       END-IF.
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+       PERFORM CALCULER-DATE-DEBUT.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       PERFORM CALCULER-SOLDE-OUVERTURE.
+       PERFORM REJOUER-FENETRE.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       COMPUTE WS-MVT-NET-MENSUEL =
+               WS-MVT-NET / WS-NB-MOIS.
+
+       PERFORM AFFICHER-RESULTAT.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Calcule le premier jour du mois situe WS-NB-MOIS mois avant
+      *> le mois courant, point de depart de la fenetre simulee.
+       CALCULER-DATE-DEBUT.
+           MOVE WS-DATE-JOUR(1:4) TO WS-ANNEE-COURANTE.
+           MOVE WS-DATE-JOUR(5:2) TO WS-MOIS-COURANT.
+           COMPUTE WS-TOTAL-MOIS0 =
+               (WS-ANNEE-COURANTE * 12 + (WS-MOIS-COURANT - 1))
+               - WS-NB-MOIS.
+           COMPUTE WS-ANNEE-DEBUT = WS-TOTAL-MOIS0 / 12.
+           COMPUTE WS-MOIS-DEBUT = FUNCTION MOD(WS-TOTAL-MOIS0, 12) + 1.
+           MOVE WS-ANNEE-DEBUT TO WS-DATE-DEBUT(1:4).
+           MOVE WS-MOIS-DEBUT TO WS-DATE-DEBUT(5:2).
+           MOVE "01" TO WS-DATE-DEBUT(7:2).
+
+      *>----------------------------------------------------------------
+      *> Premier passage : cumule depuis 0 les mouvements de ce compte
+      *> dates avant le debut de la fenetre, pour obtenir le solde
+      *> qu'il avait a cette date (meme principe que RELEVE).
+       CALCULER-SOLDE-OUVERTURE.
+           MOVE 0 TO WS-SOLDE-OUVERTURE.
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WS-FIN.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE >= WS-DATE-DEBUT
+                       SET FIN-LECTURE TO TRUE
+                   WHEN TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+                       ADD W-TRN-MONTANT TO WS-SOLDE-OUVERTURE
+                   WHEN TRN-RETRAIT OR TRN-VIREMENT OR TRN-FRAIS
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-OUVERTURE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+      *>----------------------------------------------------------------
+      *> Second passage, restreint a la fenetre : fait avancer le
+      *> solde simule jour par jour et cumule le nombre de jours ou il
+      *> aurait franchi le plafond de decouvert propose.
+       REJOUER-FENETRE.
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-SIM.
+           MOVE WS-DATE-DEBUT      TO WS-DATE-SEGMENT.
+           MOVE 0 TO WS-MVT-NET.
+
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-LECTURE TO TRUE
+           END-IF.
+           MOVE 'N' TO WS-FIN.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE < WS-DATE-DEBUT
+                       CONTINUE
+                   WHEN W-TRN-DATE > WS-DATE-JOUR
+                       SET FIN-LECTURE TO TRUE
+                   WHEN OTHER
+                       PERFORM APPLIQUER-MOUVEMENT
+               END-EVALUATE
+           END-PERFORM.
+
+      *>----------------------------------------------------------------
+      *> Cloture le segment en cours si le mouvement courant tombe un
+      *> jour different du precedent, puis applique son effet au
+      *> solde simule.
+       APPLIQUER-MOUVEMENT.
+           IF W-TRN-DATE > WS-DATE-SEGMENT
+               PERFORM CLOTURER-SEGMENT
+               MOVE W-TRN-DATE TO WS-DATE-SEGMENT
+           END-IF.
+           IF TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+               ADD W-TRN-MONTANT TO WS-SOLDE-SIM
+               ADD W-TRN-MONTANT TO WS-MVT-NET
+           ELSE
+               IF TRN-RETRAIT OR TRN-VIREMENT OR TRN-FRAIS
+                   SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-SIM
+                   SUBTRACT W-TRN-MONTANT FROM WS-MVT-NET
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> Compte les jours passes au solde actuellement simule, entre
+      *> WS-DATE-SEGMENT (inclus) et la date donnee (exclue), et les
+      *> ajoute au compteur de jours en breche si ce solde aurait
+      *> depasse le plafond propose.
+       CLOTURER-SEGMENT.
+           COMPUTE WS-JOURS =
+               FUNCTION INTEGER-OF-DATE(W-TRN-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-DATE-SEGMENT).
+           ADD WS-JOURS TO WS-JOURS-FENETRE.
+           IF WS-SOLDE-SIM < (0 - WS-LIMITE-PROPOSEE)
+               ADD WS-JOURS TO WS-JOURS-BRECHE
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> Affiche le resultat de la simulation, synthese lisible par un
+      *> agent devant decider d'accorder ou non le plafond demande.
+       AFFICHER-RESULTAT.
+      *> Cloture le dernier segment, de WS-DATE-SEGMENT a aujourd'hui
+      *> inclus.
+           COMPUTE WS-JOURS =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+               - FUNCTION INTEGER-OF-DATE(WS-DATE-SEGMENT) + 1.
+           ADD WS-JOURS TO WS-JOURS-FENETRE.
+           IF WS-SOLDE-SIM < (0 - WS-LIMITE-PROPOSEE)
+               ADD WS-JOURS TO WS-JOURS-BRECHE
+           END-IF.
+
+           MOVE W-CPT-SOLDE        TO WS-SOLDE-AFF.
+           MOVE WS-LIMITE-PROPOSEE TO WS-LIMITE-AFF.
+           MOVE WS-MVT-NET-MENSUEL TO WS-MVT-AFF.
+
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Titulaire          : " W-CPT-TITULAIRE.
+           DISPLAY "Compte             : " W-CPT-NUMERO.
+           DISPLAY "Fenetre simulee    : du " WS-DATE-DEBUT " au "
+                   WS-DATE-JOUR " (" WS-NB-MOIS " mois, "
+                   WS-JOURS-FENETRE " jours)".
+           DISPLAY "Solde actuel       : " WS-SOLDE-AFF " "
+                   W-CPT-DEVISE.
+           DISPLAY "Plafond propose    : " WS-LIMITE-AFF " "
+                   W-CPT-DEVISE.
+           DISPLAY "Mouvement net moyen par mois : " WS-MVT-AFF.
+           DISPLAY "Jours en breche du plafond propose : "
+                   WS-JOURS-BRECHE " / " WS-JOURS-FENETRE.
+           DISPLAY "------------------------------------------------".
+           IF WS-JOURS-BRECHE = 0
+               DISPLAY "Sur cette fenetre, le plafond propose aurait "
+                       "suffi a tout moment."
+           ELSE
+               DISPLAY "Sur cette fenetre, le plafond propose aurait "
+                       "ete insuffisant " WS-JOURS-BRECHE " jour(s)."
+           END-IF.
+
+       END PROGRAM SIMULATION-DECOUVERT.
