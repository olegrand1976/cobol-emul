@@ -0,0 +1,184 @@
+      *>****************************************************************
+      *> Programme : RELEVE
+      *> Role      : Produire un releve de compte imprimable pour une
+      *>             periode donnee : solde d'ouverture, chaque
+      *>             mouvement avec solde courant, solde de cloture.
+      *>             Comme HISTO, le filtre par compte s'appuie sur la
+      *>             cle alternative W-TRN-CPT de TRANS.dat ; un
+      *>             virement recu par ce compte est journalise sous
+      *>             le numero du compte emetteur et n'apparait donc
+      *>             pas ici, de meme que dans HISTO (seul RECONCILIER
+      *>             fait le second passage necessaire pour retrouver
+      *>             ces ecritures).
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY PARAMETRES.
+
+       01 WS-MNT-VIDE            PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE            PIC X(40) VALUE SPACES.
+
+       01 WS-DATE-DEBUT          PIC 9(8) VALUE 0.
+       01 WS-DATE-FIN            PIC 9(8) VALUE 99999999.
+
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE        VALUE 'O'.
+
+       01 WS-SOLDE-OUVERTURE     PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-SOLDE-COURANT       PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-NB-MVT              PIC 9(5) VALUE 0.
+
+       01 WS-SOLDE-AFF           PIC -Z(10)9.99.
+       01 WS-MNT-AFF             PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- RELEVE DE COMPTE ---".
+
+       DISPLAY "Numero de compte : " WITH NO ADVANCING.
+       ACCEPT W-CPT-NUMERO.
+
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero invalide."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Date debut (AAAAMMJJ) : " WITH NO ADVANCING.
+       ACCEPT WS-DATE-DEBUT.
+       DISPLAY "Date fin   (AAAAMMJJ) : " WITH NO ADVANCING.
+       ACCEPT WS-DATE-FIN.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       PERFORM CALCULER-SOLDE-OUVERTURE.
+
+       PERFORM AFFICHER-ENTETE.
+       PERFORM AFFICHER-MOUVEMENTS.
+       PERFORM AFFICHER-PIED.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Premier passage : cumule les mouvements de ce compte dates
+      *> avant la periode demandee pour obtenir le solde d'ouverture.
+       CALCULER-SOLDE-OUVERTURE.
+           MOVE 0 TO WS-SOLDE-OUVERTURE.
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WS-FIN.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE >= WS-DATE-DEBUT
+                       SET FIN-LECTURE TO TRUE
+                   WHEN TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+                       ADD W-TRN-MONTANT TO WS-SOLDE-OUVERTURE
+                   WHEN TRN-RETRAIT OR TRN-VIREMENT OR TRN-FRAIS
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-OUVERTURE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       AFFICHER-ENTETE.
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-AFF.
+           DISPLAY "==============================================".
+           DISPLAY "            RELEVE DE COMPTE                  ".
+           DISPLAY "==============================================".
+           DISPLAY PARAM-NOM-BANQUE "- Agence " PARAM-CODE-AGENCE.
+           DISPLAY PARAM-ADRESSE.
+           DISPLAY "Assistance : " PARAM-TEL-ASSISTANCE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Titulaire : " W-CPT-TITULAIRE.
+           DISPLAY "Compte    : " W-CPT-NUMERO "  Agence : "
+                   W-CPT-AGENCE.
+           DISPLAY "Periode   : du " WS-DATE-DEBUT " au " WS-DATE-FIN.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Solde d'ouverture : " WS-SOLDE-AFF " EUR".
+           DISPLAY "------------------------------------------------".
+           DISPLAY "DATE      TYPE  MONTANT          SOLDE  LIBELLE".
+           DISPLAY "------------------------------------------------".
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-COURANT.
+
+      *> Second passage, restreint a la periode : imprime chaque
+      *> mouvement avec le solde courant recalcule au fil de l'eau.
+       AFFICHER-MOUVEMENTS.
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WS-FIN.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE < WS-DATE-DEBUT
+                       CONTINUE
+                   WHEN W-TRN-DATE > WS-DATE-FIN
+                       CONTINUE
+                   WHEN OTHER
+                       PERFORM IMPRIMER-MOUVEMENT
+               END-EVALUATE
+           END-PERFORM.
+
+       IMPRIMER-MOUVEMENT.
+           IF TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+               ADD W-TRN-MONTANT TO WS-SOLDE-COURANT
+           ELSE
+               SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-COURANT
+           END-IF.
+           MOVE W-TRN-MONTANT   TO WS-MNT-AFF.
+           MOVE WS-SOLDE-COURANT TO WS-SOLDE-AFF.
+           DISPLAY W-TRN-DATE "  " W-TRN-TYPE "     " WS-MNT-AFF
+                   "  " WS-SOLDE-AFF "  " W-TRN-LIBELLE.
+           ADD 1 TO WS-NB-MVT.
+
+       AFFICHER-PIED.
+           MOVE WS-SOLDE-COURANT TO WS-SOLDE-AFF.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Solde de cloture  : " WS-SOLDE-AFF " EUR".
+           DISPLAY "Mouvements listes : " WS-NB-MVT.
+           DISPLAY "==============================================".
+
+
+
+       END PROGRAM RELEVE.
