@@ -0,0 +1,133 @@
+      *>****************************************************************
+      *> Programme : ARCHIVER
+      *> Role      : Batch de purge. Deplace dans un fichier d'archive
+      *>             dedie (TRANS-AAAA.dat) toute transaction de
+      *>             TRANS.dat plus ancienne que le seuil de retention
+      *>             de ARCHIVE-PARAM.cpy, et supprime ces entrees de
+      *>             TRANS.dat pour que le fichier courant reste petit.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ARCHIVE ASSIGN TO WS-NOM-ARCHIVE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ARC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ARCHIVE.
+       01 F-ARC-TRANS.
+          05 F-ARC-RESTE        PIC X(122).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY ARCHIVE-PARAM.
+
+       01 WS-FS-ARC              PIC X(2) VALUE '00'.
+       01 WS-NOM-ARCHIVE         PIC X(40).
+       01 WS-ANNEE-COUPURE       PIC 9(4).
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-COUPURE        PIC 9(8).
+       01 WS-JOUR-INTEGER        PIC S9(9) COMP.
+
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE        VALUE 'O'.
+
+       01 WS-NB-ARCHIVEES        PIC 9(7) VALUE 0.
+       01 WS-NB-CONSERVEES       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- ARCHIVER : purge des anciennes transactions ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+       COMPUTE WS-JOUR-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+               - ARCH-JOURS-RETENTION.
+       COMPUTE WS-DATE-COUPURE =
+               FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER).
+       MOVE WS-DATE-COUPURE(1:4) TO WS-ANNEE-COUPURE.
+
+       STRING "data/TRANS-" DELIMITED SIZE
+              WS-ANNEE-COUPURE DELIMITED SIZE
+              ".dat" DELIMITED SIZE
+           INTO WS-NOM-ARCHIVE.
+
+       DISPLAY "Seuil de retention : " ARCH-JOURS-RETENTION " jour(s)".
+       DISPLAY "Date de coupure    : " WS-DATE-COUPURE.
+       DISPLAY "Fichier d'archive  : " WS-NOM-ARCHIVE.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucune transaction a purger."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-LECTURE TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-LECTURE
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-TRANSACTION
+           ELSE
+               SET FIN-LECTURE TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       IF WS-NB-ARCHIVEES > 0
+           CLOSE F-ARCHIVE
+       END-IF.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Transactions archivees  : " WS-NB-ARCHIVEES.
+       DISPLAY "Transactions conservees : " WS-NB-CONSERVEES.
+
+       MOVE 0 TO RETURN-CODE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-TRANSACTION.
+           IF W-TRN-DATE >= WS-DATE-COUPURE
+               ADD 1 TO WS-NB-CONSERVEES
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM ASSURER-ARCHIVE-OUVERT.
+           MOVE W-TRANS TO F-ARC-TRANS.
+           WRITE F-ARC-TRANS.
+           ADD 1 TO WS-NB-ARCHIVEES.
+
+           MOVE "DELETE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+      *> Le fichier d'archive est ouvert en EXTEND s'il existe deja
+      *> (annees precedentes accumulees dans le meme TRANS-AAAA.dat),
+      *> sinon il est cree au premier enregistrement archive.
+       ASSURER-ARCHIVE-OUVERT.
+           IF WS-NB-ARCHIVEES > 0
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN EXTEND F-ARCHIVE.
+           IF WS-FS-ARC NOT = '00'
+               OPEN OUTPUT F-ARCHIVE
+           END-IF.
+
+       END PROGRAM ARCHIVER.
