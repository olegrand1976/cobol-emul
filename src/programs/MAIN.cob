@@ -7,23 +7,43 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-CHOIX              PIC 9(1) VALUE 0.
+       COPY OPERATEUR.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY PARAMETRES.
+       COPY LIMITES.
+
+       01 WS-CHOIX              PIC 9(2) VALUE 0.
        01 WS-FIN                PIC X(1) VALUE 'N'.
           88 FIN-PROGRAMME      VALUE 'O'.
 
+       01 WS-PIN-SAISI          PIC X(4).
+
        PROCEDURE DIVISION.
 
+       PERFORM AUTHENTIFIER-OPERATEUR.
+       IF NOT OPE-ACTIF
+           DISPLAY "Acces refuse."
+           STOP RUN
+       END-IF.
+
        PERFORM UNTIL FIN-PROGRAMME
            PERFORM AFFICHER-MENU
            ACCEPT WS-CHOIX
            EVALUATE WS-CHOIX
                WHEN 1 CALL "CREER"
-               WHEN 2 CALL "DEPOT"
-               WHEN 3 CALL "RETRAIT"
+               WHEN 2 CALL "DEPOT" USING W-OPE-ID
+               WHEN 3 CALL "RETRAIT" USING W-OPE-ID
                WHEN 4 CALL "SOLDE"
                WHEN 5 CALL "LISTER"
                WHEN 6 CALL "HISTO"
+               WHEN 7 CALL "VIREMENT" USING W-OPE-ID
+               WHEN 8 CALL "CLOTURE"
                WHEN 9 SET FIN-PROGRAMME TO TRUE
+               WHEN 0 CALL "SUSPENDRE" USING W-OPE-ID
+               WHEN 10 CALL "ANNULER" USING W-OPE-ID
+               WHEN 11 CALL "GROS-MOUVEMENTS"
+               WHEN 12 CALL "ANONYMISER"
                WHEN OTHER DISPLAY "Choix invalide."
            END-EVALUATE
        END-PERFORM.
@@ -33,10 +53,65 @@
        STOP RUN.
 
       *>----------------------------------------------------------------
+       AUTHENTIFIER-OPERATEUR.
+           DISPLAY " ".
+           DISPLAY "Code operateur : " WITH NO ADVANCING.
+           ACCEPT W-OPE-ID.
+
+           DISPLAY "PIN             : " WITH NO ADVANCING.
+           ACCEPT WS-PIN-SAISI.
+
+           MOVE "READ" TO WS-OP.
+           CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET OPE-INACTIF TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF OPE-BLOQUE
+               DISPLAY "Compte operateur bloque apres trop d'echecs "
+                       "de PIN. Contactez un superviseur."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-PIN-SAISI NOT = W-OPE-PIN
+               ADD 1 TO W-OPE-ECHECS
+               IF W-OPE-ECHECS >= LIM-MAX-ECHECS-PIN
+                   SET OPE-BLOQUE TO TRUE
+               END-IF
+               MOVE "REWRITE" TO WS-OP
+               CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR
+                                         W-CODE-RETOUR
+               IF OPE-BLOQUE
+                   DISPLAY "PIN incorrect. Compte operateur bloque "
+                           "apres " LIM-MAX-ECHECS-PIN
+                           " echecs consecutifs."
+               ELSE
+                   DISPLAY "PIN incorrect."
+               END-IF
+               SET OPE-INACTIF TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF NOT OPE-ACTIF
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-OPE-ECHECS NOT = 0
+               MOVE 0 TO W-OPE-ECHECS
+               MOVE "REWRITE" TO WS-OP
+               CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR
+                                         W-CODE-RETOUR
+           END-IF.
+
+           DISPLAY "Bienvenue, " W-OPE-NOM ".".
+
        AFFICHER-MENU.
            DISPLAY " ".
            DISPLAY "==================================================".
-           DISPLAY "             BANQUE COBOL - MENU                  ".
+           DISPLAY "  " PARAM-NOM-BANQUE "- MENU".
+           DISPLAY "  Agence " PARAM-CODE-AGENCE " - Assistance "
+                   PARAM-TEL-ASSISTANCE.
            DISPLAY "==================================================".
            DISPLAY "  1. Creer un compte".
            DISPLAY "  2. Effectuer un depot".
@@ -44,6 +119,12 @@
            DISPLAY "  4. Consulter un solde".
            DISPLAY "  5. Lister tous les comptes".
            DISPLAY "  6. Historique des transactions".
+           DISPLAY "  7. Virement entre comptes".
+           DISPLAY "  8. Cloturer un compte".
+           DISPLAY "  0. Suspendre / reactiver un compte".
+           DISPLAY " 10. Annuler une transaction".
+           DISPLAY " 11. Revue des gros mouvements".
+           DISPLAY " 12. Purge RGPD des comptes clotures".
            DISPLAY "  9. Quitter".
            DISPLAY "==================================================".
            DISPLAY "Votre choix : " WITH NO ADVANCING.
