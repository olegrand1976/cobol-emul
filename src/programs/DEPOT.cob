@@ -11,6 +11,8 @@
        COPY TRANSACT.
        COPY CODES-ERR.
        COPY OPS.
+       COPY LIMITES.
+       COPY AUDIT.
 
        01 WS-MONTANT            PIC S9(11)V99 COMP-3.
        01 WS-MNT-VIDE           PIC S9(11)V99 COMP-3 VALUE 0.
@@ -22,8 +24,19 @@
        01 WS-HEURE-HHMMSS       PIC 9(6).
 
        01 WS-COMPTEUR           PIC 9(10) VALUE 0.
+       01 WS-SUPERVISEUR        PIC X(8) VALUE SPACES.
+       01 WS-CODE-DEROGATION    PIC X(2) VALUE '99'.
+       01 WS-DEVISE             PIC X(3).
+       01 WS-RECHERCHE          PIC X(1) VALUE 'N'.
+          88 RECHERCHE-OUI      VALUE 'O'.
+       01 WS-NOM-RECHERCHE      PIC X(40).
+       01 WS-RECH-CODE          PIC X(2).
+       01 WS-CODE-DEVERROU      PIC X(2).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-OPERATEUR          PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATEUR.
 
        DISPLAY " ".
        DISPLAY "--- Depot ---".
@@ -36,18 +49,48 @@
                           W-CODE-RETOUR.
        IF NOT RC-OK
            DISPLAY "Numero invalide."
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
-       MOVE "READ" TO WS-OP.
+       MOVE "READ-LOCK" TO WS-OP.
        CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
        IF NOT RC-OK
            DISPLAY "Compte introuvable."
+           DISPLAY "Rechercher par nom du titulaire ? (O/N) "
+                   WITH NO ADVANCING
+           ACCEPT WS-RECHERCHE
+           IF RECHERCHE-OUI
+               DISPLAY "Titulaire (partiel) : " WITH NO ADVANCING
+               ACCEPT WS-NOM-RECHERCHE
+               CALL "COMPTE-RECHERCHE" USING WS-NOM-RECHERCHE
+                                             WS-RECH-CODE
+           END-IF
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
        IF NOT CPT-ACTIF
            DISPLAY "Compte non actif (statut: " W-CPT-STATUT ")."
+           MOVE '31' TO W-CODE-RETOUR
+           PERFORM DEVERROUILLER-COMPTE
+           PERFORM JOURNALISER-ECHEC
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Devise de l'operation (3 car., " W-CPT-DEVISE
+               " par defaut) : " WITH NO ADVANCING.
+       ACCEPT WS-DEVISE.
+       IF WS-DEVISE = SPACES
+           MOVE W-CPT-DEVISE TO WS-DEVISE
+       END-IF.
+       IF WS-DEVISE NOT = W-CPT-DEVISE
+           DISPLAY "Erreur : devise de l'operation (" WS-DEVISE
+                   ") differente de celle du compte ("
+                   W-CPT-DEVISE ")."
+           MOVE '14' TO W-CODE-RETOUR
+           PERFORM DEVERROUILLER-COMPTE
+           PERFORM JOURNALISER-ECHEC
            EXIT PROGRAM
        END-IF.
 
@@ -57,12 +100,28 @@
        MOVE "MONTANT" TO WS-OP.
        CALL "VALID" USING WS-OP WS-NUM-VIDE WS-MONTANT WS-LIB-VIDE
                           W-CODE-RETOUR.
-       IF NOT RC-OK
-           DISPLAY "Montant invalide (doit etre > 0)."
-           EXIT PROGRAM
+       IF RC-ERR-MONTANT-EXCESSIF
+           DISPLAY "Montant superieur au plafond autorise ("
+                   LIM-PLAFOND-MONTANT ")."
+           CALL "DEROGATION" USING W-CODE-RETOUR WS-SUPERVISEUR
+                                   WS-CODE-DEROGATION
+           IF WS-CODE-DEROGATION NOT = '00'
+               DISPLAY "Depot annule."
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-ECHEC
+               EXIT PROGRAM
+           END-IF
+       ELSE
+           IF NOT RC-OK
+               DISPLAY "Montant invalide (doit etre > 0)."
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-ECHEC
+               EXIT PROGRAM
+           END-IF
        END-IF.
 
        ADD WS-MONTANT TO W-CPT-SOLDE.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
 
        MOVE "REWRITE" TO WS-OP.
        CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
@@ -76,7 +135,8 @@
        MOVE WS-DATE-COMPLETE(1:8)  TO WS-DATE-AAAAMMJJ.
        MOVE WS-DATE-COMPLETE(9:6)  TO WS-HEURE-HHMMSS.
 
-       COMPUTE WS-COMPTEUR = FUNCTION RANDOM(1) * 9999999999.
+       MOVE "NEXT" TO WS-OP.
+       CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
 
        MOVE WS-COMPTEUR    TO W-TRN-ID.
        MOVE W-CPT-NUMERO   TO W-TRN-CPT.
@@ -85,17 +145,59 @@
        MOVE WS-DATE-AAAAMMJJ TO W-TRN-DATE.
        MOVE WS-HEURE-HHMMSS  TO W-TRN-HEURE.
        MOVE "DEPOT GUICHET"  TO W-TRN-LIBELLE.
+       MOVE LK-OPERATEUR     TO W-TRN-OPERATEUR.
+       MOVE W-CPT-AGENCE     TO W-TRN-AGENCE.
+       MOVE W-CPT-DEVISE     TO W-TRN-DEVISE.
+       MOVE WS-SUPERVISEUR   TO W-TRN-SUPERVISEUR.
 
-       MOVE "OPEN-OUT" TO WS-OP.
+       MOVE "OPEN-IO" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
        MOVE "WRITE" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "ATTENTION : solde mis a jour mais MOUVEMENT NON "
+                   "JOURNALISE (code: " W-CODE-RETOUR ")."
+       END-IF.
        MOVE "CLOSE" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
 
+       IF WS-SUPERVISEUR NOT = SPACES
+           DISPLAY "Derogation superviseur : " WS-SUPERVISEUR "."
+       END-IF.
        DISPLAY "Depot enregistre.".
        DISPLAY "Nouveau solde : " W-CPT-SOLDE.
 
        EXIT PROGRAM.
 
+      *>----------------------------------------------------------------
+      *> Leve le verrou pose par READ-LOCK sur le compte lorsqu'une
+      *> branche de rejet renonce a la mise a jour sans atteindre le
+      *> REWRITE qui l'aurait leve lui-meme.
+       DEVERROUILLER-COMPTE.
+           MOVE "UNLOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE WS-CODE-DEVERROU.
+
+      *>----------------------------------------------------------------
+      *> Consigne la tentative en echec dans AUDIT.dat, avec le numero
+      *> de compte saisi, l'operation et le code retour de l'echec.
+       JOURNALISER-ECHEC.
+           MOVE W-CODE-RETOUR TO W-AUD-CODE.
+
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR  TO W-AUD-ID.
+           MOVE W-CPT-NUMERO TO W-AUD-CPT.
+           MOVE "DEPOT"      TO W-AUD-OPERATION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO W-AUD-HEURE.
+           MOVE LK-OPERATEUR TO W-AUD-OPERATEUR.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+
        END PROGRAM DEPOT.
