@@ -0,0 +1,106 @@
+      *>****************************************************************
+      *> Programme : DORMANTS
+      *> Role      : Batch. Parcourt COMPTES.dat et signale tout compte
+      *>             actif dont le dernier mouvement (W-CPT-DATE-DERN-
+      *>             MVT, ou la date d'ouverture si le compte n'a jamais
+      *>             ete mouvemente) est plus ancien que le seuil defini
+      *>             dans DORMANT-PARAM.cpy, pour le processus
+      *>             reglementaire des comptes inactifs.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANTS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY DORMANT-PARAM.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-SEUIL          PIC 9(8).
+       01 WS-JOUR-INTEGER        PIC S9(9) COMP.
+
+       01 WS-DATE-REFERENCE      PIC 9(8).
+       01 WS-JOURS-ECOULES       PIC 9(5).
+
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-DORMANTS         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- DORMANTS : comptes inactifs ---".
+       DISPLAY "Seuil d'inactivite : " DORM-JOURS-SEUIL " jour(s)".
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "NUMERO    TITULAIRE                  DERN. MVT  JOURS".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+       COMPUTE WS-JOUR-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+               - DORM-JOURS-SEUIL.
+       COMPUTE WS-DATE-SEUIL =
+               FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER).
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Comptes examines : " WS-NB-COMPTES
+               "   Comptes dormants : " WS-NB-DORMANTS.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+
+           IF NOT CPT-ACTIF
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF W-CPT-DATE-DERN-MVT = 0
+               MOVE W-CPT-DATE-OUV TO WS-DATE-REFERENCE
+           ELSE
+               MOVE W-CPT-DATE-DERN-MVT TO WS-DATE-REFERENCE
+           END-IF.
+
+           IF WS-DATE-REFERENCE < WS-DATE-SEUIL
+               COMPUTE WS-JOURS-ECOULES =
+                       FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+                       - FUNCTION INTEGER-OF-DATE(WS-DATE-REFERENCE)
+               ADD 1 TO WS-NB-DORMANTS
+               DISPLAY W-CPT-NUMERO "  "
+                       W-CPT-TITULAIRE "  "
+                       WS-DATE-REFERENCE "  "
+                       WS-JOURS-ECOULES
+           END-IF.
+
+       END PROGRAM DORMANTS.
