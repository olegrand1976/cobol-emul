@@ -0,0 +1,127 @@
+      *>****************************************************************
+      *> Programme : SUSPENDRE
+      *> Role      : Suspendre un compte actif, ou reactiver un compte
+      *>             suspendu, avec saisie d'un motif pour la piste
+      *>             d'audit (affiche a l'ecran)
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPENDRE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY AUDIT.
+
+       01 WS-CHOIX              PIC X(1) VALUE SPACE.
+          88 CHOIX-SUSPENDRE    VALUE 'S'.
+          88 CHOIX-REACTIVER    VALUE 'R'.
+
+       01 WS-MOTIF              PIC X(40) VALUE SPACES.
+       01 WS-DATE-COMPLETE      PIC X(21).
+       01 WS-COMPTEUR           PIC 9(10) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-OPERATEUR          PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATEUR.
+
+       DISPLAY " ".
+       DISPLAY "--- Suspension / Reactivation d'un compte ---".
+
+       DISPLAY "Numero de compte : " WITH NO ADVANCING.
+       ACCEPT W-CPT-NUMERO.
+
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF CPT-CLOTURE
+           DISPLAY "Refuse : le compte est cloture."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Titulaire : " W-CPT-TITULAIRE.
+       DISPLAY "Statut actuel : " W-CPT-STATUT.
+
+       DISPLAY "(S)uspendre ou (R)eactiver ? : " WITH NO ADVANCING.
+       ACCEPT WS-CHOIX.
+
+       EVALUATE TRUE
+           WHEN CHOIX-SUSPENDRE
+               IF NOT CPT-ACTIF
+                   DISPLAY "Refuse : le compte n'est pas actif."
+                   EXIT PROGRAM
+               END-IF
+               MOVE 'S' TO W-CPT-STATUT
+
+           WHEN CHOIX-REACTIVER
+               IF NOT CPT-SUSPENDU
+                   DISPLAY "Refuse : le compte n'est pas suspendu."
+                   EXIT PROGRAM
+               END-IF
+               MOVE 'A' TO W-CPT-STATUT
+
+           WHEN OTHER
+               DISPLAY "Choix invalide."
+               EXIT PROGRAM
+       END-EVALUATE.
+
+       DISPLAY "Motif (piste d'audit) : " WITH NO ADVANCING.
+       ACCEPT WS-MOTIF.
+
+       MOVE "REWRITE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec de la mise a jour (code: " W-CODE-RETOUR ")."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+
+       PERFORM JOURNALISER.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "AUDIT - " WS-DATE-COMPLETE(1:8) " "
+               WS-DATE-COMPLETE(9:6)
+               " compte " W-CPT-NUMERO " -> statut " W-CPT-STATUT.
+       DISPLAY "Motif : " WS-MOTIF.
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Operation terminee.".
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Consigne dans AUDIT.dat le changement de statut (suspension ou
+      *> reactivation), avec le motif saisi et l'operateur qui l'a
+      *> effectue, pour constituer la piste d'audit de la decision.
+       JOURNALISER.
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR  TO W-AUD-ID.
+           MOVE W-CPT-NUMERO TO W-AUD-CPT.
+           EVALUATE TRUE
+               WHEN CPT-ACTIF
+                   MOVE "REACTIVER"  TO W-AUD-OPERATION
+               WHEN OTHER
+                   MOVE "SUSPENDRE"  TO W-AUD-OPERATION
+           END-EVALUATE.
+           MOVE W-CPT-STATUT TO W-AUD-CODE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO W-AUD-HEURE.
+           MOVE LK-OPERATEUR TO W-AUD-OPERATEUR.
+           MOVE WS-MOTIF     TO W-AUD-MOTIF.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "AUDIT-IO" USING WS-OP W-AUDIT W-CODE-RETOUR.
+
+       END PROGRAM SUSPENDRE.
