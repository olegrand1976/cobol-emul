@@ -5,63 +5,417 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISTER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CSV ASSIGN TO "reports/COMPTES.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+           SELECT F-TRI ASSIGN TO "reports/LISTER.wrk".
+           SELECT F-CKPT ASSIGN TO "data/LISTER.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD F-CSV.
+       01 F-CSV-LIGNE            PIC X(120).
+
+       FD F-CKPT.
+       01 F-CKPT-CLE             PIC 9(8).
+
+       SD F-TRI.
+       01 SD-ENREG.
+          05 SD-SOLDE            PIC S9(11)V99 COMP-3.
+          05 SD-NUMERO           PIC 9(8).
+
        WORKING-STORAGE SECTION.
        COPY COMPTE.
        COPY CODES-ERR.
        COPY OPS.
+       COPY PARAMETRES.
 
+       01 WS-FS-CSV              PIC X(2) VALUE '00'.
        01 WS-FIN                PIC X(1) VALUE 'N'.
           88 FIN-PARCOURS       VALUE 'O'.
        01 WS-NB                 PIC 9(5) VALUE 0.
        01 WS-SOLDE-AFF          PIC -Z(10)9.99.
 
+       01 WS-MODE                PIC X(1) VALUE 'A'.
+          88 MODE-ECRAN          VALUE 'A'.
+          88 MODE-CSV            VALUE 'C'.
+          88 MODE-TRI-SOLDE      VALUE 'S'.
+          88 MODE-STATUT         VALUE 'T'.
+          88 MODE-NOM            VALUE 'N'.
+
+       01 WS-SOLDE-CSV            PIC -(11)9.99.
+
+       01 WS-STATUT-RECHERCHE    PIC X(1).
+       01 WS-NOM-RECHERCHE       PIC X(40).
+       01 WS-NOM-TRIM            PIC X(40).
+       01 WS-NOM-LEN             PIC 9(2) COMP.
+       01 WS-MATCH-CNT           PIC 9(3) COMP.
+
+       01 WS-PAGE-TAILLE         PIC 9(3) VALUE 20.
+       01 WS-PAGE-LIGNE          PIC 9(3) VALUE 0.
+       01 WS-SUITE               PIC X(1).
+          88 SUITE-OUI           VALUE 'O'.
+       01 WS-ARRET               PIC X(1) VALUE 'N'.
+          88 ARRET-DEMANDE       VALUE 'O'.
+
+       01 WS-IDX-COTIT           PIC 9(1) COMP.
+
+       01 WS-FS-CKPT             PIC X(2) VALUE '00'.
+       01 WS-RESUME              PIC X(1) VALUE 'N'.
+          88 MODE-RESUME         VALUE 'O'.
+       01 WS-CKPT-CLE            PIC 9(8) VALUE 0.
+       01 WS-CKPT-COMPTEUR       PIC 9(5) VALUE 0.
+       01 WS-CKPT-INTERVALLE     PIC 9(5) VALUE 500.
+
        PROCEDURE DIVISION.
 
        DISPLAY " ".
        DISPLAY "--- Liste des comptes ---".
-       DISPLAY "------------------------------------------------------".
-       DISPLAY "NUMERO    TITULAIRE                                "
-               "      SOLDE        ST".
-       DISPLAY "------------------------------------------------------".
-
-       MOVE "OPEN-IO" TO WS-OP.
-       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
-       IF NOT RC-OK
-           DISPLAY "Erreur d'ouverture (code: " W-CODE-RETOUR ")."
-           EXIT PROGRAM
+       DISPLAY PARAM-NOM-BANQUE "- Agence " PARAM-CODE-AGENCE.
+       DISPLAY "Mode (A=Affichage ecran / C=Export CSV / "
+               "S=Tri par solde / T=Filtre statut / "
+               "N=Recherche titulaire) : " WITH NO ADVANCING.
+       ACCEPT WS-MODE.
+       IF NOT MODE-ECRAN AND NOT MODE-CSV AND NOT MODE-TRI-SOLDE
+               AND NOT MODE-STATUT AND NOT MODE-NOM
+           MOVE 'A' TO WS-MODE
+       END-IF.
+
+       IF NOT MODE-CSV
+           DISPLAY "Lignes par page (0 = defaut 20) : "
+                   WITH NO ADVANCING
+           ACCEPT WS-PAGE-TAILLE
+           IF WS-PAGE-TAILLE = 0
+               MOVE 20 TO WS-PAGE-TAILLE
+           END-IF
        END-IF.
 
-       MOVE "START-FIRST" TO WS-OP.
-       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
-       IF NOT RC-OK
-           DISPLAY "Aucun compte enregistre."
-           MOVE "CLOSE" TO WS-OP
-           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
-           EXIT PROGRAM
+       IF MODE-ECRAN
+           DISPLAY "Reprendre depuis le dernier point de controle ? "
+                   "(O/N) : " WITH NO ADVANCING
+           ACCEPT WS-RESUME
        END-IF.
 
-       PERFORM UNTIL FIN-PARCOURS
-           MOVE "READ-NEXT" TO WS-OP
-           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
-           IF RC-OK
-               MOVE W-CPT-SOLDE TO WS-SOLDE-AFF
-               DISPLAY W-CPT-NUMERO "  "
-                       W-CPT-TITULAIRE
-                       WS-SOLDE-AFF "  "
-                       W-CPT-STATUT
-               ADD 1 TO WS-NB
+       EVALUATE TRUE
+           WHEN MODE-CSV
+               PERFORM EXPORTER-CSV
+           WHEN MODE-TRI-SOLDE
+               PERFORM TRIER-PAR-SOLDE
+           WHEN MODE-STATUT
+               DISPLAY "Statut recherche (A/C/S) : " WITH NO ADVANCING
+               ACCEPT WS-STATUT-RECHERCHE
+               PERFORM AFFICHER-FILTRE
+           WHEN MODE-NOM
+               DISPLAY "Titulaire (partiel) : " WITH NO ADVANCING
+               ACCEPT WS-NOM-RECHERCHE
+               MOVE FUNCTION TRIM(WS-NOM-RECHERCHE) TO WS-NOM-TRIM
+               COMPUTE WS-NOM-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-NOM-RECHERCHE))
+               PERFORM AFFICHER-FILTRE
+           WHEN OTHER
+               PERFORM AFFICHER-ECRAN
+       END-EVALUATE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       AFFICHER-ECRAN.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "NUMERO    TITULAIRE                            "
+                   "  SOLDE        ST".
+           DISPLAY "----------------------------------------------".
+
+           MOVE 0 TO WS-PAGE-LIGNE.
+           MOVE 'N' TO WS-ARRET.
+           MOVE 0 TO WS-CKPT-COMPTEUR.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Erreur d'ouverture (code: " W-CODE-RETOUR ")."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF MODE-RESUME
+               PERFORM LIRE-CHECKPOINT
+           END-IF.
+
+           IF MODE-RESUME AND WS-CKPT-CLE > 0
+               MOVE WS-CKPT-CLE TO W-CPT-NUMERO
+               MOVE "START-APRES" TO WS-OP
            ELSE
+               MOVE "START-FIRST" TO WS-OP
+           END-IF.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Aucun compte enregistre (ou rien apres le "
+                       "point de controle)."
+               MOVE "CLOSE" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL FIN-PARCOURS OR ARRET-DEMANDE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               IF RC-OK
+                   MOVE W-CPT-SOLDE TO WS-SOLDE-AFF
+                   DISPLAY W-CPT-NUMERO "  "
+                           W-CPT-TITULAIRE
+                           WS-SOLDE-AFF "  "
+                           W-CPT-STATUT
+                   ADD 1 TO WS-NB
+                   PERFORM AFFICHER-COTITULAIRES
+                   PERFORM AFFICHER-PAGINATION
+                   ADD 1 TO WS-CKPT-COMPTEUR
+                   IF WS-CKPT-COMPTEUR >= WS-CKPT-INTERVALLE
+                       PERFORM ECRIRE-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-COMPTEUR
+                   END-IF
+               ELSE
+                   SET FIN-PARCOURS TO TRUE
+               END-IF
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+           DISPLAY "----------------------------------------------".
+           DISPLAY "Total : " WS-NB " compte(s).".
+
+       LIRE-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-CLE.
+           OPEN INPUT F-CKPT.
+           IF WS-FS-CKPT = '00'
+               READ F-CKPT
+                   NOT AT END
+                       MOVE F-CKPT-CLE TO WS-CKPT-CLE
+               END-READ
+               CLOSE F-CKPT
+           END-IF.
+
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT F-CKPT.
+           MOVE W-CPT-NUMERO TO F-CKPT-CLE.
+           WRITE F-CKPT-CLE.
+           CLOSE F-CKPT.
+
+       AFFICHER-FILTRE.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "NUMERO    TITULAIRE                            "
+                   "  SOLDE        ST".
+           DISPLAY "----------------------------------------------".
+
+           MOVE 0 TO WS-PAGE-LIGNE.
+           MOVE 'N' TO WS-ARRET.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Erreur d'ouverture (code: " W-CODE-RETOUR ")."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Aucun compte enregistre."
+               MOVE "CLOSE" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL FIN-PARCOURS OR ARRET-DEMANDE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN NOT RC-OK
+                       SET FIN-PARCOURS TO TRUE
+                   WHEN MODE-STATUT
+                           AND W-CPT-STATUT NOT = WS-STATUT-RECHERCHE
+                       CONTINUE
+                   WHEN MODE-NOM
+                       MOVE 0 TO WS-MATCH-CNT
+                       INSPECT W-CPT-TITULAIRE TALLYING WS-MATCH-CNT
+                               FOR ALL WS-NOM-TRIM(1:WS-NOM-LEN)
+                       IF WS-MATCH-CNT = 0
+                           CONTINUE
+                       ELSE
+                           MOVE W-CPT-SOLDE TO WS-SOLDE-AFF
+                           DISPLAY W-CPT-NUMERO "  "
+                                   W-CPT-TITULAIRE
+                                   WS-SOLDE-AFF "  "
+                                   W-CPT-STATUT
+                           ADD 1 TO WS-NB
+                           PERFORM AFFICHER-COTITULAIRES
+                           PERFORM AFFICHER-PAGINATION
+                       END-IF
+                   WHEN OTHER
+                       MOVE W-CPT-SOLDE TO WS-SOLDE-AFF
+                       DISPLAY W-CPT-NUMERO "  "
+                               W-CPT-TITULAIRE
+                               WS-SOLDE-AFF "  "
+                               W-CPT-STATUT
+                       ADD 1 TO WS-NB
+                       PERFORM AFFICHER-COTITULAIRES
+                       PERFORM AFFICHER-PAGINATION
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+           DISPLAY "----------------------------------------------".
+           DISPLAY "Total : " WS-NB " compte(s).".
+
+       TRIER-PAR-SOLDE.
+           SORT F-TRI ON DESCENDING KEY SD-SOLDE
+               INPUT PROCEDURE IS ALIMENTER-TRI
+               OUTPUT PROCEDURE IS RESTITUER-TRI.
+
+           DISPLAY "----------------------------------------------".
+           DISPLAY "Total : " WS-NB " compte(s).".
+
+       ALIMENTER-TRI.
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Aucun compte enregistre."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
                SET FIN-PARCOURS TO TRUE
-           END-IF
-       END-PERFORM.
+           END-IF.
 
-       MOVE "CLOSE" TO WS-OP.
-       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           PERFORM UNTIL FIN-PARCOURS
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               IF RC-OK
+                   MOVE W-CPT-SOLDE  TO SD-SOLDE
+                   MOVE W-CPT-NUMERO TO SD-NUMERO
+                   RELEASE SD-ENREG
+               ELSE
+                   SET FIN-PARCOURS TO TRUE
+               END-IF
+           END-PERFORM.
 
-       DISPLAY "------------------------------------------------------".
-       DISPLAY "Total : " WS-NB " compte(s).".
+           MOVE "CLOSE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
 
-       EXIT PROGRAM.
+       RESTITUER-TRI.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "NUMERO    TITULAIRE                            "
+                   "  SOLDE        ST".
+           DISPLAY "----------------------------------------------".
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+           MOVE 'N' TO WS-FIN.
+           MOVE 0 TO WS-PAGE-LIGNE.
+           MOVE 'N' TO WS-ARRET.
+           PERFORM UNTIL FIN-PARCOURS OR ARRET-DEMANDE
+               RETURN F-TRI
+                   AT END
+                       SET FIN-PARCOURS TO TRUE
+                   NOT AT END
+                       MOVE SD-NUMERO TO W-CPT-NUMERO
+                       MOVE "READ" TO WS-OP
+                       CALL "COMPTE-IO" USING WS-OP W-COMPTE
+                                       W-CODE-RETOUR
+                       IF RC-OK
+                           MOVE W-CPT-SOLDE TO WS-SOLDE-AFF
+                           DISPLAY W-CPT-NUMERO "  "
+                                   W-CPT-TITULAIRE
+                                   WS-SOLDE-AFF "  "
+                                   W-CPT-STATUT
+                           ADD 1 TO WS-NB
+                           PERFORM AFFICHER-COTITULAIRES
+                           PERFORM AFFICHER-PAGINATION
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       AFFICHER-COTITULAIRES.
+           MOVE 1 TO WS-IDX-COTIT.
+           PERFORM UNTIL WS-IDX-COTIT > W-CPT-NB-COTITULAIRES
+               DISPLAY "          + cotitulaire : "
+                       W-CPT-COTIT-NOM(WS-IDX-COTIT)
+               ADD 1 TO WS-IDX-COTIT
+           END-PERFORM.
+
+       AFFICHER-PAGINATION.
+           ADD 1 TO WS-PAGE-LIGNE.
+           IF WS-PAGE-LIGNE >= WS-PAGE-TAILLE
+               DISPLAY "-- suite ? (O/N) " WITH NO ADVANCING
+               ACCEPT WS-SUITE
+               IF NOT SUITE-OUI
+                   SET ARRET-DEMANDE TO TRUE
+               END-IF
+               MOVE 0 TO WS-PAGE-LIGNE
+           END-IF.
+
+       EXPORTER-CSV.
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Erreur d'ouverture (code: " W-CODE-RETOUR ")."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Aucun compte enregistre."
+               MOVE "CLOSE" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT F-CSV.
+           MOVE "numero,titulaire,solde,statut,date_ouv" TO F-CSV-LIGNE.
+           WRITE F-CSV-LIGNE.
+
+           PERFORM UNTIL FIN-PARCOURS
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               IF RC-OK
+                   MOVE W-CPT-SOLDE TO WS-SOLDE-CSV
+                   STRING W-CPT-NUMERO               DELIMITED SIZE
+                          ","                         DELIMITED SIZE
+                          FUNCTION TRIM(W-CPT-TITULAIRE)
+                                                       DELIMITED SIZE
+                          ","                         DELIMITED SIZE
+                          FUNCTION TRIM(WS-SOLDE-CSV)  DELIMITED SIZE
+                          ","                         DELIMITED SIZE
+                          W-CPT-STATUT                DELIMITED SIZE
+                          ","                         DELIMITED SIZE
+                          W-CPT-DATE-OUV              DELIMITED SIZE
+                       INTO F-CSV-LIGNE
+                   WRITE F-CSV-LIGNE
+                   ADD 1 TO WS-NB
+               ELSE
+                   SET FIN-PARCOURS TO TRUE
+               END-IF
+           END-PERFORM.
+
+           CLOSE F-CSV.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+           DISPLAY "Export termine : reports/COMPTES.csv ("
+                   WS-NB " compte(s))".
 
        END PROGRAM LISTER.
