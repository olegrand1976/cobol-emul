@@ -0,0 +1,313 @@
+      *>****************************************************************
+      *> Programme : RELEVE-MENSUEL
+      *> Role      : Batch de cycle mensuel (chaine BATCH-NUIT, fin de
+      *>             mois). Parcourt COMPTES.dat et produit, pour
+      *>             chaque compte CPT-ACTIF, le releve du mois qui
+      *>             vient de se terminer dans un fichier date
+      *>             reports/RELEVE-AAAAMM-NNNNNNNN.txt, au lieu de
+      *>             devoir invoquer RELEVE compte par compte. La mise
+      *>             en forme (solde d'ouverture, mouvements, solde de
+      *>             cloture) reprend celle de RELEVE, ecrite dans un
+      *>             fichier plutot qu'a l'ecran puisqu'aucun
+      *>             guichetier n'est present pour la lire.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEVE-MENSUEL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RELEVE ASSIGN TO WS-NOM-FICHIER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-RELEVE.
+       01 F-RELEVE-LIGNE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY PARAMETRES.
+
+       01 WS-FS-REL              PIC X(2) VALUE '00'.
+       01 WS-NOM-FICHIER         PIC X(40).
+       01 WS-LIGNE               PIC X(100).
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-MOIS-COURANT   PIC 9(8).
+       01 WS-DATE-DEBUT          PIC 9(8).
+       01 WS-DATE-FIN            PIC 9(8).
+       01 WS-JOUR-INTEGER        PIC S9(9) COMP.
+       01 WS-AAAAMM              PIC 9(6).
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+       01 WS-FIN-MVT             PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE         VALUE 'O'.
+
+       01 WS-SOLDE-OUVERTURE     PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-SOLDE-COURANT       PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-NB-MVT              PIC 9(5) VALUE 0.
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-RELEVES          PIC 9(5) VALUE 0.
+
+       01 WS-SOLDE-AFF           PIC -Z(10)9.99.
+       01 WS-MNT-AFF             PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- RELEVE-MENSUEL : releves du mois ecoule ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+       MOVE WS-DATE-JOUR(1:6) TO WS-DATE-MOIS-COURANT(1:6).
+       MOVE "01" TO WS-DATE-MOIS-COURANT(7:2).
+       COMPUTE WS-JOUR-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-MOIS-COURANT) - 1.
+       COMPUTE WS-DATE-FIN = FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER).
+       MOVE WS-DATE-FIN(1:6) TO WS-DATE-DEBUT(1:6).
+       MOVE "01" TO WS-DATE-DEBUT(7:2).
+       MOVE WS-DATE-DEBUT(1:6) TO WS-AAAAMM.
+
+       DISPLAY "Periode couverte : du " WS-DATE-DEBUT " au "
+               WS-DATE-FIN.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Comptes examines : " WS-NB-COMPTES
+               "   Releves produits : " WS-NB-RELEVES.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+           IF NOT CPT-ACTIF
+               EXIT PARAGRAPH
+           END-IF.
+
+           STRING "reports/RELEVE-" DELIMITED SIZE
+                  WS-AAAAMM          DELIMITED SIZE
+                  "-"                DELIMITED SIZE
+                  W-CPT-NUMERO       DELIMITED SIZE
+                  ".txt"             DELIMITED SIZE
+               INTO WS-NOM-FICHIER.
+
+           OPEN OUTPUT F-RELEVE.
+           IF WS-FS-REL NOT = '00'
+               DISPLAY "Echec ouverture " WS-NOM-FICHIER
+                       " (statut " WS-FS-REL ")."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           PERFORM CALCULER-SOLDE-OUVERTURE.
+           PERFORM IMPRIMER-ENTETE.
+           PERFORM IMPRIMER-MOUVEMENTS.
+           PERFORM IMPRIMER-PIED.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           CLOSE F-RELEVE.
+           ADD 1 TO WS-NB-RELEVES.
+
+      *>----------------------------------------------------------------
+      *> Premier passage : cumule les mouvements de ce compte dates
+      *> avant la periode pour obtenir le solde d'ouverture.
+       CALCULER-SOLDE-OUVERTURE.
+           MOVE 0 TO WS-SOLDE-OUVERTURE.
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WS-FIN-MVT.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE >= WS-DATE-DEBUT
+                       SET FIN-LECTURE TO TRUE
+                   WHEN TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+                       ADD W-TRN-MONTANT TO WS-SOLDE-OUVERTURE
+                   WHEN TRN-RETRAIT OR TRN-VIREMENT OR TRN-FRAIS
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-OUVERTURE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       IMPRIMER-ENTETE.
+           MOVE 0 TO WS-NB-MVT.
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-AFF.
+           MOVE "=============================================="
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           MOVE "            RELEVE DE COMPTE                  "
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           MOVE "=============================================="
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING PARAM-NOM-BANQUE DELIMITED SIZE
+                  "- Agence "      DELIMITED SIZE
+                  PARAM-CODE-AGENCE DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           MOVE PARAM-ADRESSE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING "Titulaire : " DELIMITED SIZE
+                  W-CPT-TITULAIRE DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING "Compte    : " DELIMITED SIZE
+                  W-CPT-NUMERO   DELIMITED SIZE
+                  "  Agence : "  DELIMITED SIZE
+                  W-CPT-AGENCE   DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING "Periode   : du " DELIMITED SIZE
+                  WS-DATE-DEBUT     DELIMITED SIZE
+                  " au "            DELIMITED SIZE
+                  WS-DATE-FIN       DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           MOVE "------------------------------------------------"
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING "Solde d'ouverture : " DELIMITED SIZE
+                  WS-SOLDE-AFF           DELIMITED SIZE
+                  " EUR"                 DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           MOVE "------------------------------------------------"
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           MOVE "DATE      TYPE  MONTANT          SOLDE  LIBELLE"
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           MOVE "------------------------------------------------"
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           MOVE WS-SOLDE-OUVERTURE TO WS-SOLDE-COURANT.
+
+      *> Second passage, restreint a la periode du mois ecoule.
+       IMPRIMER-MOUVEMENTS.
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WS-FIN-MVT.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE < WS-DATE-DEBUT
+                       CONTINUE
+                   WHEN W-TRN-DATE > WS-DATE-FIN
+                       CONTINUE
+                   WHEN OTHER
+                       PERFORM IMPRIMER-UN-MOUVEMENT
+               END-EVALUATE
+           END-PERFORM.
+
+       IMPRIMER-UN-MOUVEMENT.
+           IF TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+               ADD W-TRN-MONTANT TO WS-SOLDE-COURANT
+           ELSE
+               SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-COURANT
+           END-IF.
+           MOVE W-TRN-MONTANT    TO WS-MNT-AFF.
+           MOVE WS-SOLDE-COURANT TO WS-SOLDE-AFF.
+           STRING W-TRN-DATE "  " DELIMITED SIZE
+                  W-TRN-TYPE "     " DELIMITED SIZE
+                  WS-MNT-AFF "  " DELIMITED SIZE
+                  WS-SOLDE-AFF "  " DELIMITED SIZE
+                  W-TRN-LIBELLE DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+           ADD 1 TO WS-NB-MVT.
+
+       IMPRIMER-PIED.
+           MOVE WS-SOLDE-COURANT TO WS-SOLDE-AFF.
+           MOVE "------------------------------------------------"
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING "Solde de cloture  : " DELIMITED SIZE
+                  WS-SOLDE-AFF           DELIMITED SIZE
+                  " EUR"                 DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           STRING "Mouvements listes : " DELIMITED SIZE
+                  WS-NB-MVT              DELIMITED SIZE
+               INTO WS-LIGNE.
+           MOVE WS-LIGNE TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+           MOVE "=============================================="
+               TO F-RELEVE-LIGNE.
+           WRITE F-RELEVE-LIGNE.
+
+       END PROGRAM RELEVE-MENSUEL.
