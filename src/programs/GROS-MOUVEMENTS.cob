@@ -0,0 +1,146 @@
+      *>****************************************************************
+      *> Programme : GROS-MOUVEMENTS
+      *> Role      : Revue anti-fraude : parcourt TRANS.dat sur une
+      *>             periode donnee et restitue les mouvements dont le
+      *>             montant depasse un seuil configurable, tries par
+      *>             montant decroissant et limites a un nombre maximum
+      *>             de lignes, au lieu du dump chronologique d'HISTO.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GROS-MOUVEMENTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRI ASSIGN TO "reports/GROS-MOUVEMENTS.wrk".
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD F-TRI.
+       01 SD-ENREG.
+          05 SD-MONTANT          PIC S9(11)V99 COMP-3.
+          05 SD-CPT              PIC 9(8).
+          05 SD-DATE             PIC 9(8).
+          05 SD-TYPE             PIC X(1).
+          05 SD-LIBELLE          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY GROS-PARAM.
+
+       01 WS-CHOIX-PERIODE       PIC X(1) VALUE 'N'.
+          88 AVEC-PERIODE        VALUE 'O'.
+       01 WS-DATE-DEBUT          PIC 9(8) VALUE 0.
+       01 WS-DATE-FIN            PIC 9(8) VALUE 99999999.
+
+       01 WS-SEUIL               PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-SEUIL-AFF           PIC -Z(10)9.99.
+       01 WS-NB-MAX              PIC 9(3) VALUE 0.
+
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-PARCOURS        VALUE 'O'.
+       01 WS-NB                 PIC 9(3) VALUE 0.
+       01 WS-MNT-AFF             PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- Gros mouvements (revue anti-fraude) ---".
+
+       DISPLAY "Filtrer sur une periode ? (O/N) : " WITH NO ADVANCING.
+       ACCEPT WS-CHOIX-PERIODE.
+       IF AVEC-PERIODE
+           DISPLAY "Date debut (AAAAMMJJ) : " WITH NO ADVANCING
+           ACCEPT WS-DATE-DEBUT
+           DISPLAY "Date fin   (AAAAMMJJ) : " WITH NO ADVANCING
+           ACCEPT WS-DATE-FIN
+       END-IF.
+
+       MOVE GROS-SEUIL-MONTANT TO WS-SEUIL-AFF.
+       DISPLAY "Seuil minimum (EUR, 0 = valeur par defaut "
+               WS-SEUIL-AFF ") : " WITH NO ADVANCING.
+       ACCEPT WS-SEUIL.
+       IF WS-SEUIL = 0
+           MOVE GROS-SEUIL-MONTANT TO WS-SEUIL
+       END-IF.
+
+       DISPLAY "Nombre maximum de lignes (0 = valeur par defaut "
+               GROS-NB-MAX ") : " WITH NO ADVANCING.
+       ACCEPT WS-NB-MAX.
+       IF WS-NB-MAX = 0
+           MOVE GROS-NB-MAX TO WS-NB-MAX
+       END-IF.
+
+       SORT F-TRI ON DESCENDING KEY SD-MONTANT
+           INPUT PROCEDURE IS ALIMENTER-TRI
+           OUTPUT PROCEDURE IS RESTITUER-TRI.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Total restitue : " WS-NB " mouvement(s).".
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Alimente le fichier de tri avec tout mouvement de la periode
+      *> dont le montant atteint le seuil demande.
+       ALIMENTER-TRI.
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Aucun mouvement enregistre."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-PARCOURS TO TRUE
+           END-IF.
+
+           PERFORM UNTIL FIN-PARCOURS
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               IF RC-OK
+                   IF W-TRN-DATE >= WS-DATE-DEBUT
+                           AND W-TRN-DATE <= WS-DATE-FIN
+                           AND W-TRN-MONTANT >= WS-SEUIL
+                       MOVE W-TRN-MONTANT TO SD-MONTANT
+                       MOVE W-TRN-CPT     TO SD-CPT
+                       MOVE W-TRN-DATE    TO SD-DATE
+                       MOVE W-TRN-TYPE    TO SD-TYPE
+                       MOVE W-TRN-LIBELLE TO SD-LIBELLE
+                       RELEASE SD-ENREG
+                   END-IF
+               ELSE
+                   SET FIN-PARCOURS TO TRUE
+               END-IF
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+      *>----------------------------------------------------------------
+      *> Restitue les mouvements tries, montant decroissant, limites a
+      *> WS-NB-MAX lignes.
+       RESTITUER-TRI.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "DATE      TYPE  CPT       MONTANT          LIBELLE".
+           DISPLAY "--------------------------------------------------".
+
+           MOVE 'N' TO WS-FIN.
+           MOVE 0 TO WS-NB.
+           PERFORM UNTIL FIN-PARCOURS OR WS-NB >= WS-NB-MAX
+               RETURN F-TRI
+                   AT END
+                       SET FIN-PARCOURS TO TRUE
+                   NOT AT END
+                       MOVE SD-MONTANT TO WS-MNT-AFF
+                       DISPLAY SD-DATE "  " SD-TYPE "     " SD-CPT
+                               "  " WS-MNT-AFF "  " SD-LIBELLE
+                       ADD 1 TO WS-NB
+               END-RETURN
+           END-PERFORM.
+
+       END PROGRAM GROS-MOUVEMENTS.
