@@ -0,0 +1,69 @@
+      *>****************************************************************
+      *> Programme : CLOTURE
+      *> Role      : Cloturer un compte (solde nul exige, historique
+      *>             conserve via REWRITE du statut, pas de DELETE)
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOTURE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-CONFIRME           PIC X(1) VALUE 'N'.
+          88 CONFIRME-OUI       VALUE 'O'.
+
+       01 WS-SOLDE-AFF          PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- Cloture d'un compte ---".
+
+       DISPLAY "Numero de compte : " WITH NO ADVANCING.
+       ACCEPT W-CPT-NUMERO.
+
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF CPT-CLOTURE
+           DISPLAY "Ce compte est deja cloture."
+           EXIT PROGRAM
+       END-IF.
+
+       IF W-CPT-SOLDE NOT = 0
+           MOVE W-CPT-SOLDE TO WS-SOLDE-AFF
+           DISPLAY "Refuse : le solde n'est pas nul (" WS-SOLDE-AFF
+                   ")."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Titulaire : " W-CPT-TITULAIRE.
+       DISPLAY "Confirmer la cloture ? (O/N) : " WITH NO ADVANCING.
+       ACCEPT WS-CONFIRME.
+       IF NOT CONFIRME-OUI
+           DISPLAY "Cloture annulee."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE 'C' TO W-CPT-STATUT.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-CLOTURE.
+
+       MOVE "REWRITE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec de la cloture (code: " W-CODE-RETOUR ")."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Compte " W-CPT-NUMERO " cloture.".
+
+       EXIT PROGRAM.
+
+       END PROGRAM CLOTURE.
