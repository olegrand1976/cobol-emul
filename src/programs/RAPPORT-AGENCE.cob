@@ -0,0 +1,178 @@
+      *>****************************************************************
+      *> Programme : RAPPORT-AGENCE
+      *> Role      : Batch de restitution multi-agences. Parcourt
+      *>             COMPTES.dat pour totaliser le solde par agence,
+      *>             puis TRANS.dat pour totaliser le mouvement du
+      *>             jour (depots/retraits/virements) par agence.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPPORT-AGENCE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+       01 WS-FIN-MVT             PIC X(1) VALUE 'N'.
+          88 FIN-MOUVEMENTS      VALUE 'O'.
+
+       01 WS-DATE-JOUR           PIC 9(8).
+
+       01 WS-NB-AGENCES          PIC 9(3) VALUE 0.
+       01 WS-IDX-AGENCE          PIC 9(3) COMP.
+       01 WS-TROUVE              PIC X(1) VALUE 'N'.
+          88 AGENCE-TROUVEE      VALUE 'O'.
+
+       01 WS-AGENCES OCCURS 50 TIMES.
+          05 WS-AG-CODE          PIC X(4).
+          05 WS-AG-SOLDE         PIC S9(13)V99 COMP-3 VALUE 0.
+          05 WS-AG-NB-COMPTES    PIC 9(5) VALUE 0.
+          05 WS-AG-MVT           PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01 WS-SOLDE-AFF           PIC -Z(11)9.99.
+       01 WS-MVT-AFF             PIC -Z(11)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- RAPPORT-AGENCE : synthese multi-agences ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+
+       PERFORM TOTALISER-SOLDES.
+       PERFORM TOTALISER-MOUVEMENTS.
+       PERFORM AFFICHER-RAPPORT.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TOTALISER-SOLDES.
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Aucun compte a totaliser."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-COMPTES TO TRUE
+           END-IF.
+
+           PERFORM UNTIL FIN-COMPTES
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+               IF RC-OK
+                   PERFORM CUMULER-SOLDE-COMPTE
+               ELSE
+                   SET FIN-COMPTES TO TRUE
+               END-IF
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       CUMULER-SOLDE-COMPTE.
+           PERFORM LOCALISER-AGENCE.
+           ADD W-CPT-SOLDE TO WS-AG-SOLDE(WS-IDX-AGENCE).
+           ADD 1 TO WS-AG-NB-COMPTES(WS-IDX-AGENCE).
+
+       TOTALISER-MOUVEMENTS.
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "START-FIRST" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-MOUVEMENTS TO TRUE
+           END-IF.
+
+           PERFORM UNTIL FIN-MOUVEMENTS
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               IF RC-OK
+                   PERFORM CUMULER-MOUVEMENT-JOUR
+               ELSE
+                   SET FIN-MOUVEMENTS TO TRUE
+               END-IF
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       CUMULER-MOUVEMENT-JOUR.
+           IF W-TRN-DATE NOT = WS-DATE-JOUR
+               EXIT PARAGRAPH
+           END-IF.
+           IF W-TRN-AGENCE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM LOCALISER-AGENCE-MVT.
+           ADD W-TRN-MONTANT TO WS-AG-MVT(WS-IDX-AGENCE).
+
+      *>----------------------------------------------------------------
+      *> Retrouve (ou cree) l'entree de WS-AGENCES pour W-CPT-AGENCE,
+      *> l'index trouve est restitue dans WS-IDX-AGENCE.
+       LOCALISER-AGENCE.
+           MOVE 'N' TO WS-TROUVE.
+           MOVE 1 TO WS-IDX-AGENCE.
+           PERFORM UNTIL WS-IDX-AGENCE > WS-NB-AGENCES
+                   OR AGENCE-TROUVEE
+               IF WS-AG-CODE(WS-IDX-AGENCE) = W-CPT-AGENCE
+                   SET AGENCE-TROUVEE TO TRUE
+               ELSE
+                   ADD 1 TO WS-IDX-AGENCE
+               END-IF
+           END-PERFORM.
+           IF NOT AGENCE-TROUVEE AND WS-NB-AGENCES < 50
+               ADD 1 TO WS-NB-AGENCES
+               MOVE WS-NB-AGENCES TO WS-IDX-AGENCE
+               MOVE W-CPT-AGENCE TO WS-AG-CODE(WS-IDX-AGENCE)
+           END-IF.
+
+      *> Meme recherche, mais cote mouvements (W-TRN-AGENCE). Une
+      *> agence vue uniquement en mouvement (jamais en solde) est
+      *> ajoutee au tableau de la meme facon.
+       LOCALISER-AGENCE-MVT.
+           MOVE 'N' TO WS-TROUVE.
+           MOVE 1 TO WS-IDX-AGENCE.
+           PERFORM UNTIL WS-IDX-AGENCE > WS-NB-AGENCES
+                   OR AGENCE-TROUVEE
+               IF WS-AG-CODE(WS-IDX-AGENCE) = W-TRN-AGENCE
+                   SET AGENCE-TROUVEE TO TRUE
+               ELSE
+                   ADD 1 TO WS-IDX-AGENCE
+               END-IF
+           END-PERFORM.
+           IF NOT AGENCE-TROUVEE AND WS-NB-AGENCES < 50
+               ADD 1 TO WS-NB-AGENCES
+               MOVE WS-NB-AGENCES TO WS-IDX-AGENCE
+               MOVE W-TRN-AGENCE TO WS-AG-CODE(WS-IDX-AGENCE)
+           END-IF.
+
+       AFFICHER-RAPPORT.
+           DISPLAY "Agence  Comptes  Solde total          Mvt du jour".
+           DISPLAY "------  -------  -------------------  ------------".
+           MOVE 1 TO WS-IDX-AGENCE.
+           PERFORM UNTIL WS-IDX-AGENCE > WS-NB-AGENCES
+               MOVE WS-AG-SOLDE(WS-IDX-AGENCE) TO WS-SOLDE-AFF
+               MOVE WS-AG-MVT(WS-IDX-AGENCE)   TO WS-MVT-AFF
+               DISPLAY WS-AG-CODE(WS-IDX-AGENCE) "    "
+                       WS-AG-NB-COMPTES(WS-IDX-AGENCE) "     "
+                       WS-SOLDE-AFF "  " WS-MVT-AFF
+               ADD 1 TO WS-IDX-AGENCE
+           END-PERFORM.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Agences distinctes : " WS-NB-AGENCES.
+
+
+       END PROGRAM RAPPORT-AGENCE.
