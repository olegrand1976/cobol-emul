@@ -0,0 +1,274 @@
+      *>****************************************************************
+      *> Programme : VIREMENTS-ENTRANTS
+      *> Role      : Batch. Importe les virements recus d'un autre
+      *>             etablissement a partir d'un fichier plat externe
+      *>             (reports/VIREMENTS-ENTRANTS.csv, une ligne d'en-
+      *>             tete puis une ligne par virement : compte_dest,
+      *>             montant,reference ; montant exprime en centimes
+      *>             pour eviter toute ambiguite de separateur decimal).
+      *>             Chaque ligne
+      *>             est controlee comme un depot guichet (compte trouve
+      *>             et actif, montant valide via VALID) avant d'etre
+      *>             credite sur COMPTES.dat et journalisee dans
+      *>             TRANS.dat sous un type distinct (W-TRN-TYPE = 'E',
+      *>             virement entrant) des depots guichet ordinaires.
+      *>             Les lignes non rapprochees (compte introuvable,
+      *>             inactif, ou montant invalide) sont recopiees avec
+      *>             leur motif dans reports/VIREMENTS-ENTRANTS-REJETS.
+      *>             csv, pour relance manuelle par le back-office.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIREMENTS-ENTRANTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-IMPORT ASSIGN TO "reports/VIREMENTS-ENTRANTS.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IMPORT.
+           SELECT F-REJETS ASSIGN TO
+               "reports/VIREMENTS-ENTRANTS-REJETS.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJETS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-IMPORT.
+       01 F-IMPORT-LIGNE         PIC X(120).
+
+       FD F-REJETS.
+       01 F-REJETS-LIGNE        PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY LIMITES.
+
+       01 WS-FS-IMPORT           PIC X(2) VALUE '00'.
+       01 WS-FS-REJETS           PIC X(2) VALUE '00'.
+       01 WS-FIN                 PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE         VALUE 'O'.
+
+       01 WS-MNT-VIDE            PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE            PIC X(40) VALUE SPACES.
+       01 WS-NUM-VIDE            PIC 9(8) VALUE 0.
+
+       01 WS-CSV-COMPTE          PIC X(8).
+       01 WS-CSV-MONTANT-TXT     PIC X(15).
+       01 WS-CSV-REFERENCE       PIC X(40).
+
+       01 WS-MONTANT-CENTIMES    PIC 9(13) VALUE 0.
+       01 WS-MONTANT             PIC S9(11)V99 COMP-3.
+
+       01 WS-DATE-COMPLETE       PIC X(21).
+       01 WS-DATE-AAAAMMJJ       PIC 9(8).
+       01 WS-HEURE-HHMMSS        PIC 9(6).
+       01 WS-COMPTEUR            PIC 9(10) VALUE 0.
+
+       01 WS-MOTIF               PIC X(40).
+
+       01 WS-NB-LUES             PIC 9(5) VALUE 0.
+       01 WS-NB-CREDITES         PIC 9(5) VALUE 0.
+       01 WS-NB-REJETEES         PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-NUMERO       PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-INTROUVABLE  PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-INACTIF      PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-MONTANT      PIC 9(5) VALUE 0.
+       01 WS-NB-REJ-AUTRE        PIC 9(5) VALUE 0.
+       01 WS-CODE-DEVERROU       PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- VIREMENTS-ENTRANTS : import virements recus ---".
+       DISPLAY "------------------------------------------------------".
+
+       OPEN INPUT F-IMPORT.
+       IF WS-FS-IMPORT NOT = '00'
+           DISPLAY "Impossible d'ouvrir reports/VIREMENTS-ENTRANTS.csv "
+                   "(code: " WS-FS-IMPORT ")."
+           EXIT PROGRAM
+       END-IF.
+
+       OPEN OUTPUT F-REJETS.
+       MOVE "compte_dest,montant,reference,motif" TO F-REJETS-LIGNE.
+       WRITE F-REJETS-LIGNE.
+
+      *> La premiere ligne est l'en-tete (compte_dest,montant,
+      *> reference).
+       READ F-IMPORT
+           AT END
+               SET FIN-LECTURE TO TRUE
+       END-READ.
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       PERFORM UNTIL FIN-LECTURE
+           READ F-IMPORT
+               AT END
+                   SET FIN-LECTURE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-LUES
+                   PERFORM TRAITER-LIGNE
+           END-READ
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       MOVE "CLOSE" TO WS-OP.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       CLOSE F-IMPORT.
+       CLOSE F-REJETS.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Lignes lues       : " WS-NB-LUES.
+       DISPLAY "Virements credites: " WS-NB-CREDITES.
+       DISPLAY "Lignes rejetees   : " WS-NB-REJETEES.
+       DISPLAY "  - numero invalide     : " WS-NB-REJ-NUMERO.
+       DISPLAY "  - compte introuvable  : " WS-NB-REJ-INTROUVABLE.
+       DISPLAY "  - compte non actif    : " WS-NB-REJ-INACTIF.
+       DISPLAY "  - montant invalide    : " WS-NB-REJ-MONTANT.
+       DISPLAY "  - autre (ecriture)    : " WS-NB-REJ-AUTRE.
+       DISPLAY "Rejets detailles : "
+               "reports/VIREMENTS-ENTRANTS-REJETS.csv".
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-LIGNE.
+           MOVE SPACES TO WS-CSV-COMPTE WS-CSV-MONTANT-TXT
+                          WS-CSV-REFERENCE.
+           UNSTRING F-IMPORT-LIGNE DELIMITED BY ","
+               INTO WS-CSV-COMPTE WS-CSV-MONTANT-TXT WS-CSV-REFERENCE.
+
+           IF WS-CSV-COMPTE NOT NUMERIC
+               MOVE "numero non numerique" TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-NUMERO WS-NB-REJETEES
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-CSV-COMPTE TO W-CPT-NUMERO.
+           MOVE "NUMERO" TO WS-OP.
+           CALL "VALID" USING WS-OP W-CPT-NUMERO
+                              WS-MNT-VIDE WS-LIB-VIDE
+                              W-CODE-RETOUR.
+           IF NOT RC-OK
+               MOVE "numero invalide" TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-NUMERO WS-NB-REJETEES
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "READ-LOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               MOVE "compte introuvable" TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-INTROUVABLE WS-NB-REJETEES
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF NOT CPT-ACTIF
+               MOVE "compte non actif" TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-INACTIF WS-NB-REJETEES
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CSV-MONTANT-TXT NOT NUMERIC
+               MOVE "montant non numerique" TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-MONTANT WS-NB-REJETEES
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-CSV-MONTANT-TXT TO WS-MONTANT-CENTIMES.
+           COMPUTE WS-MONTANT = WS-MONTANT-CENTIMES / 100.
+
+           MOVE "MONTANT" TO WS-OP.
+           CALL "VALID" USING WS-OP WS-NUM-VIDE WS-MONTANT WS-LIB-VIDE
+                              W-CODE-RETOUR.
+           IF NOT RC-OK
+               MOVE "montant invalide ou superieur au plafond"
+                   TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-MONTANT WS-NB-REJETEES
+               PERFORM DEVERROUILLER-COMPTE
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD WS-MONTANT TO W-CPT-SOLDE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
+
+           MOVE "REWRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               MOVE "echec mise a jour solde" TO WS-MOTIF
+               ADD 1 TO WS-NB-REJ-AUTRE WS-NB-REJETEES
+               PERFORM JOURNALISER-REJET
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM JOURNALISER-CREDIT.
+           ADD 1 TO WS-NB-CREDITES.
+
+      *>----------------------------------------------------------------
+       JOURNALISER-CREDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+           MOVE WS-DATE-COMPLETE(1:8)  TO WS-DATE-AAAAMMJJ.
+           MOVE WS-DATE-COMPLETE(9:6)  TO WS-HEURE-HHMMSS.
+
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR      TO W-TRN-ID.
+           MOVE W-CPT-NUMERO     TO W-TRN-CPT.
+           MOVE 'E'               TO W-TRN-TYPE.
+           MOVE WS-MONTANT        TO W-TRN-MONTANT.
+           MOVE WS-DATE-AAAAMMJJ  TO W-TRN-DATE.
+           MOVE WS-HEURE-HHMMSS   TO W-TRN-HEURE.
+           STRING "VIR ENTRANT: " DELIMITED SIZE
+                  WS-CSV-REFERENCE DELIMITED SIZE
+               INTO W-TRN-LIBELLE.
+           MOVE "EXTERNE "        TO W-TRN-OPERATEUR.
+           MOVE W-CPT-AGENCE      TO W-TRN-AGENCE.
+           MOVE W-CPT-DEVISE      TO W-TRN-DEVISE.
+
+           MOVE "WRITE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "ATTENTION : solde credite mais virement non "
+                       "journalise pour le compte " W-CPT-NUMERO
+                       " (code: " W-CODE-RETOUR ")."
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> Leve le verrou pose par READ-LOCK sur le compte lorsque la
+      *> ligne est rejetee sans atteindre le REWRITE qui l'aurait leve
+      *> lui-meme.
+       DEVERROUILLER-COMPTE.
+           MOVE "UNLOCK" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE WS-CODE-DEVERROU.
+
+      *>----------------------------------------------------------------
+       JOURNALISER-REJET.
+           STRING WS-CSV-COMPTE     DELIMITED SIZE
+                  ","               DELIMITED SIZE
+                  WS-CSV-MONTANT-TXT DELIMITED SIZE
+                  ","               DELIMITED SIZE
+                  WS-CSV-REFERENCE  DELIMITED SIZE
+                  ","               DELIMITED SIZE
+                  WS-MOTIF          DELIMITED SIZE
+               INTO F-REJETS-LIGNE.
+           WRITE F-REJETS-LIGNE.
+           DISPLAY "Rejetee (" WS-MOTIF ") : " WS-CSV-COMPTE.
+
+       END PROGRAM VIREMENTS-ENTRANTS.
