@@ -1,27 +1,53 @@
       *>****************************************************************
       *> Programme : HISTO
       *> Role      : Afficher l'historique des transactions, optionnellement
-      *>             filtre sur un numero de compte
+      *>             filtre sur un numero de compte et/ou une periode
       *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HISTO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CKPT ASSIGN TO "data/HISTO.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD F-CKPT.
+       01 F-CKPT-CLE             PIC 9(10).
+
        WORKING-STORAGE SECTION.
        COPY TRANSACT.
        COPY CODES-ERR.
        COPY OPS.
 
+       01 WS-FS-CKPT             PIC X(2) VALUE '00'.
+       01 WS-RESUME              PIC X(1) VALUE 'N'.
+          88 MODE-RESUME         VALUE 'O'.
+       01 WS-CKPT-CLE            PIC 9(10) VALUE 0.
+       01 WS-CKPT-COMPTEUR       PIC 9(5) VALUE 0.
+       01 WS-CKPT-INTERVALLE     PIC 9(5) VALUE 500.
+
        01 WS-FILTRE-NUM         PIC 9(8) VALUE 0.
        01 WS-CHOIX              PIC X(1) VALUE 'N'.
           88 AVEC-FILTRE        VALUE 'O'.
 
+       01 WS-CHOIX-PERIODE      PIC X(1) VALUE 'N'.
+          88 AVEC-PERIODE       VALUE 'O'.
+       01 WS-DATE-DEBUT         PIC 9(8) VALUE 0.
+       01 WS-DATE-FIN           PIC 9(8) VALUE 99999999.
+
        01 WS-FIN                PIC X(1) VALUE 'N'.
           88 FIN-LECTURE        VALUE 'O'.
 
        01 WS-NB                 PIC 9(5) VALUE 0.
        01 WS-MNT-AFF            PIC -Z(10)9.99.
 
+       01 WS-SOLDE-COURANT      PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-SOLDE-AFF          PIC -Z(10)9.99.
+
        PROCEDURE DIVISION.
 
        DISPLAY " ".
@@ -34,36 +60,108 @@
            ACCEPT WS-FILTRE-NUM
        END-IF.
 
+       DISPLAY "Filtrer sur une periode ? (O/N) : " WITH NO ADVANCING.
+       ACCEPT WS-CHOIX-PERIODE.
+       IF AVEC-PERIODE
+           DISPLAY "Date debut (AAAAMMJJ) : " WITH NO ADVANCING
+           ACCEPT WS-DATE-DEBUT
+           DISPLAY "Date fin   (AAAAMMJJ) : " WITH NO ADVANCING
+           ACCEPT WS-DATE-FIN
+       END-IF.
+
+       IF NOT AVEC-FILTRE
+           DISPLAY "Reprendre depuis le dernier point de controle ? "
+                   "(O/N) : " WITH NO ADVANCING
+           ACCEPT WS-RESUME
+       END-IF.
+
        DISPLAY "------------------------------------------------------".
-       DISPLAY "DATE      HEURE  TYPE  CPT       MONTANT"
-               "        LIBELLE".
+       IF AVEC-FILTRE
+           DISPLAY "DATE      HEURE  TYPE  CPT       MONTANT"
+                   "        SOLDE           LIBELLE"
+       ELSE
+           DISPLAY "DATE      HEURE  TYPE  CPT       MONTANT"
+                   "        LIBELLE"
+       END-IF.
        DISPLAY "------------------------------------------------------".
 
-       MOVE "OPEN-IN" TO WS-OP.
+       MOVE "OPEN-IO" TO WS-OP.
        CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
        IF NOT RC-OK
            DISPLAY "Aucune transaction enregistree."
            EXIT PROGRAM
        END-IF.
 
+      *> Fichier indexe sur W-TRN-ID, avec cle alternative W-TRN-CPT :
+      *> en mode filtre on se positionne directement sur le premier
+      *> mouvement du compte demande au lieu de parcourir tout le
+      *> fichier, et on arrete dès que la cle change de compte.
+       IF AVEC-FILTRE
+           MOVE WS-FILTRE-NUM TO W-TRN-CPT
+           MOVE "START-CPT" TO WS-OP
+       ELSE
+           IF MODE-RESUME
+               PERFORM LIRE-CHECKPOINT
+           END-IF
+           IF MODE-RESUME AND WS-CKPT-CLE > 0
+               MOVE WS-CKPT-CLE TO W-TRN-ID
+               MOVE "START-APRES" TO WS-OP
+           ELSE
+               MOVE "START-FIRST" TO WS-OP
+           END-IF
+       END-IF.
+       CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-LECTURE TO TRUE
+       END-IF.
+
        PERFORM UNTIL FIN-LECTURE
            MOVE "READ-NEXT" TO WS-OP
            CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
            EVALUATE TRUE
-               WHEN RC-OK
-                   IF (NOT AVEC-FILTRE)
-                       OR (W-TRN-CPT = WS-FILTRE-NUM)
+               WHEN (NOT RC-OK)
+                   SET FIN-LECTURE TO TRUE
+               WHEN AVEC-FILTRE AND (W-TRN-CPT NOT = WS-FILTRE-NUM)
+                   SET FIN-LECTURE TO TRUE
+               WHEN OTHER
+                  *> Le solde courant du compte filtre est cumule sur
+                  *> chaque mouvement rencontre, meme hors periode
+                  *> affichee, afin que la colonne SOLDE reste exacte.
+                   IF AVEC-FILTRE
+                       PERFORM CUMULER-SOLDE
+                   END-IF
+                   IF AVEC-PERIODE AND
+                           ((W-TRN-DATE < WS-DATE-DEBUT)
+                        OR (W-TRN-DATE > WS-DATE-FIN))
+                       CONTINUE
+                   ELSE
                        MOVE W-TRN-MONTANT TO WS-MNT-AFF
-                       DISPLAY W-TRN-DATE "  "
-                               W-TRN-HEURE "  "
-                               W-TRN-TYPE "    "
-                               W-TRN-CPT "  "
-                               WS-MNT-AFF "  "
-                               W-TRN-LIBELLE
+                       IF AVEC-FILTRE
+                           MOVE WS-SOLDE-COURANT TO WS-SOLDE-AFF
+                           DISPLAY W-TRN-DATE "  "
+                                   W-TRN-HEURE "  "
+                                   W-TRN-TYPE "    "
+                                   W-TRN-CPT "  "
+                                   WS-MNT-AFF "  "
+                                   WS-SOLDE-AFF "  "
+                                   W-TRN-LIBELLE
+                       ELSE
+                           DISPLAY W-TRN-DATE "  "
+                                   W-TRN-HEURE "  "
+                                   W-TRN-TYPE "    "
+                                   W-TRN-CPT "  "
+                                   WS-MNT-AFF "  "
+                                   W-TRN-LIBELLE
+                       END-IF
                        ADD 1 TO WS-NB
+                       IF NOT AVEC-FILTRE
+                           ADD 1 TO WS-CKPT-COMPTEUR
+                           IF WS-CKPT-COMPTEUR >= WS-CKPT-INTERVALLE
+                               PERFORM ECRIRE-CHECKPOINT
+                               MOVE 0 TO WS-CKPT-COMPTEUR
+                           END-IF
+                       END-IF
                    END-IF
-               WHEN OTHER
-                   SET FIN-LECTURE TO TRUE
            END-EVALUATE
        END-PERFORM.
 
@@ -75,4 +173,35 @@
 
        EXIT PROGRAM.
 
+      *>----------------------------------------------------------------
+      *> Applique le mouvement courant au solde cumule du compte filtre,
+      *> parti de 0 (solde d'ouverture, un compte ne peut etre cree
+      *> qu'avec un solde nul) ; W-TRN-CPT porte le compte debite pour
+      *> un virement, donc TRN-VIREMENT est traite comme une sortie.
+       CUMULER-SOLDE.
+           EVALUATE TRUE
+               WHEN TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+                   ADD W-TRN-MONTANT TO WS-SOLDE-COURANT
+               WHEN TRN-RETRAIT OR TRN-FRAIS OR TRN-VIREMENT
+                   SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-COURANT
+           END-EVALUATE.
+
+      *>----------------------------------------------------------------
+       LIRE-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-CLE.
+           OPEN INPUT F-CKPT.
+           IF WS-FS-CKPT = '00'
+               READ F-CKPT
+                   NOT AT END
+                       MOVE F-CKPT-CLE TO WS-CKPT-CLE
+               END-READ
+               CLOSE F-CKPT
+           END-IF.
+
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT F-CKPT.
+           MOVE W-TRN-ID TO F-CKPT-CLE.
+           WRITE F-CKPT-CLE.
+           CLOSE F-CKPT.
+
        END PROGRAM HISTO.
