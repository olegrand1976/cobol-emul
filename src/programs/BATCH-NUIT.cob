@@ -0,0 +1,148 @@
+      *>****************************************************************
+      *> Programme : BATCH-NUIT
+      *> Role      : Pilote de traitement de fin de journee. Enchaine,
+      *>             dans un ordre fixe et avec conditionnement sur le
+      *>             code retour de l'etape precedente :
+      *>                1. RECONCILIER  (toujours)
+      *>                2. EXEC-ORDRES  (toujours)
+      *>                3. INTERETS     (uniquement en fin de mois)
+      *>                4. RELEVE-MENSUEL (uniquement en fin de mois)
+      *>                5. FRAIS          (toujours)
+      *>                6. SOLDES-NEGATIFS (toujours)
+      *>                7. ARCHIVER        (toujours)
+      *>             et consigne chaque etape (nom, code retour, date
+      *>             d'execution) dans reports/BATCH-NUIT.log, pour ne
+      *>             plus avoir a executer cette liste a la main.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NUIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LOG ASSIGN TO "reports/BATCH-NUIT.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-LOG.
+       01 F-LOG-LIGNE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FS-LOG              PIC X(2) VALUE '00'.
+       01 WS-LIGNE-LOG           PIC X(80).
+
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-DEMAIN         PIC 9(8).
+       01 WS-JOUR-INTEGER        PIC S9(9) COMP.
+
+       01 WS-FIN-MOIS            PIC X(1) VALUE 'N'.
+          88 FIN-DE-MOIS         VALUE 'O'.
+
+       01 WS-ETAPE-NOM           PIC X(12).
+       01 WS-ETAPE-CODE          PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- BATCH-NUIT : traitement de fin de journee ---".
+       DISPLAY "------------------------------------------------------".
+
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+       PERFORM DETERMINER-FIN-MOIS.
+       PERFORM OUVRIR-JOURNAL.
+
+       MOVE "RECONCILIER" TO WS-ETAPE-NOM.
+       CALL "RECONCILIER".
+       MOVE RETURN-CODE TO WS-ETAPE-CODE.
+       PERFORM JOURNALISER-ETAPE.
+
+       MOVE "EXEC-ORDRES" TO WS-ETAPE-NOM.
+       CALL "EXEC-ORDRES".
+       MOVE RETURN-CODE TO WS-ETAPE-CODE.
+       PERFORM JOURNALISER-ETAPE.
+
+       IF FIN-DE-MOIS
+           MOVE "INTERETS" TO WS-ETAPE-NOM
+           CALL "INTERETS"
+           MOVE RETURN-CODE TO WS-ETAPE-CODE
+           PERFORM JOURNALISER-ETAPE
+
+           MOVE "RELEVE-MENS" TO WS-ETAPE-NOM
+           CALL "RELEVE-MENSUEL"
+           MOVE RETURN-CODE TO WS-ETAPE-CODE
+           PERFORM JOURNALISER-ETAPE
+       ELSE
+           MOVE "INTERETS" TO WS-ETAPE-NOM
+           PERFORM JOURNALISER-ETAPE-IGNOREE
+
+           MOVE "RELEVE-MENS" TO WS-ETAPE-NOM
+           PERFORM JOURNALISER-ETAPE-IGNOREE
+       END-IF.
+
+       MOVE "FRAIS" TO WS-ETAPE-NOM.
+       CALL "FRAIS".
+       MOVE RETURN-CODE TO WS-ETAPE-CODE.
+       PERFORM JOURNALISER-ETAPE.
+
+       MOVE "SOLDES-NEG" TO WS-ETAPE-NOM.
+       CALL "SOLDES-NEGATIFS".
+       MOVE RETURN-CODE TO WS-ETAPE-CODE.
+       PERFORM JOURNALISER-ETAPE.
+
+       MOVE "ARCHIVER" TO WS-ETAPE-NOM.
+       CALL "ARCHIVER".
+       MOVE RETURN-CODE TO WS-ETAPE-CODE.
+       PERFORM JOURNALISER-ETAPE.
+
+       CLOSE F-LOG.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Traitement de nuit termine. Journal : "
+               "reports/BATCH-NUIT.log".
+
+       STOP RUN.
+
+      *>----------------------------------------------------------------
+      *> Fin de mois = le jour calendaire suivant tombe le 1er.
+       DETERMINER-FIN-MOIS.
+           COMPUTE WS-JOUR-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR) + 1.
+           COMPUTE WS-DATE-DEMAIN =
+                   FUNCTION DATE-OF-INTEGER(WS-JOUR-INTEGER).
+           IF WS-DATE-DEMAIN(7:2) = "01"
+               SET FIN-DE-MOIS TO TRUE
+           END-IF.
+
+       OUVRIR-JOURNAL.
+           OPEN EXTEND F-LOG.
+           IF WS-FS-LOG NOT = '00'
+               OPEN OUTPUT F-LOG
+           END-IF.
+
+       JOURNALISER-ETAPE.
+           STRING WS-DATE-JOUR DELIMITED SIZE
+                  " ETAPE=" DELIMITED SIZE
+                  WS-ETAPE-NOM DELIMITED SIZE
+                  " CODE-RETOUR=" DELIMITED SIZE
+                  WS-ETAPE-CODE DELIMITED SIZE
+               INTO WS-LIGNE-LOG.
+           MOVE WS-LIGNE-LOG TO F-LOG-LIGNE.
+           WRITE F-LOG-LIGNE.
+           DISPLAY WS-LIGNE-LOG.
+
+       JOURNALISER-ETAPE-IGNOREE.
+           STRING WS-DATE-JOUR DELIMITED SIZE
+                  " ETAPE=" DELIMITED SIZE
+                  WS-ETAPE-NOM DELIMITED SIZE
+                  " IGNOREE (pas fin de mois)" DELIMITED SIZE
+               INTO WS-LIGNE-LOG.
+           MOVE WS-LIGNE-LOG TO F-LOG-LIGNE.
+           WRITE F-LOG-LIGNE.
+           DISPLAY WS-LIGNE-LOG.
+
+       END PROGRAM BATCH-NUIT.
