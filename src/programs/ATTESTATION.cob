@@ -0,0 +1,139 @@
+      *>****************************************************************
+      *> Programme : ATTESTATION
+      *> Role      : Produire une attestation de solde a une date
+      *>             donnee (mortgage/notaire), avec reconstitution du
+      *>             solde historique par annulation, a partir du solde
+      *>             courant W-CPT-SOLDE, de chaque mouvement TRANS.dat
+      *>             de ce compte posterieur a la date demandee - au
+      *>             contraire de RELEVE/HISTO qui cumulent depuis 0 a
+      *>             l'ouverture, ici on part du solde vivant et on
+      *>             retranche/rajoute les mouvements les plus recents
+      *>             jusqu'a revenir a la date demandee.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATTESTATION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY PARAMETRES.
+
+       01 WS-MNT-VIDE            PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-LIB-VIDE            PIC X(40) VALUE SPACES.
+
+       01 WS-DATE-ATTESTATION    PIC 9(8) VALUE 0.
+       01 WS-DATE-EMISSION       PIC X(21).
+
+       01 WS-FIN                PIC X(1) VALUE 'N'.
+          88 FIN-LECTURE        VALUE 'O'.
+
+       01 WS-SOLDE-ASOF          PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-SOLDE-AFF           PIC -Z(10)9.99.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- ATTESTATION DE SOLDE ---".
+
+       DISPLAY "Numero de compte    : " WITH NO ADVANCING.
+       ACCEPT W-CPT-NUMERO.
+
+       MOVE "NUMERO" TO WS-OP.
+       CALL "VALID" USING WS-OP W-CPT-NUMERO WS-MNT-VIDE WS-LIB-VIDE
+                          W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Numero invalide."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "READ" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Compte introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "Date de l'attestation (AAAAMMJJ) : " WITH NO ADVANCING.
+       ACCEPT WS-DATE-ATTESTATION.
+       IF WS-DATE-ATTESTATION > FUNCTION CURRENT-DATE(1:8)
+           DISPLAY "Date posterieure a aujourd'hui, impossible."
+           EXIT PROGRAM
+       END-IF.
+
+       PERFORM RECONSTITUER-SOLDE.
+       PERFORM IMPRIMER-ATTESTATION.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+      *> Part du solde courant et annule (en sens inverse) chaque
+      *> mouvement du compte date APRES la date demandee, pour
+      *> reconstituer le solde tel qu'il etait a cette date.
+       RECONSTITUER-SOLDE.
+           MOVE W-CPT-SOLDE TO WS-SOLDE-ASOF.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+           MOVE W-CPT-NUMERO TO W-TRN-CPT.
+           MOVE "START-CPT" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               SET FIN-LECTURE TO TRUE
+           END-IF.
+
+           PERFORM UNTIL FIN-LECTURE
+               MOVE "READ-NEXT" TO WS-OP
+               CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR
+               EVALUATE TRUE
+                   WHEN (NOT RC-OK)
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-CPT NOT = W-CPT-NUMERO
+                       SET FIN-LECTURE TO TRUE
+                   WHEN W-TRN-DATE <= WS-DATE-ATTESTATION
+                       CONTINUE
+                   WHEN TRN-DEPOT OR TRN-INTERET OR TRN-VIR-ENTRANT
+                       SUBTRACT W-TRN-MONTANT FROM WS-SOLDE-ASOF
+                   WHEN TRN-RETRAIT OR TRN-VIREMENT OR TRN-FRAIS
+                       ADD W-TRN-MONTANT TO WS-SOLDE-ASOF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       IMPRIMER-ATTESTATION.
+           MOVE WS-SOLDE-ASOF TO WS-SOLDE-AFF.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-EMISSION.
+           DISPLAY "==============================================".
+           DISPLAY "          ATTESTATION DE SOLDE                ".
+           DISPLAY "==============================================".
+           DISPLAY PARAM-NOM-BANQUE "- Agence " PARAM-CODE-AGENCE.
+           DISPLAY PARAM-ADRESSE.
+           DISPLAY "Assistance : " PARAM-TEL-ASSISTANCE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Nous attestons que le compte designe ci-dessous".
+           DISPLAY "presentait, a la date indiquee, le solde suivant".
+           DISPLAY "dans les livres de l'etablissement :".
+           DISPLAY " ".
+           DISPLAY "Titulaire     : " W-CPT-TITULAIRE.
+           DISPLAY "Compte        : " W-CPT-NUMERO "  Agence : "
+                   W-CPT-AGENCE.
+           DISPLAY "Date du solde : " WS-DATE-ATTESTATION.
+           DISPLAY "Solde arrete  : " WS-SOLDE-AFF " " W-CPT-DEVISE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Emise le      : " WS-DATE-EMISSION(1:8) " a "
+                   WS-DATE-EMISSION(9:6).
+           DISPLAY " ".
+           DISPLAY "Le directeur d'agence,".
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY "(signature et cachet)".
+           DISPLAY "==============================================".
+
+       END PROGRAM ATTESTATION.
