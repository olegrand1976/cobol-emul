@@ -0,0 +1,117 @@
+      *>****************************************************************
+      *> Programme : FRAIS
+      *> Role      : Batch mensuel. Parcourt COMPTES.dat et debite les
+      *>             frais de tenue de compte (FRAIS-MONTANT) sur chaque
+      *>             compte actif dont le solde est sous le minimum
+      *>             requis (FRAIS-SOLDE-MINIMUM), en journalisant
+      *>             chaque debit comme un mouvement 'F' (frais) dans
+      *>             TRANS.dat.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAIS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY TRANSACT.
+       COPY CODES-ERR.
+       COPY OPS.
+       COPY FRAIS-PARAM.
+
+       01 WS-FIN-CPT             PIC X(1) VALUE 'N'.
+          88 FIN-COMPTES         VALUE 'O'.
+
+       01 WS-DATE-COMPLETE       PIC X(21).
+       01 WS-COMPTEUR            PIC 9(10) VALUE 0.
+
+       01 WS-NB-COMPTES          PIC 9(5) VALUE 0.
+       01 WS-NB-PRELEVES         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- FRAIS : tenue de compte mensuelle ---".
+       DISPLAY "-------------------------------------------------------".
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Aucun compte a traiter."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-COMPTES TO TRUE
+       END-IF.
+
+       PERFORM UNTIL FIN-COMPTES
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               PERFORM TRAITER-COMPTE
+           ELSE
+               SET FIN-COMPTES TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       DISPLAY "-------------------------------------------------------".
+       DISPLAY "Comptes examines : " WS-NB-COMPTES
+               "   Frais preleves : " WS-NB-PRELEVES.
+
+       MOVE 0 TO RETURN-CODE.
+
+       EXIT PROGRAM.
+
+      *>----------------------------------------------------------------
+       TRAITER-COMPTE.
+           ADD 1 TO WS-NB-COMPTES.
+
+           IF CPT-ACTIF AND W-CPT-SOLDE < FRAIS-SOLDE-MINIMUM
+               PERFORM PRELEVER-FRAIS
+           END-IF.
+
+       PRELEVER-FRAIS.
+           SUBTRACT FRAIS-MONTANT FROM W-CPT-SOLDE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-CPT-DATE-DERN-MVT.
+
+           MOVE "REWRITE" TO WS-OP.
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "Echec prelevement frais compte " W-CPT-NUMERO
+                       " (code: " W-CODE-RETOUR ")."
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-NB-PRELEVES.
+           DISPLAY "Compte " W-CPT-NUMERO " : frais de tenue preleve.".
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+           MOVE "NEXT" TO WS-OP.
+           CALL "SEQ-IO" USING WS-OP WS-COMPTEUR W-CODE-RETOUR.
+
+           MOVE WS-COMPTEUR           TO W-TRN-ID.
+           MOVE W-CPT-NUMERO          TO W-TRN-CPT.
+           MOVE W-CPT-NUMERO          TO W-TRN-CPT-DEST.
+           MOVE 'F'                   TO W-TRN-TYPE.
+           MOVE FRAIS-MONTANT         TO W-TRN-MONTANT.
+           MOVE WS-DATE-COMPLETE(1:8) TO W-TRN-DATE.
+           MOVE WS-DATE-COMPLETE(9:6) TO W-TRN-HEURE.
+           MOVE "FRAIS TENUE COMPTE"  TO W-TRN-LIBELLE.
+
+           MOVE "OPEN-IO" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           MOVE "WRITE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+           IF NOT RC-OK
+               DISPLAY "ATTENTION : frais preleve mais MOUVEMENT NON "
+                       "JOURNALISE (code: " W-CODE-RETOUR ")."
+           END-IF.
+           MOVE "CLOSE" TO WS-OP.
+           CALL "TRANS-IO" USING WS-OP W-TRANS W-CODE-RETOUR.
+
+       END PROGRAM FRAIS.
