@@ -0,0 +1,64 @@
+      *>****************************************************************
+      *> Programme : DEBLOQUER-OPERATEUR
+      *> Role      : Utilitaire back-office. Leve le blocage d'un
+      *>             operateur mis hors service par MAIN apres trop
+      *>             d'echecs consecutifs de PIN (W-OPE-STATUT = 'B'),
+      *>             remet son compteur d'echecs a zero et le reactive.
+      *>             Non accessible depuis le menu guichetier ; reserve
+      *>             a un superviseur, au meme titre que CREER-
+      *>             OPERATEUR.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEBLOQUER-OPERATEUR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY OPERATEUR.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-DATE-COMPLETE      PIC X(21).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY " ".
+       DISPLAY "--- Deblocage d'un operateur ---".
+
+       DISPLAY "Code operateur : " WITH NO ADVANCING.
+       ACCEPT W-OPE-ID.
+
+       MOVE "READ" TO WS-OP.
+       CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Operateur introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF NOT OPE-BLOQUE
+           DISPLAY "Operateur " W-OPE-ID " n'est pas bloque "
+                   "(statut: " W-OPE-STATUT ")."
+           EXIT PROGRAM
+       END-IF.
+
+       SET OPE-ACTIF TO TRUE.
+       MOVE 0 TO W-OPE-ECHECS.
+
+       MOVE "REWRITE" TO WS-OP.
+       CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR W-CODE-RETOUR.
+       IF NOT RC-OK
+           DISPLAY "Echec de la mise a jour (code: " W-CODE-RETOUR ")."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-DATE-COMPLETE.
+
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "AUDIT - " WS-DATE-COMPLETE(1:8) " "
+               WS-DATE-COMPLETE(9:6)
+               " operateur " W-OPE-ID " debloque, compteur remis a 0.".
+       DISPLAY "------------------------------------------------------".
+       DISPLAY "Operateur reactive.".
+
+       EXIT PROGRAM.
+
+       END PROGRAM DEBLOQUER-OPERATEUR.
