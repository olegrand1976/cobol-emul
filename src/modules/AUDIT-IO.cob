@@ -0,0 +1,128 @@
+      *>****************************************************************
+      *> Module : AUDIT-IO
+      *> Role   : Acces au fichier AUDIT.dat (tentatives echouees)
+      *>          Cle primaire    = W-AUD-ID
+      *>          Cle alternative = W-AUD-CPT (doublons autorises), pour
+      *>          permettre un START direct sur les echecs d'un compte
+      *>          donne sans parcourir tout le fichier.
+      *> Appel  : CALL "AUDIT-IO" USING LK-OP, W-AUDIT, LK-CODE-RETOUR.
+      *> Operations (LK-OP):
+      *>   "OPEN-IO"     -> ouvre en lecture/ecriture (cree si absent)
+      *>   "CLOSE"       -> ferme le fichier
+      *>   "WRITE"       -> ajoute W-AUDIT (cle primaire W-AUD-ID)
+      *>   "START-FIRST" -> positionne sur le premier echec, ordre de
+      *>                    la cle primaire (parcours complet)
+      *>   "START-CPT"   -> positionne sur le premier echec du compte
+      *>                    W-AUD-CPT, ordre de la cle alternative
+      *>   "READ-NEXT"   -> lit l'enregistrement suivant selon la cle
+      *>                    active (celle du dernier START effectue)
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-IO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-AUDIT ASSIGN TO "data/AUDIT.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-AUD-ID
+               ALTERNATE RECORD KEY IS F-AUD-CPT WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-AUDIT.
+       01 F-AUD-REC.
+          05 F-AUD-ID           PIC 9(10).
+          05 F-AUD-CPT          PIC 9(8).
+          05 F-AUD-RESTE        PIC X(76).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS                 PIC X(2) VALUE '00'.
+       01 WS-OUVERT             PIC X(1) VALUE 'N'.
+          88 FICHIER-OUVERT     VALUE 'O'.
+          88 FICHIER-FERME      VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-OP                 PIC X(12).
+       COPY AUDIT.
+       01 LK-CODE-RETOUR        PIC X(2).
+
+       PROCEDURE DIVISION USING LK-OP, W-AUDIT, LK-CODE-RETOUR.
+
+       MOVE '00' TO LK-CODE-RETOUR.
+
+       EVALUATE LK-OP
+
+           WHEN "OPEN-IO"
+               PERFORM OUVRIR-FICHIER
+
+           WHEN "CLOSE"
+               IF FICHIER-OUVERT
+                   CLOSE F-AUDIT
+                   SET FICHIER-FERME TO TRUE
+               END-IF
+
+           WHEN "WRITE"
+               PERFORM ASSURER-OUVERT
+               MOVE W-AUDIT TO F-AUD-REC
+               WRITE F-AUD-REC
+                   INVALID KEY
+                       MOVE '22' TO LK-CODE-RETOUR
+               END-WRITE
+
+           WHEN "START-FIRST"
+               PERFORM ASSURER-OUVERT
+               MOVE ZERO TO F-AUD-ID
+               START F-AUDIT KEY >= F-AUD-ID
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
+
+           WHEN "START-CPT"
+               PERFORM ASSURER-OUVERT
+               MOVE W-AUD-CPT TO F-AUD-CPT
+               START F-AUDIT KEY >= F-AUD-CPT
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
+
+           WHEN "READ-NEXT"
+               PERFORM ASSURER-OUVERT
+               READ F-AUDIT NEXT
+                   AT END
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT AT END
+                       MOVE F-AUD-REC TO W-AUDIT
+               END-READ
+
+           WHEN OTHER
+               MOVE '99' TO LK-CODE-RETOUR
+       END-EVALUATE.
+
+       GOBACK.
+
+      *>----------------------------------------------------------------
+       OUVRIR-FICHIER.
+           IF FICHIER-OUVERT
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN I-O F-AUDIT.
+           IF WS-FS = '35'
+               OPEN OUTPUT F-AUDIT
+               CLOSE F-AUDIT
+               OPEN I-O F-AUDIT
+           END-IF.
+           IF WS-FS NOT = '00'
+               MOVE '29' TO LK-CODE-RETOUR
+           ELSE
+               SET FICHIER-OUVERT TO TRUE
+           END-IF.
+
+       ASSURER-OUVERT.
+           IF FICHIER-FERME
+               PERFORM OUVRIR-FICHIER
+           END-IF.
+
+       END PROGRAM AUDIT-IO.
