@@ -4,14 +4,23 @@
       *> Appel  : CALL "VALID" USING LK-OP, LK-NUMERO, LK-MONTANT,
       *>                            LK-LIBELLE, LK-CODE-RETOUR.
       *> Operations supportees (LK-OP):
-      *>   "NUMERO"   -> verifie LK-NUMERO numerique > 0
-      *>   "MONTANT"  -> verifie LK-MONTANT > 0
+      *>   "NUMERO"   -> verifie LK-NUMERO numerique > 0 et cle de
+      *>                 controle (mod 97 sur les 7 premiers chiffres,
+      *>                 comparee au chiffre de poids faible)
+      *>   "MONTANT"  -> verifie LK-MONTANT > 0 et <= LIM-PLAFOND-MONTANT
       *>   "LIBELLE"  -> verifie LK-LIBELLE non vide
       *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALID.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY LIMITES.
+
+       01 WS-CTL-BASE           PIC 9(7).
+       01 WS-CTL-SAISI          PIC 9(1).
+       01 WS-CTL-CALCULE        PIC 9(1).
+
        LINKAGE SECTION.
        01 LK-OP             PIC X(12).
        01 LK-NUMERO         PIC 9(8).
@@ -31,10 +40,23 @@
            WHEN "NUMERO"
                IF LK-NUMERO = 0
                    MOVE '10' TO LK-CODE-RETOUR
+               ELSE
+                   DIVIDE LK-NUMERO BY 10 GIVING WS-CTL-BASE
+                   MOVE FUNCTION MOD(LK-NUMERO 10) TO WS-CTL-SAISI
+                   MOVE FUNCTION MOD(
+                           FUNCTION MOD(WS-CTL-BASE 97) 10)
+                       TO WS-CTL-CALCULE
+                   IF WS-CTL-SAISI NOT = WS-CTL-CALCULE
+                       MOVE '10' TO LK-CODE-RETOUR
+                   END-IF
                END-IF
            WHEN "MONTANT"
                IF LK-MONTANT <= 0
                    MOVE '11' TO LK-CODE-RETOUR
+               ELSE
+                   IF LK-MONTANT > LIM-PLAFOND-MONTANT
+                       MOVE '13' TO LK-CODE-RETOUR
+                   END-IF
                END-IF
            WHEN "LIBELLE"
                IF LK-LIBELLE = SPACES
