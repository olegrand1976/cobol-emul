@@ -0,0 +1,84 @@
+      *>****************************************************************
+      *> Module : COMPTE-RECHERCHE
+      *> Role   : Recherche de comptes par titulaire partiel, utilise
+      *>          en secours quand une recherche par numero exact echoue
+      *>          (numero mal saisi/oublie par le client) ; parcourt
+      *>          COMPTES.dat via COMPTE-IO et affiche les comptes dont
+      *>          le titulaire contient la chaine recherchee.
+      *> Appel  : CALL "COMPTE-RECHERCHE" USING LK-NOM-RECHERCHE,
+      *>                                        LK-CODE-RETOUR.
+      *>   LK-CODE-RETOUR revient a '00' si au moins un compte trouve,
+      *>   '21' si aucun.
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPTE-RECHERCHE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMPTE.
+       COPY CODES-ERR.
+       COPY OPS.
+
+       01 WS-FIN                 PIC X(1) VALUE 'N'.
+          88 FIN-PARCOURS        VALUE 'O'.
+       01 WS-NOM-TRIM            PIC X(40).
+       01 WS-NOM-LEN             PIC 9(2) COMP.
+       01 WS-MATCH-CNT           PIC 9(3) COMP.
+       01 WS-NB-TROUVES          PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-NOM-RECHERCHE       PIC X(40).
+       01 LK-CODE-RETOUR         PIC X(2).
+
+       PROCEDURE DIVISION USING LK-NOM-RECHERCHE, LK-CODE-RETOUR.
+
+       MOVE 0 TO WS-NB-TROUVES.
+       MOVE FUNCTION TRIM(LK-NOM-RECHERCHE) TO WS-NOM-TRIM.
+       COMPUTE WS-NOM-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LK-NOM-RECHERCHE)).
+
+       MOVE "OPEN-IO" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           MOVE '21' TO LK-CODE-RETOUR
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE "START-FIRST" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+       IF NOT RC-OK
+           SET FIN-PARCOURS TO TRUE
+       END-IF.
+
+       DISPLAY "Comptes dont le titulaire contient '"
+               WS-NOM-TRIM(1:WS-NOM-LEN) "' :".
+
+       PERFORM UNTIL FIN-PARCOURS
+           MOVE "READ-NEXT" TO WS-OP
+           CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR
+           IF RC-OK
+               MOVE 0 TO WS-MATCH-CNT
+               INSPECT W-CPT-TITULAIRE TALLYING WS-MATCH-CNT
+                       FOR ALL WS-NOM-TRIM(1:WS-NOM-LEN)
+               IF WS-MATCH-CNT > 0
+                   DISPLAY "  -> " W-CPT-NUMERO "  " W-CPT-TITULAIRE
+                   ADD 1 TO WS-NB-TROUVES
+               END-IF
+           ELSE
+               SET FIN-PARCOURS TO TRUE
+           END-IF
+       END-PERFORM.
+
+       MOVE "CLOSE" TO WS-OP.
+       CALL "COMPTE-IO" USING WS-OP W-COMPTE W-CODE-RETOUR.
+
+       IF WS-NB-TROUVES = 0
+           DISPLAY "  (aucun compte ne correspond)"
+           MOVE '21' TO LK-CODE-RETOUR
+       ELSE
+           MOVE '00' TO LK-CODE-RETOUR
+       END-IF.
+
+       EXIT PROGRAM.
+
+       END PROGRAM COMPTE-RECHERCHE.
