@@ -1,13 +1,28 @@
       *>****************************************************************
       *> Module : TRANS-IO
-      *> Role   : Acces au fichier sequentiel TRANS.dat (historique)
+      *> Role   : Acces au fichier indexe TRANS.dat (historique)
+      *>          Cle primaire    = W-TRN-ID
+      *>          Cle alternative = W-TRN-CPT (doublons autorises), pour
+      *>          permettre un START direct sur les mouvements d'un
+      *>          compte donne sans parcourir tout le fichier.
       *> Appel  : CALL "TRANS-IO" USING LK-OP, W-TRANS, LK-CODE-RETOUR.
       *> Operations (LK-OP):
-      *>   "OPEN-OUT"   -> ouvre en sortie (append-style via EXTEND)
-      *>   "OPEN-IN"    -> ouvre en lecture
-      *>   "CLOSE"      -> ferme
-      *>   "WRITE"      -> ajoute W-TRANS en fin de fichier
-      *>   "READ-NEXT"  -> lit la transaction suivante
+      *>   "OPEN-IO"     -> ouvre en lecture/ecriture (cree si absent)
+      *>   "CLOSE"       -> ferme le fichier
+      *>   "READ"        -> lit la transaction dont l'identifiant est
+      *>                    dans W-TRN-ID (cle primaire)
+      *>   "WRITE"       -> ajoute W-TRANS (cle primaire W-TRN-ID)
+      *>   "DELETE"      -> supprime la transaction dont l'identifiant
+      *>                    est dans W-TRN-ID (purge/archivage)
+      *>   "START-FIRST" -> positionne sur la premiere transaction,
+      *>                    ordre de la cle primaire (parcours complet)
+      *>   "START-CPT"   -> positionne sur la premiere transaction du
+      *>                    compte W-TRN-CPT, ordre de la cle alternative
+      *>   "START-APRES" -> positionne juste apres l'identifiant dans
+      *>                    W-TRN-ID, ordre de la cle primaire (reprise
+      *>                    sur point de controle)
+      *>   "READ-NEXT"   -> lit l'enregistrement suivant selon la cle
+      *>                    active (celle du dernier START effectue)
       *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANS-IO.
@@ -16,37 +31,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-TRANS ASSIGN TO "data/TRANS.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-TRN-ID
+               ALTERNATE RECORD KEY IS F-TRN-CPT WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD F-TRANS.
-       01 F-TRANS-REC           PIC X(80).
+       01 F-TRANSAC.
+          05 F-TRN-ID           PIC 9(10).
+          05 F-TRN-CPT          PIC 9(8).
+          05 F-TRN-RESTE        PIC X(104).
 
        WORKING-STORAGE SECTION.
        01 WS-FS                 PIC X(2) VALUE '00'.
        01 WS-OUVERT             PIC X(1) VALUE 'N'.
-          88 OUVERT-LECTURE     VALUE 'L'.
-          88 OUVERT-ECRITURE    VALUE 'E'.
+          88 FICHIER-OUVERT     VALUE 'O'.
           88 FICHIER-FERME      VALUE 'N'.
 
-      *> Tampon en clair pour ecriture/lecture en LINE SEQUENTIAL
-       01 WS-LIGNE.
-          05 WS-L-ID            PIC 9(10).
-          05 FILLER             PIC X(1) VALUE ';'.
-          05 WS-L-CPT           PIC 9(8).
-          05 FILLER             PIC X(1) VALUE ';'.
-          05 WS-L-TYPE          PIC X(1).
-          05 FILLER             PIC X(1) VALUE ';'.
-          05 WS-L-MONTANT       PIC -Z(10)9.99.
-          05 FILLER             PIC X(1) VALUE ';'.
-          05 WS-L-DATE          PIC 9(8).
-          05 FILLER             PIC X(1) VALUE ';'.
-          05 WS-L-HEURE         PIC 9(6).
-          05 FILLER             PIC X(1) VALUE ';'.
-          05 WS-L-LIBELLE       PIC X(40).
-
        LINKAGE SECTION.
        01 LK-OP                 PIC X(12).
        COPY TRANSACT.
@@ -58,77 +62,73 @@
 
        EVALUATE LK-OP
 
-           WHEN "OPEN-OUT"
-               IF NOT OUVERT-ECRITURE
-                   IF OUVERT-LECTURE
-                       CLOSE F-TRANS
-                   END-IF
-                   OPEN EXTEND F-TRANS
-                   IF WS-FS = '35'
-                       OPEN OUTPUT F-TRANS
-                   END-IF
-                   IF WS-FS NOT = '00'
-                       MOVE '29' TO LK-CODE-RETOUR
-                   ELSE
-                       SET OUVERT-ECRITURE TO TRUE
-                   END-IF
-               END-IF
-
-           WHEN "OPEN-IN"
-               IF NOT OUVERT-LECTURE
-                   IF OUVERT-ECRITURE
-                       CLOSE F-TRANS
-                   END-IF
-                   OPEN INPUT F-TRANS
-                   IF WS-FS NOT = '00'
-                       MOVE '29' TO LK-CODE-RETOUR
-                   ELSE
-                       SET OUVERT-LECTURE TO TRUE
-                   END-IF
-               END-IF
+           WHEN "OPEN-IO"
+               PERFORM OUVRIR-FICHIER
 
            WHEN "CLOSE"
-               IF NOT FICHIER-FERME
+               IF FICHIER-OUVERT
                    CLOSE F-TRANS
                    SET FICHIER-FERME TO TRUE
                END-IF
 
+           WHEN "READ"
+               PERFORM ASSURER-OUVERT
+               MOVE W-TRN-ID TO F-TRN-ID
+               READ F-TRANS
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT INVALID KEY
+                       MOVE F-TRANSAC TO W-TRANS
+               END-READ
+
            WHEN "WRITE"
-               IF NOT OUVERT-ECRITURE
-                   MOVE '29' TO LK-CODE-RETOUR
-               ELSE
-                   MOVE W-TRN-ID      TO WS-L-ID
-                   MOVE W-TRN-CPT     TO WS-L-CPT
-                   MOVE W-TRN-TYPE    TO WS-L-TYPE
-                   MOVE W-TRN-MONTANT TO WS-L-MONTANT
-                   MOVE W-TRN-DATE    TO WS-L-DATE
-                   MOVE W-TRN-HEURE   TO WS-L-HEURE
-                   MOVE W-TRN-LIBELLE TO WS-L-LIBELLE
-                   MOVE WS-LIGNE      TO F-TRANS-REC
-                   WRITE F-TRANS-REC
-                   IF WS-FS NOT = '00'
-                       MOVE '29' TO LK-CODE-RETOUR
-                   END-IF
-               END-IF
+               PERFORM ASSURER-OUVERT
+               MOVE W-TRANS TO F-TRANSAC
+               WRITE F-TRANSAC
+                   INVALID KEY
+                       MOVE '22' TO LK-CODE-RETOUR
+               END-WRITE
+
+           WHEN "DELETE"
+               PERFORM ASSURER-OUVERT
+               MOVE W-TRN-ID TO F-TRN-ID
+               DELETE F-TRANS
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-DELETE
+
+           WHEN "START-FIRST"
+               PERFORM ASSURER-OUVERT
+               MOVE ZERO TO F-TRN-ID
+               START F-TRANS KEY >= F-TRN-ID
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
+
+           WHEN "START-CPT"
+               PERFORM ASSURER-OUVERT
+               MOVE W-TRN-CPT TO F-TRN-CPT
+               START F-TRANS KEY >= F-TRN-CPT
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
+
+           WHEN "START-APRES"
+               PERFORM ASSURER-OUVERT
+               MOVE W-TRN-ID TO F-TRN-ID
+               START F-TRANS KEY > F-TRN-ID
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
 
            WHEN "READ-NEXT"
-               IF NOT OUVERT-LECTURE
-                   MOVE '29' TO LK-CODE-RETOUR
-               ELSE
-                   READ F-TRANS
-                       AT END
-                           MOVE '21' TO LK-CODE-RETOUR
-                       NOT AT END
-                           MOVE F-TRANS-REC TO WS-LIGNE
-                           MOVE WS-L-ID      TO W-TRN-ID
-                           MOVE WS-L-CPT     TO W-TRN-CPT
-                           MOVE WS-L-TYPE    TO W-TRN-TYPE
-                           MOVE WS-L-MONTANT TO W-TRN-MONTANT
-                           MOVE WS-L-DATE    TO W-TRN-DATE
-                           MOVE WS-L-HEURE   TO W-TRN-HEURE
-                           MOVE WS-L-LIBELLE TO W-TRN-LIBELLE
-                   END-READ
-               END-IF
+               PERFORM ASSURER-OUVERT
+               READ F-TRANS NEXT
+                   AT END
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT AT END
+                       MOVE F-TRANSAC TO W-TRANS
+               END-READ
 
            WHEN OTHER
                MOVE '99' TO LK-CODE-RETOUR
@@ -136,4 +136,26 @@
 
        GOBACK.
 
+      *>----------------------------------------------------------------
+       OUVRIR-FICHIER.
+           IF FICHIER-OUVERT
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN I-O F-TRANS.
+           IF WS-FS = '35'
+               OPEN OUTPUT F-TRANS
+               CLOSE F-TRANS
+               OPEN I-O F-TRANS
+           END-IF.
+           IF WS-FS NOT = '00'
+               MOVE '29' TO LK-CODE-RETOUR
+           ELSE
+               SET FICHIER-OUVERT TO TRUE
+           END-IF.
+
+       ASSURER-OUVERT.
+           IF FICHIER-FERME
+               PERFORM OUVRIR-FICHIER
+           END-IF.
+
        END PROGRAM TRANS-IO.
