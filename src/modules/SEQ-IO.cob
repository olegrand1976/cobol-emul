@@ -0,0 +1,71 @@
+      *>****************************************************************
+      *> Module : SEQ-IO
+      *> Role   : Distributeur de numeros de ticket sequentiels, utilise
+      *>          a la place de FUNCTION RANDOM pour W-TRN-ID, afin que
+      *>          DEPOT, RETRAIT et VIREMENT obtiennent un identifiant
+      *>          strictement croissant et unique qui survit aux runs.
+      *> Appel  : CALL "SEQ-IO" USING LK-OP, LK-VALEUR, LK-CODE-RETOUR.
+      *> Operations (LK-OP):
+      *>   "NEXT"  -> incremente le compteur persistant et renvoie la
+      *>              nouvelle valeur dans LK-VALEUR
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQ-IO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SEQ ASSIGN TO "data/SEQUENCE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-SEQ.
+       01 F-SEQ-REC              PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS                  PIC X(2) VALUE '00'.
+       01 WS-DERNIERE-VALEUR     PIC 9(10) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-OP                  PIC X(12).
+       01 LK-VALEUR               PIC 9(10).
+       01 LK-CODE-RETOUR         PIC X(2).
+
+       PROCEDURE DIVISION USING LK-OP, LK-VALEUR, LK-CODE-RETOUR.
+
+       MOVE '00' TO LK-CODE-RETOUR.
+
+       EVALUATE LK-OP
+           WHEN "NEXT"
+               PERFORM LIRE-DERNIERE-VALEUR
+               ADD 1 TO WS-DERNIERE-VALEUR
+               PERFORM ECRIRE-DERNIERE-VALEUR
+               MOVE WS-DERNIERE-VALEUR TO LK-VALEUR
+
+           WHEN OTHER
+               MOVE '99' TO LK-CODE-RETOUR
+       END-EVALUATE.
+
+       GOBACK.
+
+      *>----------------------------------------------------------------
+       LIRE-DERNIERE-VALEUR.
+           MOVE 0 TO WS-DERNIERE-VALEUR.
+           OPEN INPUT F-SEQ.
+           IF WS-FS = '00'
+               READ F-SEQ
+                   NOT AT END
+                       MOVE F-SEQ-REC TO WS-DERNIERE-VALEUR
+               END-READ
+               CLOSE F-SEQ
+           END-IF.
+
+       ECRIRE-DERNIERE-VALEUR.
+           OPEN OUTPUT F-SEQ.
+           MOVE WS-DERNIERE-VALEUR TO F-SEQ-REC.
+           WRITE F-SEQ-REC.
+           CLOSE F-SEQ.
+
+       END PROGRAM SEQ-IO.
