@@ -0,0 +1,123 @@
+      *>****************************************************************
+      *> Module : OPERATEUR-IO
+      *> Role   : Acces (CRUD) au fichier indexe OPERATEURS.dat
+      *>          Cle primaire = W-OPE-ID
+      *> Appel  : CALL "OPERATEUR-IO" USING LK-OP, W-OPERATEUR,
+      *>                                   LK-CODE-RETOUR.
+      *> Operations (LK-OP):
+      *>   "OPEN-IO" -> ouvre le fichier en lecture/ecriture (cree si
+      *>                absent)
+      *>   "CLOSE"   -> ferme le fichier
+      *>   "READ"    -> lit l'operateur dont le code est dans
+      *>                W-OPERATEUR
+      *>   "WRITE"   -> insere W-OPERATEUR
+      *>   "REWRITE" -> met a jour l'operateur dont le code est dans
+      *>                W-OPERATEUR (ex : compteur d'echecs PIN, statut)
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATEUR-IO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OPERATEURS ASSIGN TO "data/OPERATEURS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-OPE-ID
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-OPERATEURS.
+       01 F-OPERATEUR.
+          05 F-OPE-ID           PIC X(8).
+          05 F-OPE-RESTE        PIC X(38).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS                 PIC X(2) VALUE '00'.
+       01 WS-OUVERT             PIC X(1) VALUE 'N'.
+          88 FICHIER-OUVERT     VALUE 'O'.
+          88 FICHIER-FERME      VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-OP                 PIC X(12).
+       COPY OPERATEUR.
+       01 LK-CODE-RETOUR        PIC X(2).
+
+       PROCEDURE DIVISION USING LK-OP, W-OPERATEUR, LK-CODE-RETOUR.
+
+       MOVE '00' TO LK-CODE-RETOUR.
+
+       EVALUATE LK-OP
+
+           WHEN "OPEN-IO"
+               PERFORM OUVRIR-FICHIER
+
+           WHEN "CLOSE"
+               IF FICHIER-OUVERT
+                   CLOSE F-OPERATEURS
+                   SET FICHIER-FERME TO TRUE
+               END-IF
+
+           WHEN "READ"
+               PERFORM ASSURER-OUVERT
+               MOVE W-OPE-ID TO F-OPE-ID
+               READ F-OPERATEURS
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT INVALID KEY
+                       MOVE F-OPERATEUR TO W-OPERATEUR
+               END-READ
+
+           WHEN "WRITE"
+               PERFORM ASSURER-OUVERT
+               MOVE W-OPERATEUR TO F-OPERATEUR
+               WRITE F-OPERATEUR
+                   INVALID KEY
+                       MOVE '22' TO LK-CODE-RETOUR
+               END-WRITE
+
+           WHEN "REWRITE"
+               PERFORM ASSURER-OUVERT
+               MOVE W-OPE-ID TO F-OPE-ID
+               READ F-OPERATEURS
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-READ
+               IF LK-CODE-RETOUR = '00'
+                   MOVE W-OPERATEUR TO F-OPERATEUR
+                   REWRITE F-OPERATEUR
+                       INVALID KEY
+                           MOVE '29' TO LK-CODE-RETOUR
+                   END-REWRITE
+               END-IF
+
+           WHEN OTHER
+               MOVE '99' TO LK-CODE-RETOUR
+       END-EVALUATE.
+
+       GOBACK.
+
+      *>----------------------------------------------------------------
+       OUVRIR-FICHIER.
+           IF FICHIER-OUVERT
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN I-O F-OPERATEURS.
+           IF WS-FS = '35'
+               OPEN OUTPUT F-OPERATEURS
+               CLOSE F-OPERATEURS
+               OPEN I-O F-OPERATEURS
+           END-IF.
+           IF WS-FS NOT = '00'
+               MOVE '29' TO LK-CODE-RETOUR
+           ELSE
+               SET FICHIER-OUVERT TO TRUE
+           END-IF.
+
+       ASSURER-OUVERT.
+           IF FICHIER-FERME
+               PERFORM OUVRIR-FICHIER
+           END-IF.
+
+       END PROGRAM OPERATEUR-IO.
