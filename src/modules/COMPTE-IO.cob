@@ -7,10 +7,19 @@
       *>   "OPEN-IO"    -> ouvre le fichier en lecture/ecriture (cree si absent)
       *>   "CLOSE"      -> ferme le fichier
       *>   "READ"       -> lit le compte dont le numero est dans W-COMPTE
+      *>   "READ-LOCK"  -> lit et verrouille l'enregistrement (mise a jour
+      *>                   a venir) ; deux guichets sur le meme compte se
+      *>                   serialisent au lieu de s'ecraser l'un l'autre
+      *>   "UNLOCK"     -> leve le verrou pose par READ-LOCK sans ecrire,
+      *>                   a utiliser sur toute branche de rejet qui
+      *>                   renonce a la mise a jour apres un READ-LOCK
       *>   "WRITE"      -> insere W-COMPTE
-      *>   "REWRITE"    -> met a jour W-COMPTE existant
+      *>   "REWRITE"    -> met a jour W-COMPTE existant (leve le verrou
+      *>                   pose par READ-LOCK)
       *>   "DELETE"     -> supprime le compte
       *>   "START-FIRST"-> positionne sur le premier compte (parcours)
+      *>   "START-APRES"-> positionne juste apres le numero dans W-COMPTE
+      *>                   (reprise sur point de controle)
       *>   "READ-NEXT"  -> lit le compte suivant en sequentiel
       *>****************************************************************
        IDENTIFICATION DIVISION.
@@ -23,6 +32,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS F-CPT-NUMERO
+               LOCK MODE IS MANUAL WITH LOCK ON RECORD
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
@@ -30,7 +40,7 @@
        FD F-COMPTES.
        01 F-COMPTE.
           05 F-CPT-NUMERO       PIC 9(8).
-          05 F-CPT-RESTE        PIC X(63).
+          05 F-CPT-RESTE        PIC X(171).
 
        WORKING-STORAGE SECTION.
        01 WS-FS                 PIC X(2) VALUE '00'.
@@ -68,6 +78,20 @@
                        MOVE F-COMPTE TO W-COMPTE
                END-READ
 
+           WHEN "READ-LOCK"
+               PERFORM ASSURER-OUVERT
+               MOVE W-CPT-NUMERO TO F-CPT-NUMERO
+               READ F-COMPTES WITH LOCK
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT INVALID KEY
+                       MOVE F-COMPTE TO W-COMPTE
+               END-READ
+
+           WHEN "UNLOCK"
+               PERFORM ASSURER-OUVERT
+               UNLOCK F-COMPTES
+
            WHEN "WRITE"
                PERFORM ASSURER-OUVERT
                MOVE W-COMPTE TO F-COMPTE
@@ -79,7 +103,7 @@
            WHEN "REWRITE"
                PERFORM ASSURER-OUVERT
                MOVE W-CPT-NUMERO TO F-CPT-NUMERO
-               READ F-COMPTES
+               READ F-COMPTES WITH LOCK
                    INVALID KEY
                        MOVE '21' TO LK-CODE-RETOUR
                END-READ
@@ -107,6 +131,14 @@
                        MOVE '21' TO LK-CODE-RETOUR
                END-START
 
+           WHEN "START-APRES"
+               PERFORM ASSURER-OUVERT
+               MOVE W-CPT-NUMERO TO F-CPT-NUMERO
+               START F-COMPTES KEY > F-CPT-NUMERO
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
+
            WHEN "READ-NEXT"
                PERFORM ASSURER-OUVERT
                READ F-COMPTES NEXT
