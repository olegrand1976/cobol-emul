@@ -0,0 +1,135 @@
+      *>****************************************************************
+      *> Module : ORDRE-IO
+      *> Role   : Acces (CRUD) au fichier indexe ORDRES-PERMANENTS.dat
+      *>          Cle primaire = W-ORD-ID
+      *> Appel  : CALL "ORDRE-IO" USING LK-OP, W-ORDRE, LK-CODE-RETOUR.
+      *> Operations (LK-OP):
+      *>   "OPEN-IO"    -> ouvre le fichier en lecture/ecriture (cree
+      *>                   si absent)
+      *>   "CLOSE"      -> ferme le fichier
+      *>   "READ"       -> lit l'ordre dont l'identifiant est dans
+      *>                   W-ORD-ID
+      *>   "WRITE"      -> insere W-ORDRE (cle primaire W-ORD-ID)
+      *>   "REWRITE"    -> met a jour W-ORDRE existant (prochaine date,
+      *>                   statut)
+      *>   "START-FIRST"-> positionne sur le premier ordre (parcours
+      *>                   complet par EXEC-ORDRES)
+      *>   "READ-NEXT"  -> lit l'ordre suivant en sequentiel
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDRE-IO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ORDRES ASSIGN TO "data/ORDRES-PERMANENTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ORD-ID
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ORDRES.
+       01 F-ORDRE.
+          05 F-ORD-ID           PIC 9(10).
+          05 F-ORD-RESTE        PIC X(73).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS                 PIC X(2) VALUE '00'.
+       01 WS-OUVERT             PIC X(1) VALUE 'N'.
+          88 FICHIER-OUVERT     VALUE 'O'.
+          88 FICHIER-FERME      VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-OP                 PIC X(12).
+       COPY ORDRE.
+       01 LK-CODE-RETOUR        PIC X(2).
+
+       PROCEDURE DIVISION USING LK-OP, W-ORDRE, LK-CODE-RETOUR.
+
+       MOVE '00' TO LK-CODE-RETOUR.
+
+       EVALUATE LK-OP
+
+           WHEN "OPEN-IO"
+               PERFORM OUVRIR-FICHIER
+
+           WHEN "CLOSE"
+               IF FICHIER-OUVERT
+                   CLOSE F-ORDRES
+                   SET FICHIER-FERME TO TRUE
+               END-IF
+
+           WHEN "READ"
+               PERFORM ASSURER-OUVERT
+               MOVE W-ORD-ID TO F-ORD-ID
+               READ F-ORDRES
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT INVALID KEY
+                       MOVE F-ORDRE TO W-ORDRE
+               END-READ
+
+           WHEN "WRITE"
+               PERFORM ASSURER-OUVERT
+               MOVE W-ORDRE TO F-ORDRE
+               WRITE F-ORDRE
+                   INVALID KEY
+                       MOVE '22' TO LK-CODE-RETOUR
+               END-WRITE
+
+           WHEN "REWRITE"
+               PERFORM ASSURER-OUVERT
+               MOVE W-ORDRE TO F-ORDRE
+               REWRITE F-ORDRE
+                   INVALID KEY
+                       MOVE '29' TO LK-CODE-RETOUR
+               END-REWRITE
+
+           WHEN "START-FIRST"
+               PERFORM ASSURER-OUVERT
+               MOVE ZERO TO F-ORD-ID
+               START F-ORDRES KEY >= F-ORD-ID
+                   INVALID KEY
+                       MOVE '21' TO LK-CODE-RETOUR
+               END-START
+
+           WHEN "READ-NEXT"
+               PERFORM ASSURER-OUVERT
+               READ F-ORDRES NEXT
+                   AT END
+                       MOVE '21' TO LK-CODE-RETOUR
+                   NOT AT END
+                       MOVE F-ORDRE TO W-ORDRE
+               END-READ
+
+           WHEN OTHER
+               MOVE '99' TO LK-CODE-RETOUR
+       END-EVALUATE.
+
+       GOBACK.
+
+      *>----------------------------------------------------------------
+       OUVRIR-FICHIER.
+           IF FICHIER-OUVERT
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN I-O F-ORDRES.
+           IF WS-FS = '35'
+               OPEN OUTPUT F-ORDRES
+               CLOSE F-ORDRES
+               OPEN I-O F-ORDRES
+           END-IF.
+           IF WS-FS NOT = '00'
+               MOVE '29' TO LK-CODE-RETOUR
+           ELSE
+               SET FICHIER-OUVERT TO TRUE
+           END-IF.
+
+       ASSURER-OUVERT.
+           IF FICHIER-FERME
+               PERFORM OUVRIR-FICHIER
+           END-IF.
+
+       END PROGRAM ORDRE-IO.
