@@ -0,0 +1,93 @@
+      *>****************************************************************
+      *> Module : DEROGATION
+      *> Role   : Demande une derogation superviseur pour une operation
+      *>          refusee par un controle metier. Partage entre RETRAIT,
+      *>          DEPOT et VIREMENT pour les codes retour eligibles
+      *>          (decouvert non autorise, plafond journalier depasse,
+      *>          montant superieur au plafond) : invite a saisir le
+      *>          code et le PIN d'un second operateur habilite
+      *>          superviseur et, si accepte, renvoie son code afin que
+      *>          l'appelant poursuive l'operation et le journalise sur
+      *>          l'entree TRANS.dat resultante.
+      *> Appel  : CALL "DEROGATION" USING LK-CODE-ORIGINE,
+      *>                                 LK-SUPERVISEUR, LK-CODE-RETOUR.
+      *>   LK-CODE-ORIGINE : code retour (CODES-ERR) ayant motive le
+      *>                     refus initial.
+      *>   LK-SUPERVISEUR  : en sortie, code du superviseur ayant
+      *>                     accorde la derogation (SPACES si refusee).
+      *>   LK-CODE-RETOUR  : '00' si derogation accordee, '99' sinon
+      *>                     (code non eligible, superviseur introuva-
+      *>                     ble, sans droits, inactif, ou PIN errone).
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEROGATION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY OPERATEUR.
+       COPY OPS.
+
+       01 WS-CODE-OPERATEUR-IO   PIC X(2) VALUE '00'.
+       01 WS-SUP-PIN             PIC X(4).
+
+       LINKAGE SECTION.
+       01 LK-CODE-ORIGINE        PIC X(2).
+       01 LK-SUPERVISEUR         PIC X(8).
+       01 LK-CODE-RETOUR         PIC X(2).
+
+       PROCEDURE DIVISION USING LK-CODE-ORIGINE, LK-SUPERVISEUR,
+                                LK-CODE-RETOUR.
+
+       MOVE SPACES TO LK-SUPERVISEUR.
+       MOVE '99' TO LK-CODE-RETOUR.
+
+       EVALUATE LK-CODE-ORIGINE
+           WHEN '30'
+           WHEN '32'
+           WHEN '13'
+               CONTINUE
+           WHEN OTHER
+               EXIT PROGRAM
+       END-EVALUATE.
+
+       DISPLAY "Operation refusee (code " LK-CODE-ORIGINE "). "
+               "Derogation superviseur possible.".
+       DISPLAY "Code operateur superviseur : " WITH NO ADVANCING.
+       ACCEPT W-OPE-ID.
+       IF W-OPE-ID = SPACES
+           DISPLAY "Derogation annulee."
+           EXIT PROGRAM
+       END-IF.
+
+       DISPLAY "PIN superviseur             : " WITH NO ADVANCING.
+       ACCEPT WS-SUP-PIN.
+
+       MOVE "READ" TO WS-OP.
+       CALL "OPERATEUR-IO" USING WS-OP W-OPERATEUR WS-CODE-OPERATEUR-IO.
+       IF WS-CODE-OPERATEUR-IO NOT = '00'
+           DISPLAY "Superviseur introuvable."
+           EXIT PROGRAM
+       END-IF.
+
+       IF NOT OPE-SUPERVISEUR
+           DISPLAY "Operateur sans droits superviseur."
+           EXIT PROGRAM
+       END-IF.
+
+       IF NOT OPE-ACTIF
+           DISPLAY "Compte superviseur non actif."
+           EXIT PROGRAM
+       END-IF.
+
+       IF WS-SUP-PIN NOT = W-OPE-PIN
+           DISPLAY "PIN superviseur incorrect."
+           EXIT PROGRAM
+       END-IF.
+
+       MOVE W-OPE-ID TO LK-SUPERVISEUR.
+       MOVE '00' TO LK-CODE-RETOUR.
+       DISPLAY "Derogation accordee par " W-OPE-ID ".".
+
+       EXIT PROGRAM.
+
+       END PROGRAM DEROGATION.
